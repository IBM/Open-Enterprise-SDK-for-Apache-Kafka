@@ -0,0 +1,181 @@
+       CBL LP(64)
+      ******************************************************************
+      * Copyright IBM Corp. 2025
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      ******************************************************************
+      * SUBPROGRAM CONFIG VALUE MASKING
+      ******************************************************************
+      * A small keyed-substitution obfuscation for credential-bearing
+      * values (sasl.password, ssl.key.password, basic.auth.user.info
+      * and the like) stored in CONFFILE/PCONFFIL/SCONFFIL/CCONFFIL, so
+      * they do not sit in the clear in a dataset anyone with read
+      * access to the config library can browse. This is deliberately
+      * NOT cryptographically strong -- there is no vendor crypto
+      * library or key-management service in this repo to call, so a
+      * fixed in-program mask key stands in for one. Any shop adopting
+      * this should treat WS-MASK-KEY as something to replace with a
+      * real key held outside the source (e.g. supplied by RACF/ICSF
+      * or a startup PARM), not as bearing real secrecy on its own.
+      *
+      * CRYPT-ACTION 'E' masks CRYPT-VALUE in place, replacing it with
+      * a same-or-larger hex string safe to write to a text dataset.
+      * CRYPT-ACTION 'D' reverses it. Every config reader that calls
+      * this treats a value already wrapped as ENC(...) as masked, and
+      * a value with no ENC(...) wrapper as already plain text, so
+      * unmasked config files keep working exactly as before.
+      ******************************************************************
+      * Modification history
+      * 2026-08-09 : new program.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. 'IXYCRYPT'.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+         01 WS-MASK-KEY         PIC X(16) VALUE 'IXYKAFKAMASKKEY1'.
+         01 WS-KEY-LEN          PIC S9(4) BINARY VALUE 16.
+
+         01 WS-PLAIN            PIC X(512).
+         01 WS-CIPHERTEXT       PIC X(1024).
+         01 WS-LEN              PIC S9(4) BINARY.
+         01 WS-IDX              PIC S9(4) BINARY.
+         01 WS-OUT-POS          PIC S9(4) BINARY.
+         01 WS-KEY-IDX          PIC S9(4) BINARY.
+         01 WS-PLAIN-BYTE       PIC S9(4) BINARY.
+         01 WS-KEY-BYTE         PIC S9(4) BINARY.
+         01 WS-CIPHER-BYTE      PIC S9(4) BINARY.
+         01 WS-HI-NIBBLE        PIC S9(4) BINARY.
+         01 WS-LO-NIBBLE        PIC S9(4) BINARY.
+         01 WS-HEX-PAIR         PIC X(2).
+
+       LINKAGE SECTION.
+         01 CRYPT-PARMS.
+            05 CRYPT-ACTION     PIC X(01).
+                88 CRYPT-ENCODE VALUE 'E'.
+                88 CRYPT-DECODE VALUE 'D'.
+            05 CRYPT-VALUE      PIC X(1024).
+
+       PROCEDURE DIVISION USING CRYPT-PARMS.
+           EVALUATE TRUE
+             WHEN CRYPT-ENCODE
+               PERFORM ENCODE-VALUE
+             WHEN CRYPT-DECODE
+               PERFORM DECODE-VALUE
+           END-EVALUATE
+           GOBACK
+           .
+
+       ENCODE-VALUE.
+      *****************************************************************
+      * Masks CRYPT-VALUE (plain text, up to 512 bytes) into a 2-hex-
+      * digit-per-byte string, each plaintext byte combined with a
+      * repeating mask-key byte by modular addition (a Caesar-style
+      * keyed substitution -- no bitwise intrinsic is assumed portable
+      * across dialects, so this uses ordinary COMPUTE arithmetic).
+      *****************************************************************
+           MOVE FUNCTION TRIM(CRYPT-VALUE) TO WS-PLAIN
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(CRYPT-VALUE))
+           MOVE SPACES TO CRYPT-VALUE
+           MOVE 1 TO WS-IDX
+           MOVE 1 TO WS-OUT-POS
+
+           PERFORM UNTIL WS-IDX > WS-LEN
+             COMPUTE WS-KEY-IDX = FUNCTION MOD(WS-IDX - 1, WS-KEY-LEN)
+                                                                    + 1
+             COMPUTE WS-PLAIN-BYTE = FUNCTION ORD(WS-PLAIN(WS-IDX:1))
+                                                                    - 1
+             COMPUTE WS-KEY-BYTE =
+                    FUNCTION ORD(WS-MASK-KEY(WS-KEY-IDX:1)) - 1
+             COMPUTE WS-CIPHER-BYTE =
+                    FUNCTION MOD(WS-PLAIN-BYTE + WS-KEY-BYTE, 256)
+
+             PERFORM BYTE-TO-HEX
+             MOVE WS-HEX-PAIR TO CRYPT-VALUE(WS-OUT-POS:2)
+
+             ADD 2 TO WS-OUT-POS
+             ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       DECODE-VALUE.
+      *****************************************************************
+      * Reverses ENCODE-VALUE -- CRYPT-VALUE holds the 2-hex-digit-per
+      * -byte masked string, replaced in place with the recovered
+      * plain text.
+      *****************************************************************
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(CRYPT-VALUE))
+           MOVE CRYPT-VALUE TO WS-CIPHERTEXT
+           MOVE SPACES TO CRYPT-VALUE
+           MOVE 1 TO WS-IDX
+           MOVE 1 TO WS-OUT-POS
+
+           PERFORM UNTIL WS-IDX > WS-LEN
+             MOVE WS-CIPHERTEXT(WS-IDX:2) TO WS-HEX-PAIR
+             PERFORM HEX-TO-BYTE
+
+             COMPUTE WS-KEY-IDX =
+                    FUNCTION MOD(WS-OUT-POS - 1, WS-KEY-LEN) + 1
+             COMPUTE WS-KEY-BYTE =
+                    FUNCTION ORD(WS-MASK-KEY(WS-KEY-IDX:1)) - 1
+             COMPUTE WS-PLAIN-BYTE =
+                    FUNCTION MOD(WS-CIPHER-BYTE - WS-KEY-BYTE + 256,
+                                                                  256)
+
+             MOVE FUNCTION CHAR(WS-PLAIN-BYTE + 1) TO
+                                       CRYPT-VALUE(WS-OUT-POS:1)
+
+             ADD 2 TO WS-IDX
+             ADD 1 TO WS-OUT-POS
+           END-PERFORM.
+
+       BYTE-TO-HEX.
+           COMPUTE WS-HI-NIBBLE = WS-CIPHER-BYTE / 16
+           COMPUTE WS-LO-NIBBLE = FUNCTION MOD(WS-CIPHER-BYTE, 16)
+
+           IF WS-HI-NIBBLE < 10
+             MOVE FUNCTION CHAR(FUNCTION ORD('0') + WS-HI-NIBBLE) TO
+                                                     WS-HEX-PAIR(1:1)
+           ELSE
+             MOVE FUNCTION CHAR(FUNCTION ORD('A') + WS-HI-NIBBLE - 10)
+                                                  TO WS-HEX-PAIR(1:1)
+           END-IF
+
+           IF WS-LO-NIBBLE < 10
+             MOVE FUNCTION CHAR(FUNCTION ORD('0') + WS-LO-NIBBLE) TO
+                                                     WS-HEX-PAIR(2:1)
+           ELSE
+             MOVE FUNCTION CHAR(FUNCTION ORD('A') + WS-LO-NIBBLE - 10)
+                                                  TO WS-HEX-PAIR(2:1)
+           END-IF.
+
+       HEX-TO-BYTE.
+           IF WS-HEX-PAIR(1:1) >= '0' AND WS-HEX-PAIR(1:1) <= '9'
+             COMPUTE WS-HI-NIBBLE =
+                    FUNCTION ORD(WS-HEX-PAIR(1:1)) - FUNCTION ORD('0')
+           ELSE
+             COMPUTE WS-HI-NIBBLE =
+                    FUNCTION ORD(WS-HEX-PAIR(1:1)) - FUNCTION ORD('A')
+                                                                   + 10
+           END-IF
+
+           IF WS-HEX-PAIR(2:1) >= '0' AND WS-HEX-PAIR(2:1) <= '9'
+             COMPUTE WS-LO-NIBBLE =
+                    FUNCTION ORD(WS-HEX-PAIR(2:1)) - FUNCTION ORD('0')
+           ELSE
+             COMPUTE WS-LO-NIBBLE =
+                    FUNCTION ORD(WS-HEX-PAIR(2:1)) - FUNCTION ORD('A')
+                                                                   + 10
+           END-IF
+
+           COMPUTE WS-CIPHER-BYTE = WS-HI-NIBBLE * 16 + WS-LO-NIBBLE.
