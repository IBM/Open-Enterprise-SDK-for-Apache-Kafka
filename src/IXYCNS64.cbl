@@ -22,48 +22,107 @@
       * from kafka.
       *
       * The program should be modified with the following changes:
-      * 1) @@HOST_VALUE@@ - This should be changed to the KAFKA
-      *    broker.  The length of the variable should be
-      *    adjusted to the length of the KAFKA broker value.
-      * 2) The value of PART-VAL should be set to the target partition
+      * 1) The value of PART-VAL should be set to the target partition
       *    value.
-      * 3) The value of PART-LIST-SIZE should be set to the size of
+      * 2) The value of PART-LIST-SIZE should be set to the size of
       *    topic partition list.
-      * 4) The value of MSGFLGS-VAL should be set to message flags
+      * 3) The value of MSGFLGS-VAL should be set to message flags
       *    value.
-      * 5) The value of TIMEOUT-MS should be set to the maximum amount
+      * 4) The value of TIMEOUT-MS should be set to the maximum amount
       *    of time (in milliseconds) that the call will block waiting
       *    for events
-      * 6) Around 15 Configuration Parameters can be passed. Need to
+      * 5) Around 15 Configuration Parameters can be passed. Need to
       *    update the NUM-OF-PARMS value accordingly.
-      * 7) Other Configuration Parameters can be coded similar to
-      *    the HOST and its value. Length has to be altered accordingly.
-      * 8) Topic Data is passed as a PARM parameter.
-      * 9) @@GROUP_ID@@ - Replace this with group.id value and adjust 
-      *    the length of variable accordingly.     
+      * 6) Other Configuration Parameters can be coded similar to
+      *    the AUTO-OFFSET-RESET value. Length has to be altered
+      *    accordingly.
+      * 7) Topic Data is passed as a PARM parameter.
+      * 8) CONFFILE - This is the file which contains bootstrap.servers,
+      *    group.id and any other Kafka configuration parameters, one
+      *    per line as parameter=value. This lets a consumer move
+      *    between clusters with a config change instead of a recompile.
+      * 9) Every message on this topic now carries a 48-byte header
+      *    block (correlation id, then source job name) ahead of the
+      *    payload, written by IXYPRD31 -- it is stripped back off
+      *    here before the payload is displayed.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : TOPIC-NAME/KAFKA-TOPIC widened from PIC X(04) to
+      *              PIC X(2049) to match the topic name capacity used
+      *              elsewhere (e.g. TOPICFIL in IXYPRD31), so a real
+      *              topic name no longer has to be hand-truncated to
+      *              fit this sample.
+      * 2026-08-08 : bootstrap.servers and group.id are no longer baked
+      *              in as @@HOST_VALUE@@/@@GROUP_ID@@ compile-time
+      *              placeholders -- they now come from CONFFILE, read
+      *              the same way IXYPRD31/IXYCON64 already read theirs.
+      * 2026-08-08 : the 48-byte header block IXYPRD31 now strings in
+      *              ahead of the payload is stripped back off here,
+      *              and its correlation id/source job name are
+      *              displayed alongside the payload, so one record
+      *              can be traced end-to-end without grepping the
+      *              payload contents.
+      * 2026-08-09 : auto.offset.reset is only forced to KAFKA-AUTO-E's
+      *              'earliest' default when CONFFILE does not already
+      *              supply the key, so an operator can now choose
+      *              'latest'/'none'/etc. with a config change instead
+      *              of the value being appended a second time and
+      *              silently overriding whatever CONFFILE said.
+      * 2026-08-09 : added partition.range.start/partition.range.end in
+      *              CONFFILE and APPLY-PARTITION-RANGE-FILTER, the same
+      *              keys/paragraph IXYCON64 uses, so this simple
+      *              consumer can be manually assigned more than the
+      *              single PART-VAL partition it was limited to before.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYCNS64'.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT CONFFILE ASSIGN TO CONFFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
        DATA DIVISION.
+        FILE SECTION.
+         FD CONFFILE
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  KAFKA-CONFIG-FILE.
+
+         01 KAFKA-CONFIG-FILE.
+            05 KAFKA-CONFIG-REC   PIC X(2049).
         WORKING-STORAGE SECTION.
       ******************************************************************
       *  CONSUMER Values
       ******************************************************************
-         01 KAFKA-HOST-E.
-            05 PROP-NAME.
-               10 FILLER        PIC X(17) VALUE 'bootstrap.servers'.
-               10 FILLER        PIC X(01) VALUE X'00'.
-            05 PROP-VAL.
-               10 FILLER        PIC X(14)
-                  VALUE '@@HOST_VALUE@@'.
-               10 FILLER        PIC X(01) VALUE X'00'.
-        01 KAFKA-GRP-E.
-            05 PROP-NAME.
-               10 FILLER        PIC X(8) VALUE 'group.id'.
-               10 FILLER        PIC X(01) VALUE X'00'.
-            05 PROP-VAL.
-               10 FILLER        PIC X(12)  VALUE '@@GROUP_ID@@'.
-               10 FILLER        PIC X(01) VALUE X'00'.
+      * File Status
+         01 WS-FILE-STATUS      PIC 9(02).
+         01 WS-EOF-SW           PIC X(01).
+             88 WS-EOF          VALUE 'Y'.
+             88 WS-NOT-EOF      VALUE 'N'.
+         01 WS-AUTO-OFFSET-SEEN-SW PIC X(01) VALUE 'N'.
+             88 WS-AUTO-OFFSET-SEEN VALUE 'Y'.
+
+      * Configuration file
+         01 WS-CNT              PIC S9(9) BINARY VALUE 0000.
+         01 WS-PARMLEN          PIC S9(9) BINARY VALUE 0000.
+         01 WS-VALLEN           PIC S9(9) BINARY VALUE 0000.
+         01 WS-DELIMITER-POS    PIC S9(9) BINARY VALUE 0000.
+
+         01 KAFKA-CONFIG-DATA.
+            05 KAFKA-CONFIG-PARM      PIC X(1024).
+            05 WS-DELIMITER           PIC X VALUE '='.
+            05 KAFKA-CONFIG-VALUE     PIC X(1024).
+
+      * A value stored as ENC(<hexstring>) is a masked credential (see
+      * IXYCRYPT) -- unwrapped back to plain text by DECODE-CONFIG-
+      * VALUE before it is used or forwarded to CONFIG-VALUE.
+         01 WS-CRYPT-PARMS.
+            05 WS-CRYPT-ACTION        PIC X(01).
+            05 WS-CRYPT-VALUE         PIC X(1024).
+
          01 KAFKA-AUTO-E.
             05 PROP-NAME.
                10 FILLER        PIC X(17) VALUE 'auto.offset.reset'.
@@ -74,10 +133,19 @@
                10 FILLER        PIC X(01) VALUE X'00'.
 
          01 KAFKA-TOPIC-E.
-            05 KAFKA-TOPIC      PIC X(04).
-            05 FILLER           PIC X(01)  VALUE X'00'.
+            05 KAFKA-TOPIC      PIC X(2049).
          01 PART-VAL            PIC S9(9)  BINARY VALUE -1.
          01 PART-LIST-SIZE      PIC S9(09) BINARY VALUE 1.
+
+      * The partition range this run should be manually assigned,
+      * tunable from CONFFILE via partition.range.start/
+      * partition.range.end, the same keys IXYCON64 uses. -1/-1 (the
+      * default) means no range is configured, leaving today's
+      * single-partition/automatically-assigned behavior unchanged.
+         01 WS-PART-RANGE-START PIC S9(9)  BINARY VALUE -1.
+         01 WS-PART-RANGE-END   PIC S9(9)  BINARY VALUE -1.
+         01 WS-RCNT             PIC S9(9)  BINARY VALUE 0.
+         01 WS-PCNT             PIC S9(9)  BINARY VALUE 0.
          01 MSGFLGS-VAL         PIC X(01)  VALUE X'02'.
          01 TIMEOUT-MS          PIC S9(9)  BINARY VALUE 9999.
          01 WS-END-CONSUMER     PIC X(1)   VALUE 'N'.
@@ -85,6 +153,15 @@
          01 WS-DISPLAY-ERR      PIC S9(9) SIGN IS LEADING SEPARATE.
          01 KAFKA-MSG-TEMP      PIC X(1024).
 
+      * Fixed 48-byte header block (correlation id, then source job
+      * name) that IXYPRD31 strings in ahead of the payload -- stripped
+      * back off here before the payload is displayed.
+         01 WS-KAFKA-HEADER.
+            05 HDR-CORRELATION-ID  PIC X(40).
+            05 HDR-SOURCE-JOB-NAME PIC X(08).
+         01 WS-HDRLEN           PIC S9(9) BINARY VALUE 48.
+         01 WS-PAYLOADLEN       PIC S9(9) BINARY VALUE 0.
+
       * Input/Output values for Consumer program
       * >>DATA 31 needs to be provided if the calling module is
       * compiled in 64 bit and is calling IXYSCONS. This is needed
@@ -99,31 +176,34 @@
         LINKAGE SECTION.
          01 TOPIC-DATA.
            05 TOPIC-LENGTH      PIC S9(4) COMP.
-           05 TOPIC-NAME        PIC X(4).
+           05 TOPIC-NAME        PIC X(2049).
          01 KAFKA-MSG-ASCII          PIC X(1024).
 
        PROCEDURE DIVISION USING TOPIC-DATA.
            DISPLAY "KAFKA AMODE 31 PROGRAM"
-           MOVE TOPIC-NAME TO KAFKA-TOPIC
+           MOVE TOPIC-NAME(1:TOPIC-LENGTH) TO
+                   KAFKA-TOPIC(1:TOPIC-LENGTH)
+           MOVE LOW-VALUE TO KAFKA-TOPIC(TOPIC-LENGTH + 1:)
+
+           PERFORM READ-CONSUMER-CONFIG
+           PERFORM APPLY-PARTITION-RANGE-FILTER
 
       **************** Initialisation section Begin *******************
       * Invoke the Consumer program to Initialise the configuration
       * Parameters. This is done after all the configuration
-      * parameters are set in the program.
+      * parameters are set in the program. auto.offset.reset defaults
+      * to KAFKA-AUTO-E's 'earliest' only when CONFFILE did not already
+      * supply the key -- otherwise the operator's choice from the
+      * config file is left as the only entry for it.
       *****************************************************************
-           MOVE PROP-NAME OF KAFKA-HOST-E
-                                TO CONFIG-NAME(1)
-           MOVE PROP-VAL  OF KAFKA-HOST-E
-                                TO CONFIG-VALUE(1)
-           MOVE PROP-NAME OF KAFKA-GRP-E
-                                TO CONFIG-NAME(2)
-           MOVE PROP-VAL  OF KAFKA-GRP-E
-                                TO CONFIG-VALUE(2)
-           MOVE PROP-NAME OF KAFKA-AUTO-E
-                                TO CONFIG-NAME(3)
-           MOVE PROP-VAL  OF KAFKA-AUTO-E
-                                TO CONFIG-VALUE(3)
-           MOVE 3               TO NUM-OF-PARMS
+           IF NOT WS-AUTO-OFFSET-SEEN
+             ADD 1 TO WS-CNT
+             MOVE PROP-NAME OF KAFKA-AUTO-E
+                                  TO CONFIG-NAME(WS-CNT)
+             MOVE PROP-VAL  OF KAFKA-AUTO-E
+                                  TO CONFIG-VALUE(WS-CNT)
+           END-IF
+           MOVE WS-CNT          TO NUM-OF-PARMS
            MOVE KAFKA-TOPIC-E   TO KAFKA-TOPIC-NAME
            MOVE PART-LIST-SIZE  TO KAFKA-PART-LIST-SIZE
            MOVE 1               TO KAFKA-TYPE-PC
@@ -182,9 +262,20 @@
                  FUNCTION
                    NATIONAL-OF(KAFKA-MSG-ASCII 819) 1047)
                      TO KAFKA-MSG-TEMP
-               DISPLAY "MESSAGE CONSUMED : "
-                            KAFKA-MSG-TEMP(1:KAFKA-PAYLOAD-LEN)
-               DISPLAY "MESSAGE LENGTH : " KAFKA-PAYLOAD-LEN
+
+               IF KAFKA-PAYLOAD-LEN < WS-HDRLEN
+                 DISPLAY "MESSAGE CONSUMED : *** TOMBSTONE "
+                         "(NULL VALUE) - NO HEADER/PAYLOAD ***"
+                 DISPLAY "MESSAGE LENGTH : " KAFKA-PAYLOAD-LEN
+               ELSE
+                 MOVE KAFKA-MSG-TEMP(1:WS-HDRLEN) TO WS-KAFKA-HEADER
+                 COMPUTE WS-PAYLOADLEN = KAFKA-PAYLOAD-LEN - WS-HDRLEN
+                 DISPLAY "CORRELATION ID : " HDR-CORRELATION-ID
+                 DISPLAY "SOURCE JOB NAME : " HDR-SOURCE-JOB-NAME
+                 DISPLAY "MESSAGE CONSUMED : "
+                     KAFKA-MSG-TEMP(WS-HDRLEN + 1:WS-PAYLOADLEN)
+                 DISPLAY "MESSAGE LENGTH : " WS-PAYLOADLEN
+               END-IF
                ADD 1 TO WS-CONSUME-CNT
              END-IF
            END-PERFORM
@@ -211,4 +302,132 @@
            END-IF
       **************** Deletion section End ***************************
            GOBACK.
+
+       READ-CONSUMER-CONFIG.
+      * CONFFILE contains the Configuration Parameters which are needed
+      * for setting up the KAFKA connection (bootstrap.servers, group.id
+      * and any others). Configuration file is read and parsed to
+      * extract the configuration Parameter and its value. Length of
+      * Configuration Parameter and its value is determined. End of
+      * string (LOW VALUES) is appended to the configuration parameter
+      * and value. This file can contain comments starting with '#'.
+      * Parameter and Value is delimited by '='.
+
+           OPEN INPUT CONFFILE
+           SET WS-NOT-EOF TO TRUE
+           PERFORM UNTIL WS-EOF
+             READ CONFFILE
+             AT END SET WS-EOF TO TRUE
+             NOT AT END
+               IF KAFKA-CONFIG-REC(1:1) NOT = '#'
+
+                 MOVE 0 TO WS-DELIMITER-POS
+
+                 INSPECT KAFKA-CONFIG-REC TALLYING WS-DELIMITER-POS
+                   FOR CHARACTERS BEFORE WS-DELIMITER
+
+                 IF WS-DELIMITER-POS NOT = 0
+                   MOVE KAFKA-CONFIG-REC(1:WS-DELIMITER-POS) TO
+                                       KAFKA-CONFIG-PARM
+                   MOVE KAFKA-CONFIG-REC(WS-DELIMITER-POS + 2:) TO
+                                       KAFKA-CONFIG-VALUE
+                 END-IF
+
+                 PERFORM DECODE-CONFIG-VALUE
+
+      * PARTITION.RANGE.START/PARTITION.RANGE.END are local job-tuning
+      * keys, held back and used only by APPLY-PARTITION-RANGE-FILTER
+      * to manually assign this run a slice of the topic's partitions.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                          'partition.range.start'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                          WS-PART-RANGE-START
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                          'partition.range.end'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                          WS-PART-RANGE-END
+                 ELSE
+      * AUTO.OFFSET.RESET is a real Kafka client property and still
+      * passes through below like any other key -- the switch is only
+      * a side copy, used to skip the compiled-in KAFKA-AUTO-E default.
+                   IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                       'auto.offset.reset'
+                     SET WS-AUTO-OFFSET-SEEN TO TRUE
+                   END-IF
+
+                   ADD 1 TO WS-CNT
+
+                   COMPUTE WS-PARMLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-PARM))
+                   COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
+                               CONFIG-NAME(WS-CNT)(1:WS-PARMLEN)
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                               CONFIG-VALUE(WS-CNT)(1:WS-VALLEN)
+      * End of string identified using LOW VALUE in C. Hence appending
+      * it to the end of each configuration and its parameters
+                   MOVE LOW-VALUE TO
+                               CONFIG-NAME(WS-CNT)(WS-PARMLEN + 1:)
+                   MOVE LOW-VALUE TO
+                               CONFIG-VALUE(WS-CNT)(WS-VALLEN + 1:)
+                 END-IF
+                 END-IF
+               END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE CONFFILE.
+
+       DECODE-CONFIG-VALUE.
+      *****************************************************************
+      * A value stored as ENC(<hexstring>) is a masked credential (see
+      * IXYCRYPT) -- unwrap it back to plain text in KAFKA-CONFIG-VALUE
+      * before it is used by any of the held-back-key checks or passed
+      * through to CONFIG-VALUE. Values with no ENC(...) wrapper are
+      * already plain text and are left alone.
+      *****************************************************************
+           IF FUNCTION TRIM(KAFKA-CONFIG-VALUE)(1:4) = 'ENC('
+             MOVE 'D' TO WS-CRYPT-ACTION
+             MOVE SPACES TO WS-CRYPT-VALUE
+             COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                         FUNCTION TRIM(KAFKA-CONFIG-VALUE)) - 5
+             MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE)(5:WS-VALLEN) TO
+                                                       WS-CRYPT-VALUE
+             CALL "IXYCRYPT" USING WS-CRYPT-PARMS
+             MOVE FUNCTION TRIM(WS-CRYPT-VALUE) TO KAFKA-CONFIG-VALUE
+           END-IF.
+
+       APPLY-PARTITION-RANGE-FILTER.
+      *****************************************************************
+      * PARTITION.RANGE.START/PARTITION.RANGE.END let this simple
+      * consumer be manually assigned more than the single partition
+      * PART-VAL/PART-LIST-SIZE otherwise allows, the same
+      * RESTART-PARTITION-LIST manual-assignment path IXYCON64 uses.
+      * Leaving both keys unset (-1/-1) leaves today's single-
+      * partition/automatically-assigned behavior unchanged.
+      *****************************************************************
+           IF WS-PART-RANGE-START NOT = -1 AND
+              WS-PART-RANGE-END   NOT = -1
+             MOVE 'Y' TO RESTART-IND
+             MOVE WS-PART-RANGE-START TO WS-PCNT
+             PERFORM UNTIL WS-PCNT > WS-PART-RANGE-END
+               IF WS-RCNT >= 128
+                 DISPLAY "ERROR : PARTITION.RANGE.START/END SPAN "
+                         "MORE THAN 128 PARTITIONS -- IGNORING "
+                         "REMAINDER"
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+               END-IF
+               ADD 1 TO WS-RCNT
+               MOVE 'Y'      TO RESTART-FLAG(WS-RCNT)
+               MOVE WS-PCNT  TO RESTART-PARTITION(WS-RCNT)
+               MOVE 0        TO RESTART-OFFSET(WS-RCNT)
+               ADD 1 TO WS-PCNT
+             END-PERFORM
+             MOVE WS-RCNT TO RESTART-PARTNOS
+           END-IF.
+
        END PROGRAM 'IXYCNS64'.
\ No newline at end of file
