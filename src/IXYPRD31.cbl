@@ -32,15 +32,104 @@
       *    of time (in milliseconds) that the call will block waiting
       *    for events.
       * 4) EVENTFIL - This is the File which contains the kafka messages
-      *    to be produced. Change the structure, file description
-      *    and use a different flat file instead of standard file from
-      *    the library accordingly, if the length is more than 1024.
+      *    to be produced. Each record carries a leading message key
+      *    (EVENT-DATA-KEY) ahead of the payload (EVENT-DATA-REC) --
+      *    a blank (all-spaces) key produces a keyless message exactly
+      *    as before. Change the structure, file description and use a
+      *    different flat file instead of standard file from the
+      *    library accordingly, if the length is more than 1024.
       *    This file will be read and each record data is produced as a
       *    kafka event.
       * 5) TOPICFIL - This is the file which contains the topic details.
       *    Change structure, file description and use a different flat
       *    file instead of standard file from the library accordingly,
-      *    if the topic length crosses 1024 bytes.
+      *    if the topic length crosses 1024 bytes. TOPICFIL may contain
+      *    more than one topic name, one per record -- EVENTFIL is
+      *    produced in full to every topic listed, one topic at a time.
+      * 6) PCHKPT - This is the file which tracks the topic and EVENTFIL
+      *    record number of the last event successfully produced. Pass
+      *    PARM-RUN-TYPE of 'RESTART' to resume from it instead of
+      *    reproducing EVENTFIL from the top for every topic.
+      * 7) Each message produced carries a 48-byte header block ahead
+      *    of the payload -- a correlation id (job name, timestamp and
+      *    this run's event sequence number) followed by the source
+      *    job name. IXYCNS64 strips this block back off on consume.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : TOPICFIL is now read in full instead of stopping
+      *              after the first record, so one producer run can
+      *              fan EVENTFIL out to every topic listed in it.
+      *              PCHKPT now also carries the topic index so a
+      *              RESTART resumes on the right topic as well as the
+      *              right record.
+      * 2026-08-08 : the 'I' INIT call now retries with backoff instead
+      *              of failing the whole run on the first non-zero
+      *              response, tunable via init.retry.count/
+      *              init.retry.delay.secs in CONFFILE.
+      * 2026-08-08 : DESTROY-PRODUCER now retries the 'D' action's queue
+      *              flush with backoff (flush.retry.count/
+      *              flush.retry.delay.secs in CONFFILE) instead of
+      *              failing the topic outright the first time the
+      *              queue doesn't drain inside TIMEOUT-MS, and reports
+      *              the topic's produced-this-run count as the
+      *              at-most figure for undelivered messages when it
+      *              never drains.
+      * 2026-08-08 : EVENTFIL now carries a leading message key ahead of
+      *              the payload on each record, passed through to
+      *              IXYSPRDS (PROD-KEY-VALUE/PROD-KEY-LEN on
+      *              PRODUCER-INPUT) so related records can be keyed
+      *              for partition affinity instead of always
+      *              producing keyless. Requires PROD-KEY-VALUE/
+      *              PROD-KEY-LEN to be added to the vendor IXYPRDSI
+      *              copybook.
+      * 2026-08-08 : a fixed 48-byte header block (correlation id and
+      *              source job name) is now carried in-band ahead of
+      *              the payload on the wire, so one record can be
+      *              traced from here through to IXYCNS64 without
+      *              grepping the payload contents. IXY-KAFKA-PRODUCE
+      *              has no headers parameter of its own, so this is
+      *              plain-path only -- see IXYCNS64, which strips the
+      *              header back off on consume.
+      * 2026-08-08 : every error site now also appends a record to
+      *              ERRLOG via the shared error logger IXYERRLG, in
+      *              addition to the existing DISPLAY, so a single
+      *              dataset gives the whole day's Kafka error history
+      *              across every step in a batch window.
+      * 2026-08-08 : DISPLAY-JOB-SUMMARY now runs before every GOBACK,
+      *              reporting job start/end time and messages
+      *              produced/failed this run.
+      * 2026-08-08 : compression.type from CONFFILE is now echoed to
+      *              the job log at producer init, so the effective
+      *              compression codec is visible without reading the
+      *              config file itself. The key already passed
+      *              through to the producer unchanged.
+      * 2026-08-09 : added VALIDATE-EVENTFIL-TRAILER -- an optional
+      *              trailer record at the end of EVENTFIL, flagged by
+      *              the fixed key WS-TRAILER-KEY, now has its record
+      *              count and checksum confirmed against the rest of
+      *              the file before anything is produced to any
+      *              topic. A file with no trailer is unaffected.
+      * 2026-08-09 : added VALIDATE-TOPIC-PROVISIONING -- when
+      *              topic.autocreate.guard is 'Y' in CONFFILE, the
+      *              job now fails up front unless
+      *              topic.expected.partitions/
+      *              topic.expected.replication.factor are also set,
+      *              instead of letting a broker with
+      *              auto.create.topics.enable silently create an
+      *              unreviewed topic. Leaving the guard unset leaves
+      *              today's behavior unchanged.
+      * 2026-08-09 : MSGFLGS-VAL is now tunable via producer.msg.copy in
+      *              CONFFILE ('Y', the default, keeps today's
+      *              RD_KAFKA_MSG_F_COPY behavior; 'N' selects zero-copy
+      *              for high-throughput producing).
+      * 2026-08-09 : an EVENTFIL record whose EVENT-DATA-REC opens with
+      *              WS-TOMBSTONE-MARKER is now produced with a NULL
+      *              payload (IXYSPRDS honors KAFKA-PAYLOAD-LEN = 0 as a
+      *              tombstone) against its EVENT-DATA-KEY, so a
+      *              compacted topic deletes whatever value that key
+      *              currently holds. A marked record with a blank key
+      *              can't compact anything away, so it is skipped and
+      *              logged to ERRLOG (9203) instead.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYPRD31'.
@@ -61,6 +150,11 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT PCHKPT ASSIGN TO PCHKPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
        DATA DIVISION.
         FILE SECTION.
          FD CONFFILE
@@ -78,8 +172,21 @@
            RECORDING MODE  IS  F
            DATA RECORD     IS  EVENT-DATA.
 
+      * EVENT-DATA-KEY is the message key (blank = keyless, unchanged
+      * behavior); EVENT-DATA-REC is the payload produced to the topic.
          01 EVENT-DATA.
-            05 EVENT-DATA-REC     PIC X(1024).
+            05 EVENT-DATA-KEY     PIC X(256).
+            05 EVENT-DATA-REC     PIC X(768).
+
+      * A trailer record -- identified by WS-TRAILER-KEY in
+      * EVENT-DATA-KEY -- carries the record count and checksum an
+      * upstream job computed over the rest of EVENTFIL, so this
+      * program can confirm nothing was lost or corrupted in transit
+      * before it produces anything. See VALIDATE-EVENTFIL-TRAILER.
+            05 EVENTFIL-TRAILER-DATA REDEFINES EVENT-DATA-REC.
+               10 TRAILER-REC-COUNT  PIC 9(09).
+               10 TRAILER-CHECKSUM   PIC 9(09).
+               10 FILLER             PIC X(750).
 
          FD TOPICFIL
            RECORD CONTAINS 2049  CHARACTERS
@@ -90,13 +197,106 @@
          01 TOPIC-DATA.
             05 TOPIC-DATA-REC     PIC X(2049).
 
+      * PCHKPT holds the EVENTFIL record number of the last event this
+      * job produced successfully, so a RESTART-style rerun can skip
+      * back over everything already on the topic instead of
+      * republishing the whole file.
+         FD PCHKPT
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  PRODUCER-CHECKPOINT-FILE.
+
+         01 PRODUCER-CHECKPOINT-FILE.
+            05 PCHKPT-TOPIC-IDX   PIC S9(9) BINARY.
+            05 PCHKPT-REC-NUM     PIC S9(9) BINARY.
+
         WORKING-STORAGE SECTION.
          01 TOPIC-LENGTH        PIC S9(4) BINARY VALUE 0000.
          01 WS-DISPLAY-ERR      PIC S9(9) SIGN IS LEADING SEPARATE.
+
+      * Parameter area for the shared error logger IXYERRLG -- every
+      * failure this program reports to SYSOUT also gets appended to
+      * ERRLOG through this call, so operations can piece the day's
+      * Kafka errors together from one dataset instead of paging
+      * through each step's job log.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME     PIC X(08) VALUE 'IXYPRD31'.
+            05 ERRLOG-CODE         PIC S9(9) BINARY.
+            05 ERRLOG-MSG          PIC X(256).
+
+      * End-of-job run summary -- WS-JOB-START-TS is stamped once at
+      * the top of the mainline, and DISPLAY-JOB-SUMMARY is performed
+      * before every GOBACK (success or error exit alike) so an
+      * operator scanning the job log always finds a summary line.
+      * WS-CNT already totals messages produced across every topic, so
+      * only a failed-message counter is new here.
+         01 WS-JOB-START-TS     PIC X(26).
+         01 WS-JOB-END-TS       PIC X(26).
+         01 WS-MSG-FAILED-CNT   PIC S9(9) BINARY VALUE 0.
          01 PART-VAL            PIC S9(9) BINARY VALUE -1.
          01 MSGFLGS-VAL         PIC X(01) VALUE X'02'.
          01 TIMEOUT-MS          PIC S9(9) BINARY VALUE 5000.
          01 WS-MSG-BUF          PIC X(1024).
+         01 WS-KEY-BUF          PIC X(256).
+         01 WS-KEYLEN           PIC S9(9) BINARY VALUE 0.
+
+      * Fixed 48-byte header block (correlation id, then source job
+      * name) strung in-band ahead of the payload in WS-WIRE-BUF below
+      * -- see point 7 in the header comment for why this has to ride
+      * in-band instead of as a real librdkafka header.
+         01 WS-KAFKA-HEADER.
+            05 HDR-CORRELATION-ID  PIC X(40).
+            05 HDR-SOURCE-JOB-NAME PIC X(08).
+         01 WS-SOURCE-JOB       PIC X(08) VALUE 'IXYPRD31'.
+         01 WS-SEQ-DISPLAY      PIC 9(09) VALUE 0.
+         01 WS-HDRLEN           PIC S9(9) BINARY VALUE 48.
+         01 WS-WIRE-BUF         PIC X(1024).
+         01 WS-WIRELEN          PIC S9(9) BINARY VALUE 0.
+         01 WS-EVT-REC-NUM      PIC S9(9) BINARY VALUE 0.
+         01 WS-LAST-REC-NUM     PIC S9(9) BINARY VALUE 0.
+         01 WS-RESTART-IND      PIC X(01) VALUE 'N'.
+
+      * EVENTFIL trailer validation -- see VALIDATE-EVENTFIL-TRAILER.
+         01 WS-TRAILER-KEY         PIC X(20)
+                                    VALUE '*** EOF TRAILER *** '.
+         01 WS-TRAILER-FOUND-SW    PIC X(01) VALUE 'N'.
+             88 WS-TRAILER-FOUND   VALUE 'Y'.
+
+      * A record whose EVENT-DATA-REC opens with WS-TOMBSTONE-MARKER
+      * carries no payload of its own -- it is produced with a NULL
+      * payload against EVENT-DATA-KEY so a compacted topic deletes
+      * whatever value that key currently holds. The key is required;
+      * a marked record with a blank key is skipped and logged instead
+      * of producing an unkeyed tombstone no compaction can act on.
+         01 WS-TOMBSTONE-MARKER    PIC X(20)
+                                    VALUE '*** TOMBSTONE ***   '.
+         01 WS-EVT-ACTUAL-CNT      PIC 9(09) VALUE 0.
+         01 WS-EVT-EXPECTED-CNT    PIC 9(09) VALUE 0.
+         01 WS-EVT-CHECKSUM        PIC 9(09) VALUE 0.
+         01 WS-EVT-EXPECTED-CKSUM  PIC 9(09) VALUE 0.
+         01 WS-CKSUM-IDX           PIC S9(9) BINARY VALUE 0.
+         01 WS-CKSUM-LEN           PIC S9(9) BINARY VALUE 0.
+
+      * Topic provisioning guard, tunable from CONFFILE via
+      * topic.autocreate.guard/topic.expected.partitions/
+      * topic.expected.replication.factor -- see
+      * VALIDATE-TOPIC-PROVISIONING. Default leaves today's behavior
+      * (no guard) unchanged.
+         01 WS-TOPIC-GUARD-SW              PIC X(01) VALUE 'N'.
+             88 WS-TOPIC-GUARD-ENABLED     VALUE 'Y'.
+         01 WS-TOPIC-EXPECTED-PARTITIONS   PIC S9(9) BINARY VALUE 0.
+         01 WS-TOPIC-EXPECTED-REPL-FACTOR  PIC S9(9) BINARY VALUE 0.
+
+      * TOPICFIL is read in full into this table so EVENTFIL can be
+      * produced, in turn, to every topic named in it.
+         01 WS-TOPIC-TABLE.
+            05 WS-TOPIC-ENTRY OCCURS 50 TIMES.
+               10 WS-TOPIC-NAME     PIC X(1024).
+               10 WS-TOPIC-LEN      PIC S9(4) BINARY.
+         01 WS-NUM-TOPICS       PIC S9(9) BINARY VALUE 0.
+         01 WS-TOPIC-IDX        PIC S9(9) BINARY VALUE 0.
+         01 WS-LAST-TOPIC-IDX   PIC S9(9) BINARY VALUE 0.
 
       * File Status
          01 WS-FILE-STATUS      PIC 9(02).
@@ -116,6 +316,37 @@
             05 WS-DELIMITER           PIC X VALUE '='.
             05 KAFKA-CONFIG-VALUE     PIC X(1024).
 
+      * Retry-with-backoff around the 'I' INIT call, tunable from
+      * CONFFILE via init.retry.count/init.retry.delay.secs. Defaults
+      * keep today's single-attempt behavior when the keys are absent.
+         01 WS-INIT-RETRY-MAX   PIC S9(9) BINARY VALUE 0.
+         01 WS-INIT-RETRY-DELAY PIC S9(9) BINARY VALUE 0.
+         01 WS-INIT-RETRY-CNT   PIC S9(9) BINARY VALUE 0.
+
+      * Retry-with-backoff around the 'D' DESTROY call's queue flush,
+      * tunable from CONFFILE via flush.retry.count/
+      * flush.retry.delay.secs. Defaults keep today's single-attempt
+      * behavior when the keys are absent.
+         01 WS-FLUSH-RETRY-MAX   PIC S9(9) BINARY VALUE 0.
+         01 WS-FLUSH-RETRY-DELAY PIC S9(9) BINARY VALUE 0.
+         01 WS-FLUSH-RETRY-CNT   PIC S9(9) BINARY VALUE 0.
+
+      * COMPRESSION.TYPE is a genuine Kafka producer property, so it
+      * still passes straight through to PRODUCER-INPUT with the rest
+      * of CONFFILE's entries. WS-COMPRESSION-TYPE is only a side copy,
+      * captured so INITIALIZE-PRODUCER can report the effective
+      * compression codec to the job log instead of leaving it buried
+      * in the configuration.
+         01 WS-COMPRESSION-TYPE  PIC X(20) VALUE SPACES.
+
+      * A config value wrapped as ENC(<hexstring>) is masked -- see
+      * IXYCRYPT. DECODE-CONFIG-VALUE unwraps it back to plain text
+      * before it is used, so masked and unmasked entries in CONFFILE
+      * work the same from here on.
+         01 WS-CRYPT-PARMS.
+            05 WS-CRYPT-ACTION        PIC X(01).
+            05 WS-CRYPT-VALUE         PIC X(1024).
+
       * Input values for Producer program
          01 PRODUCER-INPUT.
             COPY IXYPRDSI.
@@ -128,9 +359,11 @@
          01 PARM-DATA.
            05 PARM-LENGTH            PIC S9(4) COMP.
            05 PARM-DISABLE-LOG-CONV  PIC X(16).
+           05 PARM-RUN-TYPE          PIC X(07).
 
        PROCEDURE DIVISION USING PARM-DATA .
            DISPLAY "KAFKA AMODE 31 PRODUCER MAIN PROGRAM"
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-START-TS
 
       * CONFFILE contains the Configuration Parameters which are needed
       * for setting up the KAFKA connection. Configuration file is read
@@ -160,51 +393,203 @@
                                        KAFKA-CONFIG-VALUE
                  END-IF
 
-                 ADD 1 TO NUM-OF-PARMS
-                 ADD 1 TO WS-CNT
-
-                 COMPUTE WS-PARMLEN = FUNCTION LENGTH(
-                             FUNCTION TRIM(KAFKA-CONFIG-PARM))
-                 COMPUTE WS-VALLEN = FUNCTION LENGTH(
-                             FUNCTION TRIM(KAFKA-CONFIG-VALUE))
-
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
-                             CONFIG-NAME(WS-CNT)(1:WS-PARMLEN)
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
-                             CONFIG-VALUE(WS-CNT)(1:WS-VALLEN)
+                 PERFORM DECODE-CONFIG-VALUE
+
+      * INIT.RETRY.COUNT/INIT.RETRY.DELAY.SECS are local job-tuning
+      * keys, not Kafka client properties, so they are held back from
+      * PRODUCER-INPUT and used only to drive the retry-with-backoff
+      * loop around the 'I' INIT call below.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'init.retry.count'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-INIT-RETRY-MAX
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'init.retry.delay.secs'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-INIT-RETRY-DELAY
+                 ELSE
+      * FLUSH.RETRY.COUNT/FLUSH.RETRY.DELAY.SECS are likewise held
+      * back, and drive the retry-with-backoff loop around the 'D'
+      * DESTROY call's queue flush in DESTROY-PRODUCER.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'flush.retry.count'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-FLUSH-RETRY-MAX
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'flush.retry.delay.secs'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-FLUSH-RETRY-DELAY
+                 ELSE
+      * TOPIC.AUTOCREATE.GUARD/TOPIC.EXPECTED.PARTITIONS/
+      * TOPIC.EXPECTED.REPLICATION.FACTOR are likewise local
+      * job-tuning keys, held back and used only by
+      * VALIDATE-TOPIC-PROVISIONING.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'topic.autocreate.guard'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-TOPIC-GUARD-SW
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                          'topic.expected.partitions'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                          WS-TOPIC-EXPECTED-PARTITIONS
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                 'topic.expected.replication.factor'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                 WS-TOPIC-EXPECTED-REPL-FACTOR
+                 ELSE
+      * PRODUCER.MSG.COPY is likewise a local job-tuning key, held back
+      * and used only to pick MSGFLGS-VAL: 'Y' (the default) keeps
+      * today's RD_KAFKA_MSG_F_COPY behavior, which is safe because the
+      * payload buffer is copied before the call returns; 'N' selects
+      * the zero-copy flag for high-throughput producing, which is only
+      * safe when the caller does not reuse or free the payload buffer
+      * until the delivery report for that message comes back.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                                'producer.msg.copy'
+                   IF FUNCTION TRIM(KAFKA-CONFIG-VALUE) = 'N'
+                     MOVE X'00' TO MSGFLGS-VAL
+                   ELSE
+                     MOVE X'02' TO MSGFLGS-VAL
+                   END-IF
+                 ELSE
+                   IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                                'compression.type'
+                     MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                                WS-COMPRESSION-TYPE
+                   END-IF
+
+                   ADD 1 TO NUM-OF-PARMS
+                   ADD 1 TO WS-CNT
+
+                   COMPUTE WS-PARMLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-PARM))
+                   COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
+                               CONFIG-NAME(WS-CNT)(1:WS-PARMLEN)
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                               CONFIG-VALUE(WS-CNT)(1:WS-VALLEN)
       * End of string identified using LOW VALUE in C. Hence appending
       * it to the end of each configuration and its parameters
-                 MOVE LOW-VALUE TO CONFIG-NAME(WS-CNT)(WS-PARMLEN + 1:)
-                 MOVE LOW-VALUE TO CONFIG-VALUE(WS-CNT)(WS-VALLEN + 1:)
+                   MOVE LOW-VALUE TO
+                               CONFIG-NAME(WS-CNT)(WS-PARMLEN + 1:)
+                   MOVE LOW-VALUE TO
+                               CONFIG-VALUE(WS-CNT)(WS-VALLEN + 1:)
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
                END-IF
               END-READ
            END-PERFORM
 
            CLOSE CONFFILE
 
-      * TOPICFIL is used to pass the Topic name to Kafka. Only
-      * one topic name is being supported currently. Topic name should
-      * be of maximum 1024 bytes. If its more than 1024 bytes, please
-      * update the file description and use a different flat file
-      * instead of standard file from the library.
+      * TOPICFIL is used to pass the Topic name(s) to Kafka. Each
+      * record is a separate topic name, maximum 1024 bytes. If its
+      * more than 1024 bytes, please update the file description and
+      * use a different flat file instead of standard file from the
+      * library. EVENTFIL is produced, in full, to every topic found.
+
+           MOVE 0 TO WS-NUM-TOPICS
+           SET WS-NOT-EOF TO TRUE
 
            OPEN INPUT TOPICFIL
+           PERFORM UNTIL WS-EOF
+             READ TOPICFIL
+             AT END SET WS-EOF TO TRUE
+             NOT AT END
+               MOVE 0 TO TOPIC-LENGTH
+               INSPECT TOPIC-DATA-REC TALLYING TOPIC-LENGTH
+                       FOR CHARACTERS BEFORE ' '
+               IF WS-NUM-TOPICS >= 50
+                 DISPLAY "ERROR : MORE THAN 50 TOPICS IN TOPICFIL -- "
+                         "IGNORING " TOPIC-DATA-REC
+                 MOVE 9204 TO ERRLOG-CODE
+                 MOVE "IXYPRD31: TOPICFIL EXCEEDS 50 TOPICS" TO
+                          ERRLOG-MSG
+                 PERFORM LOG-ERROR-TO-ERRLOG
+               ELSE
+                 ADD 1 TO WS-NUM-TOPICS
+                 MOVE FUNCTION TRIM(TOPIC-DATA-REC) TO
+                         WS-TOPIC-NAME(WS-NUM-TOPICS)(1:TOPIC-LENGTH)
+                 MOVE LOW-VALUE TO
+                         WS-TOPIC-NAME(WS-NUM-TOPICS)(TOPIC-LENGTH + 1:)
+                 MOVE TOPIC-LENGTH TO WS-TOPIC-LEN(WS-NUM-TOPICS)
+               END-IF
+             END-READ
+           END-PERFORM
+           CLOSE TOPICFIL
 
-           READ TOPICFIL
+           IF PARM-RUN-TYPE = 'RESTART'
+             DISPLAY "JOB RESTARTED"
+             MOVE 'Y' TO WS-RESTART-IND
+           END-IF
 
-           INSPECT TOPIC-DATA-REC TALLYING TOPIC-LENGTH
-                   FOR CHARACTERS BEFORE ' '
+           PERFORM VALIDATE-TOPIC-PROVISIONING
+           PERFORM READ-PRODUCER-CHKPT
+           PERFORM VALIDATE-EVENTFIL-TRAILER
 
-           MOVE FUNCTION TRIM(TOPIC-DATA-REC) TO
-                   KAFKA-TOPIC-NAME(1:TOPIC-LENGTH)
-           MOVE LOW-VALUE TO KAFKA-TOPIC-NAME(TOPIC-LENGTH + 1:)
+           MOVE 0 TO WS-CNT
+           PERFORM VARYING WS-TOPIC-IDX FROM 1 BY 1
+                     UNTIL WS-TOPIC-IDX > WS-NUM-TOPICS
+             IF WS-RESTART-IND = 'Y' AND
+                        WS-TOPIC-IDX < WS-LAST-TOPIC-IDX
+               DISPLAY "SKIPPING ALREADY COMPLETED TOPIC : "
+                         FUNCTION TRIM(WS-TOPIC-NAME(WS-TOPIC-IDX))
+             ELSE
+               MOVE WS-TOPIC-NAME(WS-TOPIC-IDX) TO
+                         KAFKA-TOPIC-NAME(1:WS-TOPIC-LEN(WS-TOPIC-IDX))
+               MOVE LOW-VALUE TO
+                   KAFKA-TOPIC-NAME(WS-TOPIC-LEN(WS-TOPIC-IDX) + 1:)
+
+               PERFORM INITIALIZE-PRODUCER
+               PERFORM PRODUCE-EVENTS-TO-TOPIC
+               PERFORM DESTROY-PRODUCER
+             END-IF
+           END-PERFORM
 
-           CLOSE TOPICFIL
+           DISPLAY "NUMBER OF KAFKA MESSAGES PRODUCED : " WS-CNT
 
-      **************** Initialization section Begin *******************
+           PERFORM DISPLAY-JOB-SUMMARY
+           GOBACK
+             .
+
+       DECODE-CONFIG-VALUE.
+      *****************************************************************
+      * A value stored as ENC(<hexstring>) is a masked credential (see
+      * IXYCRYPT) -- unwrap it back to plain text in KAFKA-CONFIG-VALUE
+      * before it is used by any of the held-back-key checks or passed
+      * through to PRODUCER-INPUT. Values with no ENC(...) wrapper are
+      * already plain text and are left alone.
+      *****************************************************************
+           IF FUNCTION TRIM(KAFKA-CONFIG-VALUE)(1:4) = 'ENC('
+             MOVE 'D' TO WS-CRYPT-ACTION
+             MOVE SPACES TO WS-CRYPT-VALUE
+             COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                         FUNCTION TRIM(KAFKA-CONFIG-VALUE)) - 5
+             MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE)(5:WS-VALLEN) TO
+                                                       WS-CRYPT-VALUE
+             CALL "IXYCRYPT" USING WS-CRYPT-PARMS
+             MOVE FUNCTION TRIM(WS-CRYPT-VALUE) TO KAFKA-CONFIG-VALUE
+           END-IF.
+
+       INITIALIZE-PRODUCER.
+      *****************************************************************
       * Invoke the Producer program to Initialize the configuration
-      * Parameters. This is done after all the configuration
-      * parameters are read from the Config file
+      * Parameters and create the Kafka topic handle for the topic
+      * currently in KAFKA-TOPIC-NAME. This is done once per topic in
+      * WS-TOPIC-TABLE, after all the configuration parameters are
+      * read from the Config file.
       *****************************************************************
 
       * KAFKA-TYPE-PC is 0 for PRODUCER
@@ -215,85 +600,398 @@
            MOVE TIMEOUT-MS      TO TIMEOUT-MS-VALUE
            MOVE 'I'             TO KAFKA-ACTION
            MOVE PARM-DISABLE-LOG-CONV TO DISABLE-LOG-CONV
-           DISPLAY "KAFKA PRODUCER INIT BEGIN"
+           MOVE 0               TO WS-INIT-RETRY-CNT
+
+           IF WS-COMPRESSION-TYPE = SPACES
+             DISPLAY "COMPRESSION.TYPE NOT SET - USING CLIENT "
+                     "DEFAULT (NONE)"
+           ELSE
+             DISPLAY "COMPRESSION.TYPE : " WS-COMPRESSION-TYPE
+           END-IF
+
+      * A momentary DNS blip or broker rebalance on bootstrap.servers
+      * should not fail the whole batch job outright -- retry the INIT
+      * call up to WS-INIT-RETRY-MAX times, pausing WS-INIT-RETRY-DELAY
+      * seconds between attempts, before giving up for good. Both are
+      * zero unless init.retry.count/init.retry.delay.secs are set in
+      * CONFFILE, so the default is still a single attempt.
+           PERFORM WITH TEST AFTER
+                   UNTIL KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT = 0
+                     OR WS-INIT-RETRY-CNT > WS-INIT-RETRY-MAX
+
+             IF WS-INIT-RETRY-CNT > 0
+               DISPLAY "KAFKA PRODUCER INIT RETRY " WS-INIT-RETRY-CNT
+               CALL "C$SLEEP" USING WS-INIT-RETRY-DELAY
+             END-IF
+
+             DISPLAY "KAFKA PRODUCER INIT BEGIN"
 
-           CALL PRODUCER-PGM    USING PRODUCER-INPUT
-                   RETURNING PRODUCER-OUTPUT
+             CALL PRODUCER-PGM    USING PRODUCER-INPUT
+                     RETURNING PRODUCER-OUTPUT
+
+             ADD 1 TO WS-INIT-RETRY-CNT
+           END-PERFORM
 
            IF KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT NOT = 0
              DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG)
              MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             PERFORM LOG-ERROR-TO-ERRLOG
              MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG)
-           END-IF
-      **************** Initialization section End *********************
+           END-IF.
+
+       VALIDATE-TOPIC-PROVISIONING.
+      *****************************************************************
+      * IXY-KAFKA-TOPIC-NEW (see IXYSPRDS) creates the Kafka client's
+      * local topic handle -- on a broker with
+      * auto.create.topics.enable turned on, referencing a topic that
+      * doesn't exist yet silently creates one with the broker's
+      * default partition count and replication factor. This SDK
+      * exposes no admin/describe call this program could use to
+      * confirm a topic's actual provisioning, so when
+      * topic.autocreate.guard is 'Y' in CONFFILE the operator must
+      * also declare the partition count and replication factor this
+      * job expects, via topic.expected.partitions/
+      * topic.expected.replication.factor -- both are logged here for
+      * the run's audit trail, and the job is failed up front if
+      * either is missing, rather than let production proceed against
+      * a topic whose provisioning was never reviewed. Leaving
+      * topic.autocreate.guard unset (the default) leaves today's
+      * behavior unchanged.
+      *****************************************************************
+           IF WS-TOPIC-GUARD-ENABLED
+             IF WS-TOPIC-EXPECTED-PARTITIONS NOT > 0 OR
+                WS-TOPIC-EXPECTED-REPL-FACTOR NOT > 0
+               DISPLAY "ERROR : TOPIC PROVISIONING GUARD FAILED"
+               DISPLAY "EXPECTED PARTITIONS : "
+                        WS-TOPIC-EXPECTED-PARTITIONS
+               DISPLAY "EXPECTED REPLICATION FACTOR : "
+                        WS-TOPIC-EXPECTED-REPL-FACTOR
+               MOVE 9202 TO ERRLOG-CODE
+               MOVE "TOPIC PROVISIONING GUARD FAILED" TO ERRLOG-MSG
+               CALL "IXYERRLG" USING ERRLOG-INPUT
+               MOVE 16 TO RETURN-CODE
+               ADD 1 TO WS-MSG-FAILED-CNT
+               PERFORM DISPLAY-JOB-SUMMARY
+               GOBACK
+             ELSE
+               DISPLAY "TOPIC PROVISIONING GUARD - EXPECTED "
+                        "PARTITIONS : " WS-TOPIC-EXPECTED-PARTITIONS
+               DISPLAY "TOPIC PROVISIONING GUARD - EXPECTED "
+                        "REPLICATION FACTOR : "
+                        WS-TOPIC-EXPECTED-REPL-FACTOR
+             END-IF
+           END-IF.
+
+       VALIDATE-EVENTFIL-TRAILER.
+      *****************************************************************
+      * EVENTFIL may optionally end with a trailer record -- one whose
+      * key is the fixed sentinel WS-TRAILER-KEY -- carrying the
+      * record count and a byte-sum checksum an upstream job computed
+      * over the rest of the file. When present, this run recomputes
+      * both over every data record before producing anything to any
+      * topic, so a truncated or corrupted EVENTFIL fails the whole
+      * job up front instead of partially producing a topic. A file
+      * with no trailer record is treated exactly as before -- no
+      * validation is performed.
+      *****************************************************************
+           MOVE 0   TO WS-EVT-ACTUAL-CNT
+           MOVE 0   TO WS-EVT-CHECKSUM
+           MOVE 'N' TO WS-TRAILER-FOUND-SW
+
+           OPEN INPUT EVENTFIL
+           SET WS-NOT-EOF TO TRUE
+           READ EVENTFIL
+             AT END SET WS-EOF TO TRUE
+           END-READ
 
-      **************** Producer section Begin *************************
+           PERFORM UNTIL WS-EOF
+             IF EVENT-DATA-KEY(1:20) = WS-TRAILER-KEY
+               SET WS-TRAILER-FOUND TO TRUE
+               MOVE TRAILER-REC-COUNT TO WS-EVT-EXPECTED-CNT
+               MOVE TRAILER-CHECKSUM  TO WS-EVT-EXPECTED-CKSUM
+             ELSE
+               ADD 1 TO WS-EVT-ACTUAL-CNT
+               PERFORM ACCUMULATE-EVENTFIL-CHECKSUM
+             END-IF
+
+             READ EVENTFIL
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE EVENTFIL
+
+           IF WS-TRAILER-FOUND
+             IF WS-EVT-ACTUAL-CNT NOT = WS-EVT-EXPECTED-CNT OR
+                WS-EVT-CHECKSUM   NOT = WS-EVT-EXPECTED-CKSUM
+               DISPLAY "ERROR : EVENTFIL TRAILER VALIDATION FAILED"
+               DISPLAY "EXPECTED RECORD COUNT : " WS-EVT-EXPECTED-CNT
+               DISPLAY "ACTUAL   RECORD COUNT : " WS-EVT-ACTUAL-CNT
+               DISPLAY "EXPECTED CHECKSUM     : "
+                                            WS-EVT-EXPECTED-CKSUM
+               DISPLAY "ACTUAL   CHECKSUM     : " WS-EVT-CHECKSUM
+               MOVE 9201 TO ERRLOG-CODE
+               MOVE "EVENTFIL TRAILER VALIDATION FAILED" TO ERRLOG-MSG
+               CALL "IXYERRLG" USING ERRLOG-INPUT
+               MOVE 16 TO RETURN-CODE
+               ADD 1 TO WS-MSG-FAILED-CNT
+               PERFORM DISPLAY-JOB-SUMMARY
+               GOBACK
+             ELSE
+               DISPLAY "EVENTFIL TRAILER VALIDATED : "
+                                    WS-EVT-ACTUAL-CNT " RECORDS"
+             END-IF
+           END-IF.
+
+       ACCUMULATE-EVENTFIL-CHECKSUM.
+      *****************************************************************
+      * Folds one EVENTFIL data record into WS-EVT-CHECKSUM as a
+      * running byte-sum (modulo 999999999 so it always fits the
+      * trailer's PIC 9(09)), so the trailer validation catches
+      * content corruption, not just a truncated record count.
+      *****************************************************************
+           COMPUTE WS-CKSUM-LEN = FUNCTION LENGTH(
+                              FUNCTION TRIM(EVENT-DATA-REC TRAILING))
+           MOVE 1 TO WS-CKSUM-IDX
+           PERFORM UNTIL WS-CKSUM-IDX > WS-CKSUM-LEN
+             COMPUTE WS-EVT-CHECKSUM = FUNCTION MOD(
+               WS-EVT-CHECKSUM +
+                 FUNCTION ORD(EVENT-DATA-REC(WS-CKSUM-IDX:1)),
+               999999999)
+             ADD 1 TO WS-CKSUM-IDX
+           END-PERFORM.
+
+       PRODUCE-EVENTS-TO-TOPIC.
+      *****************************************************************
       * The Events are retrieved from the Event file and Producer
       * Program is invoked for each event to Produce the Kafka event
+      * to the topic currently in KAFKA-TOPIC-NAME.
       *****************************************************************
            OPEN INPUT EVENTFIL
            SET WS-NOT-EOF TO TRUE
-           MOVE 0 TO WS-CNT
+           MOVE 0 TO WS-EVT-REC-NUM
            PERFORM UNTIL WS-EOF
 
              READ EVENTFIL
              AT END SET WS-EOF TO TRUE
              NOT AT END
-               MOVE EVENT-DATA TO WS-MSG-BUF
-               COMPUTE WS-MSGLEN = FUNCTION LENGTH(
-                             FUNCTION TRIM(WS-MSG-BUF TRAILING))
-               SET KAFKA-PAYLOAD-31 TO ADDRESS OF WS-MSG-BUF
-               MOVE 'Y' TO CALLER-31BIT
-               MOVE WS-MSGLEN TO KAFKA-PAYLOAD-LEN
-               MOVE 'P'        TO KAFKA-ACTION
-               DISPLAY "KAFKA PRODUCE BEGIN"
-               DISPLAY "MESSAGE TO BE PRODUCED : "
-                                    WS-MSG-BUF(1:WS-MSGLEN)
-
-               CALL PRODUCER-PGM    USING PRODUCER-INPUT
-                   RETURNING PRODUCER-OUTPUT
-
-               IF KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT NOT = 0
-                 DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG)
-                 MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
-                                       WS-DISPLAY-ERR
-                 DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+              IF EVENT-DATA-KEY(1:20) = WS-TRAILER-KEY
+      * The trailer record validated by VALIDATE-EVENTFIL-TRAILER is
+      * not itself an event -- skip it instead of producing it.
+                CONTINUE
+              ELSE
+               ADD 1 TO WS-EVT-REC-NUM
+               IF WS-RESTART-IND = 'Y' AND
+                          WS-TOPIC-IDX = WS-LAST-TOPIC-IDX AND
+                          WS-EVT-REC-NUM <= WS-LAST-REC-NUM
+                 CONTINUE
+               ELSE IF EVENT-DATA-REC(1:20) = WS-TOMBSTONE-MARKER AND
+                       FUNCTION LENGTH(FUNCTION TRIM(EVENT-DATA-KEY))
+                                                                  = 0
+      * A tombstone with no key can't compact anything away -- log it
+      * and move on instead of producing an unkeyed delete marker.
+                 DISPLAY "ERROR : TOMBSTONE RECORD HAS NO KEY - SKIPPED"
+                 MOVE 9203 TO ERRLOG-CODE
+                 MOVE "TOMBSTONE RECORD HAS NO KEY - SKIPPED" TO
+                                                          ERRLOG-MSG
+                 CALL "IXYERRLG" USING ERRLOG-INPUT
                  MOVE 16 TO RETURN-CODE
+                 ADD 1 TO WS-MSG-FAILED-CNT
                ELSE
-                 ADD 1 TO WS-CNT
-                 DISPLAY FUNCTION TRIM(KAFKA-MSG)
+                 IF EVENT-DATA-REC(1:20) = WS-TOMBSTONE-MARKER
+      * Tombstone -- a NULL payload with the record's key tells a
+      * compacted topic to delete whatever value that key holds.
+                   MOVE SPACES     TO WS-MSG-BUF
+                   MOVE 0          TO WS-MSGLEN
+                   MOVE 0          TO KAFKA-PAYLOAD-LEN
+                   MOVE 'Y'        TO CALLER-31BIT
+                   SET KAFKA-PAYLOAD-31 TO ADDRESS OF WS-WIRE-BUF
+                 ELSE
+                   MOVE EVENT-DATA-REC TO WS-MSG-BUF
+                   COMPUTE WS-MSGLEN = FUNCTION LENGTH(
+                                 FUNCTION TRIM(WS-MSG-BUF TRAILING))
+
+      * Build the correlation id from the source job, a timestamp and
+      * this run's event sequence number, then string the 48-byte
+      * header block in ahead of the payload on the wire.
+                   MOVE WS-EVT-REC-NUM TO WS-SEQ-DISPLAY
+                   STRING WS-SOURCE-JOB          DELIMITED BY SIZE
+                          '-'                    DELIMITED BY SIZE
+                          FUNCTION CURRENT-DATE   DELIMITED BY SIZE
+                          '-'                    DELIMITED BY SIZE
+                          WS-SEQ-DISPLAY         DELIMITED BY SIZE
+                     INTO HDR-CORRELATION-ID
+                   MOVE WS-SOURCE-JOB TO HDR-SOURCE-JOB-NAME
+                   STRING WS-KAFKA-HEADER         DELIMITED BY SIZE
+                          WS-MSG-BUF(1:WS-MSGLEN) DELIMITED BY SIZE
+                     INTO WS-WIRE-BUF
+                   COMPUTE WS-WIRELEN = WS-HDRLEN + WS-MSGLEN
+
+                   SET KAFKA-PAYLOAD-31 TO ADDRESS OF WS-WIRE-BUF
+                   MOVE 'Y' TO CALLER-31BIT
+                   MOVE WS-WIRELEN TO KAFKA-PAYLOAD-LEN
+                 END-IF
+                 MOVE 'P'        TO KAFKA-ACTION
+
+      * A blank key (the common case for files not yet carrying one)
+      * still produces keyless, same as before this field existed.
+                 MOVE EVENT-DATA-KEY TO WS-KEY-BUF
+                 COMPUTE WS-KEYLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(WS-KEY-BUF TRAILING))
+                 MOVE WS-KEY-BUF  TO PROD-KEY-VALUE OF PRODUCER-INPUT
+                 MOVE WS-KEYLEN   TO PROD-KEY-LEN   OF PRODUCER-INPUT
+
+                 DISPLAY "KAFKA PRODUCE BEGIN"
+                 DISPLAY "CORRELATION ID : " HDR-CORRELATION-ID
+                 DISPLAY "MESSAGE TO BE PRODUCED : "
+                                      WS-MSG-BUF(1:WS-MSGLEN)
+
+                 CALL PRODUCER-PGM    USING PRODUCER-INPUT
+                     RETURNING PRODUCER-OUTPUT
+
+                 IF KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT NOT = 0
+                   DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG)
+                   MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
+                                         WS-DISPLAY-ERR
+                   DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+                   PERFORM LOG-ERROR-TO-ERRLOG
+                   MOVE 16 TO RETURN-CODE
+                   ADD 1 TO WS-MSG-FAILED-CNT
+                 ELSE
+                   ADD 1 TO WS-CNT
+                   MOVE WS-TOPIC-IDX TO WS-LAST-TOPIC-IDX
+                   MOVE WS-EVT-REC-NUM TO WS-LAST-REC-NUM
+                   PERFORM WRITE-PRODUCER-CHKPT
+                   DISPLAY FUNCTION TRIM(KAFKA-MSG)
+                 END-IF
                END-IF
+              END-IF
              END-READ
            END-PERFORM
 
-           CLOSE EVENTFIL
+           CLOSE EVENTFIL.
 
-           DISPLAY "NUMBER OF KAFKA MESSAGES PRODUCED : " WS-CNT
-      **************** Producer section End ***************************
-      **************** Deletion section Begin *************************
+       DESTROY-PRODUCER.
+      *****************************************************************
       * Delete the Kafka objects once all the messages are produced
+      * to the current topic. The 'D' action flushes the outstanding
+      * queue before it tears the topic/client handles down, and
+      * IXYSPRDS leaves both handles live if the flush alone is what
+      * failed, so a retry here re-flushes the same handles rather
+      * than re-initializing from scratch.
       *****************************************************************
            MOVE 'D'             TO KAFKA-ACTION
-           DISPLAY "KAFKA PRODUCER DESTROY BEGIN"
-
-           CALL PRODUCER-PGM    USING PRODUCER-INPUT
-                   RETURNING PRODUCER-OUTPUT
+           MOVE 0               TO WS-FLUSH-RETRY-CNT
+
+      * A flush that can't fully drain the local queue inside one
+      * TIMEOUT-MS window shouldn't be treated as an unrecoverable
+      * failure on the first try -- retry it up to WS-FLUSH-RETRY-MAX
+      * times, pausing WS-FLUSH-RETRY-DELAY seconds between attempts.
+      * Both are zero unless flush.retry.count/flush.retry.delay.secs
+      * are set in CONFFILE, so the default is still a single attempt.
+           PERFORM WITH TEST AFTER
+                   UNTIL KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT = 0
+                     OR WS-FLUSH-RETRY-CNT > WS-FLUSH-RETRY-MAX
+
+             IF WS-FLUSH-RETRY-CNT > 0
+               DISPLAY "KAFKA PRODUCER FLUSH RETRY "
+                                       WS-FLUSH-RETRY-CNT
+               CALL "C$SLEEP" USING WS-FLUSH-RETRY-DELAY
+             END-IF
+
+             DISPLAY "KAFKA PRODUCER DESTROY BEGIN"
+
+             CALL PRODUCER-PGM    USING PRODUCER-INPUT
+                     RETURNING PRODUCER-OUTPUT
+
+             ADD 1 TO WS-FLUSH-RETRY-CNT
+           END-PERFORM
 
            IF KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT NOT = 0
              DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG)
              MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             PERFORM LOG-ERROR-TO-ERRLOG
+      * IXY-KAFKA-FLUSH does not currently report how many messages
+      * were still queued when the timeout hit, so the best available
+      * figure is how many this topic attempted to produce this run --
+      * every one of them is unconfirmed until DLVRYLOG (see IXYDLCB)
+      * is reconciled against it.
+             DISPLAY "UNDELIVERED MESSAGE COUNT (AT MOST) : "
+                                       WS-EVT-REC-NUM
              MOVE 16 TO RETURN-CODE
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG)
-           END-IF
-      **************** Deletion section End ***************************
-           GOBACK
-             .
+           END-IF.
+
+       READ-PRODUCER-CHKPT.
+      *****************************************************************
+      * PCHKPT carries the topic index and EVENTFIL record number of
+      * the last event successfully produced by a prior run. On a
+      * normal (non-RESTART) run the file is still read so
+      * WS-LAST-TOPIC-IDX/WS-LAST-REC-NUM start clean at 0.
+      *****************************************************************
+           OPEN INPUT PCHKPT
+           READ PCHKPT
+             AT END
+               MOVE 0 TO WS-LAST-TOPIC-IDX
+               MOVE 0 TO WS-LAST-REC-NUM
+             NOT AT END
+               MOVE PCHKPT-TOPIC-IDX TO WS-LAST-TOPIC-IDX
+               MOVE PCHKPT-REC-NUM TO WS-LAST-REC-NUM
+           END-READ
+           CLOSE PCHKPT
+
+           IF WS-RESTART-IND NOT = 'Y'
+             MOVE 0 TO WS-LAST-TOPIC-IDX
+             MOVE 0 TO WS-LAST-REC-NUM
+           END-IF.
+
+       WRITE-PRODUCER-CHKPT.
+      *****************************************************************
+      * Rewrite PCHKPT with the topic index and record number just
+      * produced. This is done after every successful produce call so
+      * a mid-run abend loses at most the one in-flight record rather
+      * than the whole remainder of EVENTFIL for the current topic.
+      *****************************************************************
+           OPEN OUTPUT PCHKPT
+           MOVE WS-LAST-TOPIC-IDX TO PCHKPT-TOPIC-IDX
+           MOVE WS-LAST-REC-NUM TO PCHKPT-REC-NUM
+           WRITE PRODUCER-CHECKPOINT-FILE
+           CLOSE PCHKPT.
+
+       DISPLAY-JOB-SUMMARY.
+      *****************************************************************
+      * End-of-job run summary -- performed before every GOBACK in
+      * this program, success or error alike, so an operator scanning
+      * the job log always finds the start/end timestamps and how
+      * many messages this run produced versus failed, across every
+      * topic in TOPICFIL.
+      *****************************************************************
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-END-TS
+           DISPLAY "=========================================="
+           DISPLAY "IXYPRD31 JOB SUMMARY"
+           DISPLAY "  JOB START        : " WS-JOB-START-TS
+           DISPLAY "  JOB END          : " WS-JOB-END-TS
+           DISPLAY "  MESSAGES PRODUCED: " WS-CNT
+           DISPLAY "  MESSAGES FAILED  : " WS-MSG-FAILED-CNT
+           DISPLAY "==========================================".
+
+       LOG-ERROR-TO-ERRLOG.
+      *****************************************************************
+      * Append the current KAFKA-MSG/error code to ERRLOG via the
+      * shared error logger, in addition to the DISPLAY this program
+      * already does at each error site.
+      *****************************************************************
+           MOVE WS-DISPLAY-ERR          TO ERRLOG-CODE
+           MOVE FUNCTION TRIM(KAFKA-MSG) TO ERRLOG-MSG
+           CALL "IXYERRLG" USING ERRLOG-INPUT.
+
        END PROGRAM 'IXYPRD31'.
\ No newline at end of file
