@@ -0,0 +1,654 @@
+       CBL LP(64)
+      ******************************************************************
+      * Copyright IBM Corp. 2025
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      ******************************************************************
+      * MAIN PROGRAM CONFIG FILE MAINTENANCE UTILITY
+      ******************************************************************
+      * A batch maintenance utility for the four flat files this repo's
+      * producer/consumer samples read their configuration from --
+      * CONFFILE/PCONFFIL/SCONFFIL (KEY=VALUE Kafka/Serdes properties)
+      * and TOPICFIL (one topic name per line). Rather than hand-edit
+      * one of those datasets directly, an operator supplies a small
+      * deck of add/delete control statements on CTLCARDS and a PARM
+      * naming which of the four datasets this run targets; this
+      * program reads the current dataset once, applies the requested
+      * additions (which also cover updates, since adding an already
+      * -present key just replaces its value) and deletions, and
+      * writes the result to that dataset's companion OUT dataset --
+      * CONFFOUT, PCONFOUT, SCONFOUT or TOPICOUT -- leaving the
+      * original untouched for review before it is copied back over
+      * the original name by the calling JCL. This program uses
+      * a. CTLCARDS - the deck of MAINT-ACTION/MAINT-KEY/MAINT-VALUE
+      *    control statements to apply
+      * b. Whichever pair of CONFFILE/CONFFOUT, TOPICFIL/TOPICOUT,
+      *    PCONFFIL/PCONFOUT or SCONFFIL/SCONFOUT the TARGET-FILE PARM
+      *    selects
+      *
+      * A non-zero RETURN-CODE (16) means TARGET-FILE was not one of
+      * the four recognized values, and no dataset was touched.
+      ******************************************************************
+      * Modification history
+      * 2026-08-09 : new program.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. 'IXYCFMNT'.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT CTLCARDS ASSIGN TO CTLCARDS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT CONFFILE ASSIGN TO CONFFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT CONFFOUT ASSIGN TO CONFFOUT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT TOPICFIL ASSIGN TO TOPICFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT TOPICOUT ASSIGN TO TOPICOUT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT PCONFFIL ASSIGN TO PCONFFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT PCONFOUT ASSIGN TO PCONFOUT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT SCONFFIL ASSIGN TO SCONFFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT SCONFOUT ASSIGN TO SCONFOUT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD CTLCARDS
+           RECORD CONTAINS 1107  CHARACTERS
+           BLOCK  CONTAINS 11070 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  MAINT-CONTROL-CARD.
+
+         01 MAINT-CONTROL-CARD.
+            05 MAINT-ACTION       PIC X(01).
+                88 MAINT-ACTION-ADD    VALUE 'A'.
+                88 MAINT-ACTION-DELETE VALUE 'D'.
+            05 FILLER             PIC X(01).
+            05 MAINT-KEY          PIC X(80).
+            05 FILLER             PIC X(01).
+            05 MAINT-VALUE        PIC X(1024).
+
+         FD CONFFILE
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  CONFFILE-REC.
+
+         01 CONFFILE-REC.
+            05 CONFFILE-LINE      PIC X(2049).
+
+         FD CONFFOUT
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  CONFFOUT-REC.
+
+         01 CONFFOUT-REC.
+            05 CONFFOUT-LINE      PIC X(2049).
+
+         FD TOPICFIL
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  TOPICFIL-REC.
+
+         01 TOPICFIL-REC.
+            05 TOPICFIL-LINE      PIC X(2049).
+
+         FD TOPICOUT
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  TOPICOUT-REC.
+
+         01 TOPICOUT-REC.
+            05 TOPICOUT-LINE      PIC X(2049).
+
+         FD PCONFFIL
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  PCONFFIL-REC.
+
+         01 PCONFFIL-REC.
+            05 PCONFFIL-LINE      PIC X(2049).
+
+         FD PCONFOUT
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  PCONFOUT-REC.
+
+         01 PCONFOUT-REC.
+            05 PCONFOUT-LINE      PIC X(2049).
+
+         FD SCONFFIL
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  SCONFFIL-REC.
+
+         01 SCONFFIL-REC.
+            05 SCONFFIL-LINE      PIC X(2049).
+
+         FD SCONFOUT
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  SCONFOUT-REC.
+
+         01 SCONFOUT-REC.
+            05 SCONFOUT-LINE      PIC X(2049).
+
+        WORKING-STORAGE SECTION.
+      * File Status
+         01 WS-FILE-STATUS      PIC 9(02).
+         01 WS-EOF-SW           PIC X(01).
+             88 WS-EOF          VALUE 'Y'.
+             88 WS-NOT-EOF      VALUE 'N'.
+
+      * Control-card deck, loaded once by LOAD-CONTROL-CARDS and
+      * applied by whichever MAINTAIN-xxxxxxxx paragraph TARGET-FILE
+      * selects. WS-CTL-APPLIED-SW tracks, per card, whether it has
+      * already matched a line in the target dataset -- any ADD card
+      * still unmatched once the dataset is fully read is a genuinely
+      * new entry and gets appended; any DELETE card still unmatched
+      * named a key that was never there to begin with.
+         01 WS-CTL-CNT          PIC S9(9) BINARY VALUE 0.
+         01 WS-CTL-TABLE.
+            05 WS-CTL-ENTRY OCCURS 1 TO 500 TIMES
+                                    DEPENDING ON WS-CTL-CNT.
+              10 WS-CTL-ACTION      PIC X(01).
+                  88 WS-CTL-ADD     VALUE 'A'.
+                  88 WS-CTL-DELETE  VALUE 'D'.
+              10 WS-CTL-KEY         PIC X(80).
+              10 WS-CTL-VALUE       PIC X(1024).
+              10 WS-CTL-APPLIED-SW  PIC X(01) VALUE 'N'.
+                  88 WS-CTL-APPLIED VALUE 'Y'.
+
+         01 WS-CNT               PIC S9(9) BINARY VALUE 0.
+
+      * An ADD card whose MAINT-VALUE begins with the MASK: prefix is
+      * a plaintext credential the operator wants written out masked
+      * -- see MASK-CONTROL-CARD-VALUE, IXYCRYPT.
+         01 WS-CRYPT-PARMS.
+            05 WS-CRYPT-ACTION      PIC X(01).
+            05 WS-CRYPT-VALUE       PIC X(1024).
+         01 WS-VALLEN             PIC S9(9) BINARY.
+
+      * Working copy of the line currently being read/rebuilt, common
+      * to every MAINTAIN-xxxxxxxx paragraph regardless of which
+      * dataset pair is open.
+         01 WS-LINE-BUF          PIC X(2049).
+         01 WS-OUT-LINE          PIC X(2049).
+         01 WS-LINE-KEY          PIC X(80).
+         01 WS-LINE-VALUE        PIC X(1024).
+         01 WS-LINE-DELETED-SW   PIC X(01) VALUE 'N'.
+             88 WS-LINE-DELETED  VALUE 'Y'.
+         01 WS-LINE-COMMENT-SW   PIC X(01) VALUE 'N'.
+             88 WS-LINE-IS-COMMENT VALUE 'Y'.
+         01 WS-DELIMITER-POS     PIC S9(9) BINARY VALUE 0.
+
+      * Run summary counters.
+         01 WS-LINES-READ        PIC S9(9) BINARY VALUE 0.
+         01 WS-LINES-DELETED     PIC S9(9) BINARY VALUE 0.
+         01 WS-LINES-UPDATED     PIC S9(9) BINARY VALUE 0.
+         01 WS-LINES-APPENDED    PIC S9(9) BINARY VALUE 0.
+         01 WS-DELETES-UNMATCHED PIC S9(9) BINARY VALUE 0.
+
+         01 WS-JOB-START-TS      PIC X(26).
+         01 WS-JOB-END-TS        PIC X(26).
+
+      * Parameter area for the shared error logger IXYERRLG.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME     PIC X(08) VALUE 'IXYCFMNT'.
+            05 ERRLOG-CODE         PIC S9(9) BINARY.
+            05 ERRLOG-MSG          PIC X(256).
+
+       LINKAGE SECTION.
+         01 PARM-DATA.
+           05 PARM-LENGTH            PIC S9(4) COMP.
+           05 TARGET-FILE            PIC X(08).
+               88 TARGET-IS-CONFFILE VALUE 'CONFFILE'.
+               88 TARGET-IS-TOPICFIL VALUE 'TOPICFIL'.
+               88 TARGET-IS-PCONFFIL VALUE 'PCONFFIL'.
+               88 TARGET-IS-SCONFFIL VALUE 'SCONFFIL'.
+
+       PROCEDURE DIVISION USING PARM-DATA.
+           DISPLAY "CONFIG FILE MAINTENANCE UTILITY"
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-START-TS
+
+           PERFORM VALIDATE-TARGET-FILE
+           PERFORM LOAD-CONTROL-CARDS
+
+           EVALUATE TRUE
+             WHEN TARGET-IS-CONFFILE
+               PERFORM MAINTAIN-CONFFILE
+             WHEN TARGET-IS-TOPICFIL
+               PERFORM MAINTAIN-TOPICFIL
+             WHEN TARGET-IS-PCONFFIL
+               PERFORM MAINTAIN-PCONFFIL
+             WHEN TARGET-IS-SCONFFIL
+               PERFORM MAINTAIN-SCONFFIL
+           END-EVALUATE
+
+           PERFORM REPORT-UNMATCHED-DELETES
+           PERFORM DISPLAY-MAINTENANCE-SUMMARY
+           GOBACK
+           .
+
+       VALIDATE-TARGET-FILE.
+      *****************************************************************
+      * TARGET-FILE must name exactly one of the four datasets this
+      * utility knows how to maintain -- anything else fails the step
+      * up front instead of leaving every dataset untouched with no
+      * explanation.
+      *****************************************************************
+           IF NOT TARGET-IS-CONFFILE AND NOT TARGET-IS-TOPICFIL
+                                     AND NOT TARGET-IS-PCONFFIL
+                                     AND NOT TARGET-IS-SCONFFIL
+             DISPLAY "ERROR : INVALID TARGET-FILE PARM : " TARGET-FILE
+             DISPLAY "VALID VALUES ARE CONFFILE, TOPICFIL, PCONFFIL, "
+                     "SCONFFIL"
+             MOVE 9203 TO ERRLOG-CODE
+             STRING "IXYCFMNT: INVALID TARGET-FILE PARM "
+                    TARGET-FILE DELIMITED BY SIZE INTO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             MOVE 16 TO RETURN-CODE
+             PERFORM DISPLAY-MAINTENANCE-SUMMARY
+             GOBACK
+           END-IF.
+
+       LOAD-CONTROL-CARDS.
+           OPEN INPUT CTLCARDS
+           SET WS-NOT-EOF TO TRUE
+           READ CTLCARDS
+             AT END SET WS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+             IF WS-CTL-CNT >= 500
+               DISPLAY "ERROR : MORE THAN 500 CARDS IN CTLCARDS -- "
+                       "IGNORING " MAINT-KEY
+               MOVE 9204 TO ERRLOG-CODE
+               STRING "IXYCFMNT: CTLCARDS EXCEEDS 500 CARDS, IGNORING "
+                      MAINT-KEY DELIMITED BY SIZE INTO ERRLOG-MSG
+               CALL "IXYERRLG" USING ERRLOG-INPUT
+             ELSE
+               ADD 1 TO WS-CTL-CNT
+               MOVE MAINT-ACTION TO WS-CTL-ACTION(WS-CTL-CNT)
+               MOVE MAINT-KEY    TO WS-CTL-KEY(WS-CTL-CNT)
+               MOVE MAINT-VALUE  TO WS-CTL-VALUE(WS-CTL-CNT)
+               MOVE 'N'          TO WS-CTL-APPLIED-SW(WS-CTL-CNT)
+
+               IF WS-CTL-ADD(WS-CTL-CNT)
+                 PERFORM MASK-CONTROL-CARD-VALUE
+               END-IF
+             END-IF
+
+             READ CTLCARDS
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           END-PERFORM
+
+           CLOSE CTLCARDS.
+
+       MASK-CONTROL-CARD-VALUE.
+      *****************************************************************
+      * An ADD card's value is masked at the operator's request by
+      * prefixing it with MASK: on CTLCARDS, e.g.
+      *     A sasl.password              MASK:MyS3cretPassw0rd
+      * This is the write-side counterpart to the ENC(<hexstring>)
+      * values every CONFFILE/PCONFFIL/SCONFFIL reader in this repo
+      * already knows how to unmask via IXYCRYPT/DECODE-CONFIG-VALUE --
+      * without it there was no way to actually produce one of those
+      * values other than hand-encoding it outside this repo. The
+      * MASK: prefix is stripped and IXYCRYPT is called with
+      * CRYPT-ACTION 'E' to turn the remaining plain text into the
+      * same ENC(<hexstring>) form the config readers expect; TOPICFIL
+      * has no values to mask, and a DELETE card's value is never
+      * written back out, so only ADD cards are considered.
+      *****************************************************************
+           IF FUNCTION TRIM(WS-CTL-VALUE(WS-CTL-CNT))(1:5) = 'MASK:'
+             COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                     FUNCTION TRIM(WS-CTL-VALUE(WS-CTL-CNT))) - 5
+             MOVE SPACES TO WS-CRYPT-VALUE
+             MOVE FUNCTION TRIM(WS-CTL-VALUE(WS-CTL-CNT))(6:WS-VALLEN)
+                                                   TO WS-CRYPT-VALUE
+             MOVE 'E' TO WS-CRYPT-ACTION
+             CALL "IXYCRYPT" USING WS-CRYPT-PARMS
+             STRING 'ENC(' DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-CRYPT-VALUE) DELIMITED BY SIZE
+                    ')' DELIMITED BY SIZE
+                    INTO WS-CTL-VALUE(WS-CTL-CNT)
+             END-STRING
+           END-IF.
+
+       EXTRACT-LINE-KEY.
+      *****************************************************************
+      * TOPICFIL has one topic name per line with no delimiter, so the
+      * whole trimmed line is the key. CONFFILE/PCONFFIL/SCONFFIL are
+      * '='-delimited KEY=VALUE lines, the same convention this
+      * repo's own CONFFILE/PCONFFIL/SCONFFIL readers already parse,
+      * including their '#'-comment lines, which pass through this
+      * utility untouched rather than being parsed as a key.
+      *****************************************************************
+           MOVE SPACES TO WS-LINE-KEY
+           MOVE SPACES TO WS-LINE-VALUE
+           MOVE 'N' TO WS-LINE-COMMENT-SW
+
+           IF TARGET-IS-TOPICFIL
+             MOVE FUNCTION TRIM(WS-LINE-BUF) TO WS-LINE-KEY
+           ELSE
+             IF WS-LINE-BUF(1:1) = '#'
+               MOVE 'Y' TO WS-LINE-COMMENT-SW
+             ELSE
+               MOVE 0 TO WS-DELIMITER-POS
+               INSPECT WS-LINE-BUF TALLYING WS-DELIMITER-POS
+                       FOR CHARACTERS BEFORE '='
+
+               IF WS-DELIMITER-POS > 0 AND
+                  WS-DELIMITER-POS < FUNCTION LENGTH(WS-LINE-BUF)
+                 MOVE WS-LINE-BUF(1:WS-DELIMITER-POS) TO
+                                     WS-LINE-KEY(1:WS-DELIMITER-POS)
+                 MOVE FUNCTION TRIM(
+                    WS-LINE-BUF(WS-DELIMITER-POS + 2:)) TO WS-LINE-VALUE
+               ELSE
+                 MOVE FUNCTION TRIM(WS-LINE-BUF) TO WS-LINE-KEY
+               END-IF
+             END-IF
+           END-IF.
+
+       APPLY-CONTROL-CARDS-TO-LINE.
+      *****************************************************************
+      * Given WS-LINE-KEY/WS-LINE-VALUE extracted from the line just
+      * read, looks for a matching DELETE card (the line is dropped)
+      * or a matching ADD card (the line's value is replaced -- an ADD
+      * card naming an already-present key is how an existing entry
+      * gets updated). A line matching neither passes through
+      * unchanged. WS-OUT-LINE is left holding the line to write, and
+      * WS-LINE-DELETED-SW tells the caller whether to write it at
+      * all.
+      *****************************************************************
+           MOVE 'N' TO WS-LINE-DELETED-SW
+
+           IF WS-LINE-IS-COMMENT
+             PERFORM REBUILD-OUTPUT-LINE
+           ELSE
+             MOVE 1 TO WS-CNT
+             PERFORM UNTIL WS-CNT > WS-CTL-CNT
+               IF FUNCTION TRIM(WS-CTL-KEY(WS-CNT)) =
+                                       FUNCTION TRIM(WS-LINE-KEY)
+                 IF WS-CTL-DELETE(WS-CNT)
+                   MOVE 'Y' TO WS-CTL-APPLIED-SW(WS-CNT)
+                   MOVE 'Y' TO WS-LINE-DELETED-SW
+                   ADD 1 TO WS-LINES-DELETED
+                 ELSE
+                   IF WS-CTL-ADD(WS-CNT)
+                     MOVE 'Y' TO WS-CTL-APPLIED-SW(WS-CNT)
+                     MOVE WS-CTL-VALUE(WS-CNT) TO WS-LINE-VALUE
+                     ADD 1 TO WS-LINES-UPDATED
+                   END-IF
+                 END-IF
+               END-IF
+               ADD 1 TO WS-CNT
+             END-PERFORM
+
+             IF NOT WS-LINE-DELETED
+               PERFORM REBUILD-OUTPUT-LINE
+             END-IF
+           END-IF.
+
+       REBUILD-OUTPUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE
+           IF TARGET-IS-TOPICFIL
+             MOVE WS-LINE-KEY TO WS-OUT-LINE
+           ELSE
+             IF WS-LINE-IS-COMMENT
+               MOVE WS-LINE-BUF TO WS-OUT-LINE
+             ELSE
+               STRING FUNCTION TRIM(WS-LINE-KEY) DELIMITED BY SIZE
+                      '=' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-LINE-VALUE) DELIMITED BY SIZE
+                      INTO WS-OUT-LINE
+               END-STRING
+             END-IF
+           END-IF.
+
+       BUILD-APPEND-LINE.
+      *****************************************************************
+      * Builds WS-OUT-LINE for one still-unapplied ADD card at
+      * end-of-file -- a key this target dataset never had.
+      *****************************************************************
+           MOVE SPACES TO WS-OUT-LINE
+           IF TARGET-IS-TOPICFIL
+             MOVE WS-CTL-KEY(WS-CNT) TO WS-OUT-LINE
+           ELSE
+             STRING FUNCTION TRIM(WS-CTL-KEY(WS-CNT)) DELIMITED BY SIZE
+                    '=' DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-CTL-VALUE(WS-CNT))
+                                                  DELIMITED BY SIZE
+                    INTO WS-OUT-LINE
+             END-STRING
+           END-IF.
+
+       MAINTAIN-CONFFILE.
+           OPEN INPUT CONFFILE
+           OPEN OUTPUT CONFFOUT
+           SET WS-NOT-EOF TO TRUE
+           READ CONFFILE
+             AT END SET WS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+             ADD 1 TO WS-LINES-READ
+             MOVE CONFFILE-LINE TO WS-LINE-BUF
+             PERFORM EXTRACT-LINE-KEY
+             PERFORM APPLY-CONTROL-CARDS-TO-LINE
+             IF NOT WS-LINE-DELETED
+               MOVE WS-OUT-LINE TO CONFFOUT-LINE
+               WRITE CONFFOUT-REC
+             END-IF
+
+             READ CONFFILE
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE CONFFILE
+
+           MOVE 1 TO WS-CNT
+           PERFORM UNTIL WS-CNT > WS-CTL-CNT
+             IF WS-CTL-ADD(WS-CNT) AND NOT WS-CTL-APPLIED(WS-CNT)
+               PERFORM BUILD-APPEND-LINE
+               MOVE WS-OUT-LINE TO CONFFOUT-LINE
+               WRITE CONFFOUT-REC
+               MOVE 'Y' TO WS-CTL-APPLIED-SW(WS-CNT)
+               ADD 1 TO WS-LINES-APPENDED
+             END-IF
+             ADD 1 TO WS-CNT
+           END-PERFORM
+           CLOSE CONFFOUT.
+
+       MAINTAIN-TOPICFIL.
+           OPEN INPUT TOPICFIL
+           OPEN OUTPUT TOPICOUT
+           SET WS-NOT-EOF TO TRUE
+           READ TOPICFIL
+             AT END SET WS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+             ADD 1 TO WS-LINES-READ
+             MOVE TOPICFIL-LINE TO WS-LINE-BUF
+             PERFORM EXTRACT-LINE-KEY
+             PERFORM APPLY-CONTROL-CARDS-TO-LINE
+             IF NOT WS-LINE-DELETED
+               MOVE WS-OUT-LINE TO TOPICOUT-LINE
+               WRITE TOPICOUT-REC
+             END-IF
+
+             READ TOPICFIL
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE TOPICFIL
+
+           MOVE 1 TO WS-CNT
+           PERFORM UNTIL WS-CNT > WS-CTL-CNT
+             IF WS-CTL-ADD(WS-CNT) AND NOT WS-CTL-APPLIED(WS-CNT)
+               PERFORM BUILD-APPEND-LINE
+               MOVE WS-OUT-LINE TO TOPICOUT-LINE
+               WRITE TOPICOUT-REC
+               MOVE 'Y' TO WS-CTL-APPLIED-SW(WS-CNT)
+               ADD 1 TO WS-LINES-APPENDED
+             END-IF
+             ADD 1 TO WS-CNT
+           END-PERFORM
+           CLOSE TOPICOUT.
+
+       MAINTAIN-PCONFFIL.
+           OPEN INPUT PCONFFIL
+           OPEN OUTPUT PCONFOUT
+           SET WS-NOT-EOF TO TRUE
+           READ PCONFFIL
+             AT END SET WS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+             ADD 1 TO WS-LINES-READ
+             MOVE PCONFFIL-LINE TO WS-LINE-BUF
+             PERFORM EXTRACT-LINE-KEY
+             PERFORM APPLY-CONTROL-CARDS-TO-LINE
+             IF NOT WS-LINE-DELETED
+               MOVE WS-OUT-LINE TO PCONFOUT-LINE
+               WRITE PCONFOUT-REC
+             END-IF
+
+             READ PCONFFIL
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE PCONFFIL
+
+           MOVE 1 TO WS-CNT
+           PERFORM UNTIL WS-CNT > WS-CTL-CNT
+             IF WS-CTL-ADD(WS-CNT) AND NOT WS-CTL-APPLIED(WS-CNT)
+               PERFORM BUILD-APPEND-LINE
+               MOVE WS-OUT-LINE TO PCONFOUT-LINE
+               WRITE PCONFOUT-REC
+               MOVE 'Y' TO WS-CTL-APPLIED-SW(WS-CNT)
+               ADD 1 TO WS-LINES-APPENDED
+             END-IF
+             ADD 1 TO WS-CNT
+           END-PERFORM
+           CLOSE PCONFOUT.
+
+       MAINTAIN-SCONFFIL.
+           OPEN INPUT SCONFFIL
+           OPEN OUTPUT SCONFOUT
+           SET WS-NOT-EOF TO TRUE
+           READ SCONFFIL
+             AT END SET WS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+             ADD 1 TO WS-LINES-READ
+             MOVE SCONFFIL-LINE TO WS-LINE-BUF
+             PERFORM EXTRACT-LINE-KEY
+             PERFORM APPLY-CONTROL-CARDS-TO-LINE
+             IF NOT WS-LINE-DELETED
+               MOVE WS-OUT-LINE TO SCONFOUT-LINE
+               WRITE SCONFOUT-REC
+             END-IF
+
+             READ SCONFFIL
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE SCONFFIL
+
+           MOVE 1 TO WS-CNT
+           PERFORM UNTIL WS-CNT > WS-CTL-CNT
+             IF WS-CTL-ADD(WS-CNT) AND NOT WS-CTL-APPLIED(WS-CNT)
+               PERFORM BUILD-APPEND-LINE
+               MOVE WS-OUT-LINE TO SCONFOUT-LINE
+               WRITE SCONFOUT-REC
+               MOVE 'Y' TO WS-CTL-APPLIED-SW(WS-CNT)
+               ADD 1 TO WS-LINES-APPENDED
+             END-IF
+             ADD 1 TO WS-CNT
+           END-PERFORM
+           CLOSE SCONFOUT.
+
+       REPORT-UNMATCHED-DELETES.
+      *****************************************************************
+      * A DELETE card whose key was never found in the target dataset
+      * is not an error -- the end state the operator wanted (the key
+      * being absent) already holds -- but it is worth calling out in
+      * case the key was simply mistyped.
+      *****************************************************************
+           MOVE 1 TO WS-CNT
+           PERFORM UNTIL WS-CNT > WS-CTL-CNT
+             IF WS-CTL-DELETE(WS-CNT) AND NOT WS-CTL-APPLIED(WS-CNT)
+               DISPLAY "WARNING : DELETE KEY NOT FOUND : "
+                       FUNCTION TRIM(WS-CTL-KEY(WS-CNT))
+               ADD 1 TO WS-DELETES-UNMATCHED
+             END-IF
+             ADD 1 TO WS-CNT
+           END-PERFORM.
+
+       DISPLAY-MAINTENANCE-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-END-TS
+           DISPLAY "========================================"
+           DISPLAY "CONFIG FILE MAINTENANCE SUMMARY"
+           DISPLAY "TARGET FILE              : " TARGET-FILE
+           DISPLAY "JOB START                : " WS-JOB-START-TS
+           DISPLAY "JOB END                  : " WS-JOB-END-TS
+           DISPLAY "LINES READ               : " WS-LINES-READ
+           DISPLAY "LINES DELETED            : " WS-LINES-DELETED
+           DISPLAY "LINES UPDATED            : " WS-LINES-UPDATED
+           DISPLAY "LINES APPENDED           : " WS-LINES-APPENDED
+           DISPLAY "DELETE CARDS UNMATCHED   : " WS-DELETES-UNMATCHED
+           DISPLAY "========================================".
