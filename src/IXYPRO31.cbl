@@ -22,41 +22,104 @@
       * passed on from SYSIN of IXYJRO31 JCL.
       *
       * The program should be modified with the following changes:
-      * 1) @@HOST_VALUE@@ - This should be changed to the KAFKA
-      *    broker.  The length of the variable should be
-      *    adjusted to the length of the KAFKA broker value.
-      * 2) The value of PART-VAL should be set to the target partition
+      * 1) The value of PART-VAL should be set to the target partition
       *    value.
-      * 3) The value of MSGFLGS-VAL should be set to message flags
+      * 2) The value of MSGFLGS-VAL should be set to message flags
       *    value.
-      * 4) The value of TIMEOUT-MS should be set to the maximum amount
+      * 3) The value of TIMEOUT-MS should be set to the maximum amount
       *    of time (in milliseconds) that the call will block waiting
       *    for events
-      * 5) Around 15 Configuration Parameters can be passed. Need to
+      * 4) Around 15 Configuration Parameters can be passed. Need to
       *    update The NUM-OF-PARMS value accordingly.
-      * 6) Other Configuration Parameters can be coded similar to
+      * 5) Other Configuration Parameters can be coded similar to
       *    the HOST and its value. Length has to be altered accordingly.
-      * 7) Topic Data is passed as a PARM parameter.
+      * 6) Topic Data is passed as a PARM parameter.
+      * 7) CONFFILE - This is the file which contains bootstrap.servers
+      *    and any other Kafka configuration parameters, one per line
+      *    as parameter=value. This lets a producer move between
+      *    clusters with a config change instead of a recompile.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : TOPIC-NAME/KAFKA-TOPIC widened from PIC X(04) to
+      *              PIC X(2049) to match the topic name capacity used
+      *              elsewhere (e.g. TOPICFIL in IXYPRD31), so a real
+      *              topic name no longer has to be hand-truncated to
+      *              fit this sample.
+      * 2026-08-08 : bootstrap.servers is no longer baked in as an
+      *              @@HOST_VALUE@@ compile-time placeholder -- it now
+      *              comes from CONFFILE, read the same way IXYPRD31
+      *              already reads theirs.
+      * 2026-08-08 : the Deletion section's queue flush now retries
+      *              with backoff (flush.retry.count/
+      *              flush.retry.delay.secs in CONFFILE) instead of
+      *              failing outright the first time the queue
+      *              doesn't drain inside TIMEOUT-MS, and reports the
+      *              single message this program produces as the
+      *              at-most undelivered count when it never drains.
+      * 2026-08-09 : MSGFLGS-VAL is now tunable via producer.msg.copy in
+      *              CONFFILE ('Y', the default, keeps today's
+      *              RD_KAFKA_MSG_F_COPY behavior; 'N' selects zero-copy
+      *              for high-throughput producing).
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYPRO31'.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT CONFFILE ASSIGN TO CONFFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
        DATA DIVISION.
+        FILE SECTION.
+         FD CONFFILE
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  KAFKA-CONFIG-FILE.
+
+         01 KAFKA-CONFIG-FILE.
+            05 KAFKA-CONFIG-REC   PIC X(2049).
         WORKING-STORAGE SECTION.
       ******************************************************************
       *  PRODUCER Values
       ******************************************************************
-         01 KAFKA-HOST-E.
-            05 PROP-NAME.
-               10 FILLER        PIC X(17) VALUE 'bootstrap.servers'.
-               10 FILLER        PIC X(01) VALUE X'00'.
-            05 PROP-VAL.
-               10 FILLER        PIC X(14)
-                  VALUE '@@HOST_VALUE@@'.
-               10 FILLER        PIC X(01) VALUE X'00'.
+      * File Status
+         01 WS-FILE-STATUS      PIC 9(02).
+         01 WS-EOF-SW           PIC X(01).
+             88 WS-EOF          VALUE 'Y'.
+             88 WS-NOT-EOF      VALUE 'N'.
+
+      * Configuration file
+         01 WS-CNT              PIC S9(9) BINARY VALUE 0000.
+         01 WS-PARMLEN          PIC S9(9) BINARY VALUE 0000.
+         01 WS-VALLEN           PIC S9(9) BINARY VALUE 0000.
+         01 WS-DELIMITER-POS    PIC S9(9) BINARY VALUE 0000.
+
+         01 KAFKA-CONFIG-DATA.
+            05 KAFKA-CONFIG-PARM      PIC X(1024).
+            05 WS-DELIMITER           PIC X VALUE '='.
+            05 KAFKA-CONFIG-VALUE     PIC X(1024).
+
+      * Retry-with-backoff around the Deletion section's queue flush,
+      * tunable from CONFFILE via flush.retry.count/
+      * flush.retry.delay.secs. Defaults keep today's single-attempt
+      * behavior when the keys are absent.
+         01 WS-FLUSH-RETRY-MAX   PIC S9(9) BINARY VALUE 0.
+         01 WS-FLUSH-RETRY-DELAY PIC S9(9) BINARY VALUE 0.
+         01 WS-FLUSH-RETRY-CNT   PIC S9(9) BINARY VALUE 0.
+
+      * A config value wrapped as ENC(<hexstring>) is masked -- see
+      * IXYCRYPT. DECODE-CONFIG-VALUE unwraps it back to plain text
+      * before it is used, so masked and unmasked entries in CONFFILE
+      * work the same from here on.
+         01 WS-CRYPT-PARMS.
+            05 WS-CRYPT-ACTION        PIC X(01).
+            05 WS-CRYPT-VALUE         PIC X(1024).
 
          01 KAFKA-TOPIC-E.
-            05 KAFKA-TOPIC      PIC X(04).
-            05 FILLER           PIC X(01) VALUE X'00'.
+            05 KAFKA-TOPIC      PIC X(2049).
+         01 WS-TOPIC-LEN        PIC S9(9) BINARY VALUE 0.
          01 PART-VAL            PIC S9(9) BINARY VALUE -1.
          01 KAFKA-MSG-LEN       PIC S9(18) BINARY.
          01 MSGFLGS-VAL         PIC X(01) VALUE X'02'.
@@ -75,7 +138,7 @@
         LINKAGE SECTION.
          01 PARM-DATA.
            05 PARM-LENGTH           PIC S9(4) COMP.
-           05 TOPIC-NAME            PIC X(4).
+           05 TOPIC-NAME            PIC X(2049).
            05 PARM-DISABLE-LOG-CONV  PIC X(16).
 
        PROCEDURE DIVISION USING PARM-DATA.
@@ -84,18 +147,20 @@
            COMPUTE KAFKA-MSG-LEN =
              FUNCTION LENGTH(FUNCTION TRIM(KAFKA-MSG-PAYLOAD))
 
-           MOVE TOPIC-NAME TO KAFKA-TOPIC
+           COMPUTE WS-TOPIC-LEN =
+             FUNCTION LENGTH(FUNCTION TRIM(TOPIC-NAME))
+           MOVE FUNCTION TRIM(TOPIC-NAME) TO
+                   KAFKA-TOPIC(1:WS-TOPIC-LEN)
+           MOVE LOW-VALUE TO KAFKA-TOPIC(WS-TOPIC-LEN + 1:)
+
+           PERFORM READ-PRODUCER-CONFIG
+
       **************** Initialisation section Begin *******************
       * Invoke the Producer program to Initialise the configuration
       * Parameters. This is done after all the configuration
       * parameters are set in the program.
       *****************************************************************
-           MOVE PROP-NAME OF KAFKA-HOST-E
-                                TO CONFIG-NAME(1)
-           MOVE PROP-VAL  OF KAFKA-HOST-E
-                                TO CONFIG-VALUE(1)
-
-           MOVE 1               TO NUM-OF-PARMS
+           MOVE WS-CNT          TO NUM-OF-PARMS
 
            MOVE KAFKA-TOPIC-E   TO KAFKA-TOPIC-NAME
            MOVE 0               TO KAFKA-TYPE-PC
@@ -147,19 +212,50 @@
            END-IF
       **************** Producer section End ***************************
       **************** Deletion section Begin *************************
-      * Delete the Kafka objects once all the messages are produced
+      * Delete the Kafka objects once all the messages are produced.
+      * The 'D' action flushes the outstanding queue before it tears
+      * the topic/client handles down, and IXYSPRDS leaves both
+      * handles live if the flush alone is what failed, so a retry
+      * here re-flushes the same handles rather than re-initializing
+      * from scratch.
       *****************************************************************
            MOVE 'D'             TO KAFKA-ACTION
-           DISPLAY "KAFKA PRODUCER DESTROY BEGIN"
+           MOVE 0               TO WS-FLUSH-RETRY-CNT
 
-           CALL PRODUCER-PGM    USING PRODUCER-INPUT
-                   RETURNING PRODUCER-OUTPUT
+      * A flush that can't fully drain the local queue inside one
+      * TIMEOUT-MS window shouldn't be treated as an unrecoverable
+      * failure on the first try -- retry it up to WS-FLUSH-RETRY-MAX
+      * times, pausing WS-FLUSH-RETRY-DELAY seconds between attempts.
+      * Both are zero unless flush.retry.count/flush.retry.delay.secs
+      * are set in CONFFILE, so the default is still a single attempt.
+           PERFORM WITH TEST AFTER
+                   UNTIL KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT = 0
+                     OR WS-FLUSH-RETRY-CNT > WS-FLUSH-RETRY-MAX
+
+             IF WS-FLUSH-RETRY-CNT > 0
+               DISPLAY "KAFKA PRODUCER FLUSH RETRY "
+                                       WS-FLUSH-RETRY-CNT
+               CALL "C$SLEEP" USING WS-FLUSH-RETRY-DELAY
+             END-IF
+
+             DISPLAY "KAFKA PRODUCER DESTROY BEGIN"
+
+             CALL PRODUCER-PGM    USING PRODUCER-INPUT
+                     RETURNING PRODUCER-OUTPUT
+
+             ADD 1 TO WS-FLUSH-RETRY-CNT
+           END-PERFORM
 
            IF KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT NOT = 0
              DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG)
              MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+      * IXY-KAFKA-FLUSH does not currently report how many messages
+      * were still queued when the timeout hit, and this program
+      * produces a single message per invocation, so the undelivered
+      * count on a final failure here is always that one message.
+             DISPLAY "UNDELIVERED MESSAGE COUNT (AT MOST) : 1"
              MOVE 16 TO RETURN-CODE
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG)
@@ -167,4 +263,109 @@
       **************** Deletion section End ***************************
            GOBACK
              .
+
+       READ-PRODUCER-CONFIG.
+      * CONFFILE contains the Configuration Parameters which are needed
+      * for setting up the KAFKA connection (bootstrap.servers and any
+      * others). Configuration file is read and parsed to extract the
+      * configuration Parameter and its value. Length of Configuration
+      * Parameter and its value is determined. End of string (LOW
+      * VALUES) is appended to the configuration parameter and value.
+      * This file can contain comments starting with '#'. Parameter
+      * and Value is delimited by '='.
+
+           OPEN INPUT CONFFILE
+           SET WS-NOT-EOF TO TRUE
+           PERFORM UNTIL WS-EOF
+             READ CONFFILE
+             AT END SET WS-EOF TO TRUE
+             NOT AT END
+               IF KAFKA-CONFIG-REC(1:1) NOT = '#'
+
+                 MOVE 0 TO WS-DELIMITER-POS
+
+                 INSPECT KAFKA-CONFIG-REC TALLYING WS-DELIMITER-POS
+                   FOR CHARACTERS BEFORE WS-DELIMITER
+
+                 IF WS-DELIMITER-POS NOT = 0
+                   MOVE KAFKA-CONFIG-REC(1:WS-DELIMITER-POS) TO
+                                       KAFKA-CONFIG-PARM
+                   MOVE KAFKA-CONFIG-REC(WS-DELIMITER-POS + 2:) TO
+                                       KAFKA-CONFIG-VALUE
+                 END-IF
+
+                 PERFORM DECODE-CONFIG-VALUE
+
+      * FLUSH.RETRY.COUNT/FLUSH.RETRY.DELAY.SECS are local job-tuning
+      * keys, not Kafka client properties, so they are held back from
+      * the CONFIG-NAME/CONFIG-VALUE array and used only to drive the
+      * retry-with-backoff loop around the Deletion section's flush.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'flush.retry.count'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-FLUSH-RETRY-MAX
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'flush.retry.delay.secs'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-FLUSH-RETRY-DELAY
+                 ELSE
+      * PRODUCER.MSG.COPY is likewise a local job-tuning key, held back
+      * and used only to pick MSGFLGS-VAL: 'Y' (the default) keeps
+      * today's RD_KAFKA_MSG_F_COPY behavior, which is safe because the
+      * payload buffer is copied before the call returns; 'N' selects
+      * the zero-copy flag for high-throughput producing, which is only
+      * safe when the caller does not reuse or free the payload buffer
+      * until the delivery report for that message comes back.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                                'producer.msg.copy'
+                   IF FUNCTION TRIM(KAFKA-CONFIG-VALUE) = 'N'
+                     MOVE X'00' TO MSGFLGS-VAL
+                   ELSE
+                     MOVE X'02' TO MSGFLGS-VAL
+                   END-IF
+                 ELSE
+                 ADD 1 TO WS-CNT
+
+                 COMPUTE WS-PARMLEN = FUNCTION LENGTH(
+                             FUNCTION TRIM(KAFKA-CONFIG-PARM))
+                 COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                             FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+
+                 MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
+                             CONFIG-NAME(WS-CNT)(1:WS-PARMLEN)
+                 MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                             CONFIG-VALUE(WS-CNT)(1:WS-VALLEN)
+      * End of string identified using LOW VALUE in C. Hence appending
+      * it to the end of each configuration and its parameters
+                 MOVE LOW-VALUE TO CONFIG-NAME(WS-CNT)(WS-PARMLEN + 1:)
+                 MOVE LOW-VALUE TO CONFIG-VALUE(WS-CNT)(WS-VALLEN + 1:)
+                 END-IF
+                 END-IF
+                 END-IF
+               END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE CONFFILE.
+
+       DECODE-CONFIG-VALUE.
+      *****************************************************************
+      * A value stored as ENC(<hexstring>) is a masked credential (see
+      * IXYCRYPT) -- unwrap it back to plain text in KAFKA-CONFIG-VALUE
+      * before it is used by the held-back-key checks or passed through
+      * to CONFIG-NAME/CONFIG-VALUE. Values with no ENC(...) wrapper
+      * are already plain text and are left alone.
+      *****************************************************************
+           IF FUNCTION TRIM(KAFKA-CONFIG-VALUE)(1:4) = 'ENC('
+             MOVE 'D' TO WS-CRYPT-ACTION
+             MOVE SPACES TO WS-CRYPT-VALUE
+             COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                         FUNCTION TRIM(KAFKA-CONFIG-VALUE)) - 5
+             MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE)(5:WS-VALLEN) TO
+                                                       WS-CRYPT-VALUE
+             CALL "IXYCRYPT" USING WS-CRYPT-PARMS
+             MOVE FUNCTION TRIM(WS-CRYPT-VALUE) TO KAFKA-CONFIG-VALUE
+           END-IF.
+
        END PROGRAM 'IXYPRO31'.
\ No newline at end of file
