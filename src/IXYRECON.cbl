@@ -0,0 +1,235 @@
+       CBL LP(64)
+      ******************************************************************
+      * Copyright IBM Corp. 2025
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      ******************************************************************
+      * END-TO-END EVENTFIL/CONSUMER RECONCILIATION REPORT
+      ******************************************************************
+      * Ties the number of records IXYPRD31 actually produced from one
+      * EVENTFIL source file to the number one named consumer group has
+      * actually consumed to completion, across however many
+      * cold-start and restart runs it took to drain the topic.
+      * a. EVENTFIL - the same producer source file IXYPRD31 reads;
+      *    every record except the optional trailer (see
+      *    VALIDATE-EVENTFIL-TRAILER in IXYPRD31) counts as one message
+      *    produced, tombstones included since a tombstone still
+      *    occupies a slot on the topic.
+      * b. RECONFIL - one completion record per consumer run, appended
+      *    by WRITE-RECONCILIATION-RECORD in IXYCON64; every record
+      *    whose topic and group match this run's PARM-TOPIC-NAME/
+      *    PARM-GROUP-ID is summed into the total this group has
+      *    consumed.
+      * c. RECONRPT - the reconciliation report this program writes,
+      *    one record per run of this program, so a job scheduler step
+      *    can retain the history of every reconciliation check made.
+      * A PARM names which topic/group to reconcile:
+      *    PARM-TOPIC-NAME  - the topic name, as it appears in TOPICFIL
+      *    PARM-GROUP-ID    - the group.id CONFFILE value the consumer
+      *                       job(s) used, or SPACES for the default
+      *                       (unconfigured) group
+      * A non-zero RETURN-CODE (16) means the counts did not
+      * reconcile -- see RECON-STATUS on the report record and the
+      * ERRLOG entry for the counts involved.
+      ******************************************************************
+      * Modification history
+      * 2026-08-09 : new program.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. 'IXYRECON'.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT EVENTFIL ASSIGN TO EVENTFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT RECONFIL ASSIGN TO RECONFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT RECONRPT ASSIGN TO RECONRPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-RECONRPT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD EVENTFIL
+           RECORD CONTAINS 1024  CHARACTERS
+           BLOCK  CONTAINS 10240 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  EVENT-DATA.
+
+         01 EVENT-DATA.
+            05 EVENT-DATA-KEY     PIC X(256).
+            05 EVENT-DATA-REC     PIC X(768).
+
+      * RECON-TOPIC-NAME is sized to match KAFKA-TOPIC-NAME
+      * (IXYCONSI.cpy, PIC X(2049)), the same width IXYCON64 writes
+      * this record with -- see WRITE-RECONCILIATION-RECORD there.
+         FD RECONFIL
+           RECORD CONTAINS 2170   CHARACTERS
+           BLOCK  CONTAINS 21700  CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  RECON-FILE-RECORD.
+
+         01 RECON-FILE-RECORD.
+            05 RECON-TIMESTAMP       PIC X(21).
+            05 RECON-TOPIC-NAME      PIC X(2049).
+            05 RECON-GROUP-ID        PIC X(80).
+            05 RECON-MSGS-CONSUMED   PIC S9(9) SIGN IS LEADING SEPARATE.
+            05 RECON-MSGS-FAILED     PIC S9(9) SIGN IS LEADING SEPARATE.
+
+         FD RECONRPT
+           RECORD CONTAINS 150   CHARACTERS
+           BLOCK  CONTAINS 1500  CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  RECON-REPORT-RECORD.
+
+         01 RECON-REPORT-RECORD.
+            05 RPT-TIMESTAMP        PIC X(21).
+            05 RPT-TOPIC-NAME       PIC X(80).
+            05 RPT-GROUP-ID         PIC X(80).
+            05 RPT-PRODUCED-COUNT   PIC 9(09).
+            05 RPT-CONSUMED-COUNT   PIC 9(09).
+            05 RPT-RUNS-MATCHED     PIC 9(05).
+            05 RPT-STATUS           PIC X(08).
+
+        WORKING-STORAGE SECTION.
+      * EVENTFIL trailer key -- see VALIDATE-EVENTFIL-TRAILER in
+      * IXYPRD31. The trailer itself is not a produced message.
+         01 WS-TRAILER-KEY         PIC X(20)
+                                    VALUE '*** EOF TRAILER *** '.
+
+         01 WS-PRODUCED-COUNT      PIC 9(09) VALUE 0.
+         01 WS-CONSUMED-COUNT      PIC 9(09) VALUE 0.
+         01 WS-RUNS-MATCHED        PIC 9(05) VALUE 0.
+
+         01 WS-FILE-STATUS      PIC 9(02).
+         01 WS-RECONRPT-STATUS  PIC X(02).
+         01 WS-EOF-SW           PIC X(01).
+             88 WS-EOF          VALUE 'Y'.
+             88 WS-NOT-EOF      VALUE 'N'.
+
+      * Parameter area for the shared error logger IXYERRLG.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME     PIC X(08) VALUE 'IXYRECON'.
+            05 ERRLOG-CODE         PIC S9(9) BINARY.
+            05 ERRLOG-MSG          PIC X(256).
+
+       LINKAGE SECTION.
+         01 PARM-DATA.
+           05 PARM-LENGTH            PIC S9(4) COMP.
+           05 PARM-TOPIC-NAME        PIC X(80).
+           05 PARM-GROUP-ID          PIC X(80).
+
+       PROCEDURE DIVISION USING PARM-DATA.
+           DISPLAY "EVENTFIL/CONSUMER RECONCILIATION REPORT"
+           DISPLAY "TOPIC : " FUNCTION TRIM(PARM-TOPIC-NAME)
+           DISPLAY "GROUP : " FUNCTION TRIM(PARM-GROUP-ID)
+
+           PERFORM COUNT-EVENTFIL-RECORDS
+           PERFORM SUM-RECONFIL-RECORDS
+           PERFORM WRITE-RECONCILIATION-REPORT
+
+           GOBACK
+             .
+
+       COUNT-EVENTFIL-RECORDS.
+      *****************************************************************
+      * Every EVENTFIL record except the trailer counts as one message
+      * IXYPRD31 sent to the topic, tombstones included.
+      *****************************************************************
+           SET WS-NOT-EOF TO TRUE
+           OPEN INPUT EVENTFIL
+           PERFORM UNTIL WS-EOF
+             READ EVENTFIL
+             AT END SET WS-EOF TO TRUE
+             NOT AT END
+               IF EVENT-DATA-KEY(1:20) NOT = WS-TRAILER-KEY
+                 ADD 1 TO WS-PRODUCED-COUNT
+               END-IF
+             END-READ
+           END-PERFORM
+           CLOSE EVENTFIL.
+
+       SUM-RECONFIL-RECORDS.
+      *****************************************************************
+      * Totals every RECONFIL record for this topic/group across
+      * however many runs it took to drain EVENTFIL -- a restarted
+      * consumer job appends one record per run, each carrying only
+      * that run's own consumed count, so the total is the sum of all
+      * of them, not just the most recent.
+      *****************************************************************
+           SET WS-NOT-EOF TO TRUE
+           OPEN INPUT RECONFIL
+           PERFORM UNTIL WS-EOF
+             READ RECONFIL
+             AT END SET WS-EOF TO TRUE
+             NOT AT END
+               IF FUNCTION TRIM(RECON-TOPIC-NAME) =
+                                     FUNCTION TRIM(PARM-TOPIC-NAME)
+                          AND
+                  FUNCTION TRIM(RECON-GROUP-ID) =
+                                     FUNCTION TRIM(PARM-GROUP-ID)
+                 ADD RECON-MSGS-CONSUMED TO WS-CONSUMED-COUNT
+                 ADD 1 TO WS-RUNS-MATCHED
+               END-IF
+             END-READ
+           END-PERFORM
+           CLOSE RECONFIL.
+
+       WRITE-RECONCILIATION-REPORT.
+      *****************************************************************
+      * Appends one report record to RECONRPT and fails the step
+      * (RETURN-CODE 16, ERRLOG code 9701) when the totals don't
+      * match, so a job scheduler can treat an unreconciled topic as a
+      * real batch failure instead of a DISPLAY an operator has to
+      * notice.
+      *****************************************************************
+           MOVE FUNCTION CURRENT-DATE TO RPT-TIMESTAMP
+           MOVE PARM-TOPIC-NAME       TO RPT-TOPIC-NAME
+           MOVE PARM-GROUP-ID         TO RPT-GROUP-ID
+           MOVE WS-PRODUCED-COUNT     TO RPT-PRODUCED-COUNT
+           MOVE WS-CONSUMED-COUNT     TO RPT-CONSUMED-COUNT
+           MOVE WS-RUNS-MATCHED       TO RPT-RUNS-MATCHED
+
+           DISPLAY "PRODUCED : " WS-PRODUCED-COUNT
+           DISPLAY "CONSUMED : " WS-CONSUMED-COUNT
+           DISPLAY "CONSUMER RUNS MATCHED : " WS-RUNS-MATCHED
+
+           IF WS-PRODUCED-COUNT = WS-CONSUMED-COUNT
+             MOVE "MATCH"    TO RPT-STATUS
+             DISPLAY "RECONCILIATION : MATCH"
+           ELSE
+             MOVE "MISMATCH" TO RPT-STATUS
+             DISPLAY "RECONCILIATION : MISMATCH"
+             MOVE 9701 TO ERRLOG-CODE
+             STRING "RECONCILIATION MISMATCH TOPIC "
+                    FUNCTION TRIM(PARM-TOPIC-NAME)
+                    " GROUP " FUNCTION TRIM(PARM-GROUP-ID)
+                    DELIMITED BY SIZE INTO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             MOVE 16 TO RETURN-CODE
+           END-IF
+
+           OPEN EXTEND RECONRPT
+           IF WS-RECONRPT-STATUS NOT = '00'
+             OPEN OUTPUT RECONRPT
+           END-IF
+           WRITE RECON-REPORT-RECORD
+           CLOSE RECONRPT.
