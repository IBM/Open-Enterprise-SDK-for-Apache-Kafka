@@ -0,0 +1,322 @@
+       CBL LP(64)
+      ******************************************************************
+      * Copyright IBM Corp. 2025
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      ******************************************************************
+      * KAFKA TOPIC PROVISIONING UTILITY
+      ******************************************************************
+      * A standalone batch utility that walks TOPICFIL and provisions
+      * every topic named in it, so an operator has one controlled job
+      * to run ahead of a producer/consumer job step instead of relying
+      * on whichever one happens to run first to trigger creation as a
+      * side effect. This SDK exposes no admin/describe/CreateTopics
+      * call this program could bind to (the same standing vendor-API
+      * -surface limitation already noted against
+      * VALIDATE-TOPIC-PROVISIONING in IXYPRD31), so provisioning here
+      * means the same thing it already means everywhere else in this
+      * repo: opening a topic handle via IXY-KAFKA-TOPIC-NEW (see
+      * IXYSPRDS) is enough to make the client ask the broker about
+      * that topic, and on a broker with auto.create.topics.enable
+      * turned on that is enough to bring the topic into existence.
+      * Since this program has no way to confirm the partition count or
+      * replication factor the broker actually assigned, the operator's
+      * declared topic.expected.partitions/
+      * topic.expected.replication.factor (the same CONFFILE keys
+      * VALIDATE-TOPIC-PROVISIONING already reads) are only logged here
+      * for the run's audit trail, not enforced.
+      * This program uses
+      * a. CONFFILE - the Kafka client connection properties, same
+      *    format and reader as every other program in this repo
+      * b. TOPICFIL - one topic name per line, the same file
+      *    IXYPRD31/IXYCFMNT already read
+      ******************************************************************
+      * Modification history
+      * 2026-08-09 : new program.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. 'IXYTPROV'.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT CONFFILE ASSIGN TO CONFFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT TOPICFIL ASSIGN TO TOPICFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD CONFFILE
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  KAFKA-CONFIG-REC.
+
+         01 KAFKA-CONFIG-REC       PIC X(2049).
+
+         FD TOPICFIL
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  TOPIC-DATA.
+
+         01 TOPIC-DATA.
+            05 TOPIC-DATA-REC     PIC X(2049).
+
+        WORKING-STORAGE SECTION.
+         01 TOPIC-LENGTH        PIC S9(4) BINARY VALUE 0000.
+         01 WS-DISPLAY-ERR      PIC S9(9) SIGN IS LEADING SEPARATE.
+
+      * Parameter area for the shared error logger IXYERRLG.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME     PIC X(08) VALUE 'IXYTPROV'.
+            05 ERRLOG-CODE         PIC S9(9) BINARY.
+            05 ERRLOG-MSG          PIC X(256).
+
+         01 WS-JOB-START-TS     PIC X(26).
+         01 WS-JOB-END-TS       PIC X(26).
+         01 PART-VAL            PIC S9(9) BINARY VALUE -1.
+         01 MSGFLGS-VAL         PIC X(01) VALUE X'02'.
+         01 TIMEOUT-MS          PIC S9(9) BINARY VALUE 5000.
+
+      * Topic provisioning is logged, not enforced -- see the header
+      * comment. Both default to 0, meaning "not declared", the same
+      * as the held-back keys VALIDATE-TOPIC-PROVISIONING reads.
+         01 WS-TOPIC-EXPECTED-PARTITIONS   PIC S9(9) BINARY VALUE 0.
+         01 WS-TOPIC-EXPECTED-REPL-FACTOR  PIC S9(9) BINARY VALUE 0.
+
+      * Run summary counters.
+         01 WS-TOPICS-PROVISIONED  PIC S9(9) BINARY VALUE 0.
+         01 WS-TOPICS-FAILED       PIC S9(9) BINARY VALUE 0.
+
+      * File Status
+         01 WS-FILE-STATUS      PIC 9(02).
+         01 WS-EOF-SW           PIC X(01).
+             88 WS-EOF          VALUE 'Y'.
+             88 WS-NOT-EOF      VALUE 'N'.
+
+      * Configuration file
+         01 WS-CNT              PIC S9(9) BINARY VALUE 0000.
+         01 WS-PARMLEN          PIC S9(9) BINARY VALUE 0000.
+         01 WS-VALLEN           PIC S9(9) BINARY VALUE 0000.
+         01 WS-DELIMITER-POS    PIC S9(9) BINARY VALUE 0000.
+
+         01 KAFKA-CONFIG-DATA.
+            05 KAFKA-CONFIG-PARM      PIC X(1024).
+            05 WS-DELIMITER           PIC X VALUE '='.
+            05 KAFKA-CONFIG-VALUE     PIC X(1024).
+
+      * A config value wrapped as ENC(<hexstring>) is masked -- see
+      * IXYCRYPT. DECODE-CONFIG-VALUE unwraps it back to plain text
+      * before it is used, the same as every other CONFFILE reader.
+         01 WS-CRYPT-PARMS.
+            05 WS-CRYPT-ACTION        PIC X(01).
+            05 WS-CRYPT-VALUE         PIC X(1024).
+
+      * Input/output values for the Producer program -- IXY-KAFKA
+      * -TOPIC-NEW is reached the same way every other producer job
+      * reaches it, through the 'I' INIT action.
+         01 PRODUCER-INPUT.
+            COPY IXYPRDSI.
+         01 PRODUCER-OUTPUT.
+            COPY IXYPRDSO.
+         01 PRODUCER-PGM        PIC X(8) VALUE "IXYSPRDS".
+
+       PROCEDURE DIVISION.
+           DISPLAY "KAFKA TOPIC PROVISIONING UTILITY"
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-START-TS
+
+           PERFORM READ-PROVISIONING-CONFIG
+
+           SET WS-NOT-EOF TO TRUE
+           OPEN INPUT TOPICFIL
+           PERFORM UNTIL WS-EOF
+             READ TOPICFIL
+             AT END SET WS-EOF TO TRUE
+             NOT AT END
+               PERFORM PROVISION-ONE-TOPIC
+             END-READ
+           END-PERFORM
+           CLOSE TOPICFIL
+
+           PERFORM DISPLAY-PROVISIONING-SUMMARY
+
+           IF WS-TOPICS-FAILED > 0
+             MOVE 16 TO RETURN-CODE
+           END-IF
+           GOBACK
+             .
+
+       READ-PROVISIONING-CONFIG.
+      *****************************************************************
+      * CONFFILE is read the same way every other program in this repo
+      * reads it -- KEY=VALUE lines, '#' comments, ENC(...) values
+      * unmasked by IXYCRYPT -- except every entry is passed straight
+      * through to PRODUCER-INPUT's configuration array, since there is
+      * no produce/consume tuning of its own to hold any key back for
+      * here beyond the two audit-only provisioning keys below.
+      *****************************************************************
+           SET WS-NOT-EOF TO TRUE
+           OPEN INPUT CONFFILE
+           PERFORM UNTIL WS-EOF
+             READ CONFFILE
+             AT END SET WS-EOF TO TRUE
+             NOT AT END
+               IF KAFKA-CONFIG-REC(1:1) NOT = '#'
+
+                 MOVE 0 TO WS-DELIMITER-POS
+
+                 INSPECT KAFKA-CONFIG-REC TALLYING WS-DELIMITER-POS
+                   FOR CHARACTERS BEFORE WS-DELIMITER
+
+                 IF WS-DELIMITER-POS NOT = 0
+                   MOVE KAFKA-CONFIG-REC(1:WS-DELIMITER-POS) TO
+                                       KAFKA-CONFIG-PARM
+                   MOVE KAFKA-CONFIG-REC(WS-DELIMITER-POS + 2:) TO
+                                       KAFKA-CONFIG-VALUE
+                 END-IF
+
+                 PERFORM DECODE-CONFIG-VALUE
+
+      * TOPIC.EXPECTED.PARTITIONS/TOPIC.EXPECTED.REPLICATION.FACTOR are
+      * the same local job-tuning keys VALIDATE-TOPIC-PROVISIONING
+      * reads in IXYPRD31 -- held back here too, and logged (not
+      * enforced) per topic in PROVISION-ONE-TOPIC.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                          'topic.expected.partitions'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                          WS-TOPIC-EXPECTED-PARTITIONS
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                 'topic.expected.replication.factor'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                 WS-TOPIC-EXPECTED-REPL-FACTOR
+                 ELSE
+                   ADD 1 TO NUM-OF-PARMS
+                   ADD 1 TO WS-CNT
+
+                   COMPUTE WS-PARMLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-PARM))
+                   COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
+                               CONFIG-NAME(WS-CNT)(1:WS-PARMLEN)
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                               CONFIG-VALUE(WS-CNT)(1:WS-VALLEN)
+                   MOVE LOW-VALUE TO
+                               CONFIG-NAME(WS-CNT)(WS-PARMLEN + 1:)
+                   MOVE LOW-VALUE TO
+                               CONFIG-VALUE(WS-CNT)(WS-VALLEN + 1:)
+                 END-IF
+                 END-IF
+               END-IF
+             END-READ
+           END-PERFORM
+           CLOSE CONFFILE.
+
+       DECODE-CONFIG-VALUE.
+      *****************************************************************
+      * A value stored as ENC(<hexstring>) is a masked credential (see
+      * IXYCRYPT) -- unwrap it back to plain text in KAFKA-CONFIG-VALUE
+      * before it is used. Values with no ENC(...) wrapper are already
+      * plain text and are left alone.
+      *****************************************************************
+           IF FUNCTION TRIM(KAFKA-CONFIG-VALUE)(1:4) = 'ENC('
+             MOVE 'D' TO WS-CRYPT-ACTION
+             MOVE SPACES TO WS-CRYPT-VALUE
+             COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                         FUNCTION TRIM(KAFKA-CONFIG-VALUE)) - 5
+             MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE)(5:WS-VALLEN) TO
+                                                       WS-CRYPT-VALUE
+             CALL "IXYCRYPT" USING WS-CRYPT-PARMS
+             MOVE FUNCTION TRIM(WS-CRYPT-VALUE) TO KAFKA-CONFIG-VALUE
+           END-IF.
+
+       PROVISION-ONE-TOPIC.
+      *****************************************************************
+      * Opens (IXY-KAFKA-TOPIC-NEW, via the 'I' INIT action) and
+      * immediately closes (the 'D' DESTROY action) a topic handle for
+      * TOPIC-DATA-REC -- see the header comment for why that is
+      * enough to provision a topic on a broker with
+      * auto.create.topics.enable turned on. A topic already present on
+      * the broker is unaffected either way.
+      *****************************************************************
+           MOVE 0 TO TOPIC-LENGTH
+           INSPECT TOPIC-DATA-REC TALLYING TOPIC-LENGTH
+                   FOR CHARACTERS BEFORE ' '
+           MOVE FUNCTION TRIM(TOPIC-DATA-REC) TO
+                   KAFKA-TOPIC-NAME(1:TOPIC-LENGTH)
+           MOVE LOW-VALUE TO KAFKA-TOPIC-NAME(TOPIC-LENGTH + 1:)
+
+           DISPLAY "PROVISIONING TOPIC : "
+                    FUNCTION TRIM(TOPIC-DATA-REC)
+           DISPLAY "EXPECTED PARTITIONS : "
+                    WS-TOPIC-EXPECTED-PARTITIONS
+           DISPLAY "EXPECTED REPLICATION FACTOR : "
+                    WS-TOPIC-EXPECTED-REPL-FACTOR
+
+           MOVE 0               TO KAFKA-TYPE-PC
+           MOVE PART-VAL        TO PARTITION-VALUE
+           MOVE MSGFLGS-VAL     TO MSGFLAGS-VALUE
+           MOVE TIMEOUT-MS      TO TIMEOUT-MS-VALUE
+           MOVE 'I'             TO KAFKA-ACTION
+
+           CALL PRODUCER-PGM    USING PRODUCER-INPUT
+                   RETURNING PRODUCER-OUTPUT
+
+           IF KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT NOT = 0
+             DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG)
+             MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
+                                       WS-DISPLAY-ERR
+             DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE 9601 TO ERRLOG-CODE
+             MOVE FUNCTION TRIM(KAFKA-MSG) TO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             ADD 1 TO WS-TOPICS-FAILED
+           ELSE
+             MOVE 'D'             TO KAFKA-ACTION
+             CALL PRODUCER-PGM    USING PRODUCER-INPUT
+                     RETURNING PRODUCER-OUTPUT
+
+             IF KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT NOT = 0
+               DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG)
+               MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
+                                         WS-DISPLAY-ERR
+               DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+               MOVE 9602 TO ERRLOG-CODE
+               MOVE FUNCTION TRIM(KAFKA-MSG) TO ERRLOG-MSG
+               CALL "IXYERRLG" USING ERRLOG-INPUT
+               ADD 1 TO WS-TOPICS-FAILED
+             ELSE
+               ADD 1 TO WS-TOPICS-PROVISIONED
+               DISPLAY "TOPIC PROVISIONED : "
+                        FUNCTION TRIM(TOPIC-DATA-REC)
+             END-IF
+           END-IF.
+
+       DISPLAY-PROVISIONING-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-END-TS
+           DISPLAY "========================================"
+           DISPLAY "TOPIC PROVISIONING SUMMARY"
+           DISPLAY "JOB START                : " WS-JOB-START-TS
+           DISPLAY "JOB END                  : " WS-JOB-END-TS
+           DISPLAY "TOPICS PROVISIONED       : " WS-TOPICS-PROVISIONED
+           DISPLAY "TOPICS FAILED            : " WS-TOPICS-FAILED
+           DISPLAY "========================================".
