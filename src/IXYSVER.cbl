@@ -22,11 +22,41 @@
       ******************************************************************
       * MAIN PROGRAM KAFKA VERSION
       ******************************************************************
-      * This sample module gets the KAFKA Version.
+      * This sample module gets the KAFKA Version and, if MINVERFIL is
+      * present, checks it against the shop's configured minimum
+      * version -- a JCL step failure (non-zero RETURN-CODE) beats
+      * finding out about a client-library version drift in
+      * production.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : added a compliance check against MINVERFIL, a
+      *              one-line minimum/expected version record. When
+      *              present, the Kafka version is parsed into
+      *              major/minor/patch and compared numerically
+      *              against it -- anything below minimum sets
+      *              RETURN-CODE 16 and reports the mismatch. A
+      *              missing MINVERFIL preserves today's behavior
+      *              (display the version only, RETURN-CODE 0).
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYSVER'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT MINVERFIL ASSIGN TO MINVERFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
        DATA DIVISION.
+        FILE SECTION.
+         FD MINVERFIL
+           RECORD CONTAINS 32  CHARACTERS
+           BLOCK  CONTAINS 32  CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  MINVER-CONFIG-REC.
+
+         01 MINVER-CONFIG-REC.
+            05 MINVER-VALUE       PIC X(32).
         WORKING-STORAGE SECTION.
       ******************************************************************
       * KAFKA INPUT-OUTPUT DATA COPYBOOK
@@ -38,6 +68,18 @@
        >>DATA 31
          01 END-OF-STRING           PIC X(01) VALUE X'00'.
          01 INDEX-POS               PIC 9(04) BINARY.
+         01 WS-FILE-STATUS          PIC 9(02).
+
+      * Minimum-version compliance check
+         01 WS-ACTUAL-VER           PIC X(32).
+         01 WS-ACTUAL-MAJOR         PIC 9(04).
+         01 WS-ACTUAL-MINOR         PIC 9(04).
+         01 WS-ACTUAL-PATCH         PIC 9(04).
+         01 WS-MIN-MAJOR            PIC 9(04).
+         01 WS-MIN-MINOR            PIC 9(04).
+         01 WS-MIN-PATCH            PIC 9(04).
+         01 WS-VER-BELOW-MIN        PIC X(01) VALUE 'N'.
+             88 WS-BELOW-MINIMUM    VALUE 'Y'.
 
        LINKAGE SECTION.
          01 KAFKA-VERSION           PIC X(1024).
@@ -53,5 +95,46 @@
                    BEFORE INITIAL END-OF-STRING
            DISPLAY "KAFKA VERSION: "
                    KAFKA-VERSION(1:INDEX-POS)
+
+           MOVE SPACES TO WS-ACTUAL-VER
+           MOVE KAFKA-VERSION(1:INDEX-POS) TO WS-ACTUAL-VER
+
+           OPEN INPUT MINVERFIL
+           IF WS-FILE-STATUS = '00'
+             READ MINVERFIL
+             IF WS-FILE-STATUS = '00'
+               UNSTRING WS-ACTUAL-VER DELIMITED BY '.'
+                   INTO WS-ACTUAL-MAJOR WS-ACTUAL-MINOR WS-ACTUAL-PATCH
+               UNSTRING MINVER-VALUE DELIMITED BY '.'
+                   INTO WS-MIN-MAJOR WS-MIN-MINOR WS-MIN-PATCH
+
+               IF WS-ACTUAL-MAJOR < WS-MIN-MAJOR
+                 MOVE 'Y' TO WS-VER-BELOW-MIN
+               ELSE
+               IF WS-ACTUAL-MAJOR = WS-MIN-MAJOR AND
+                  WS-ACTUAL-MINOR < WS-MIN-MINOR
+                 MOVE 'Y' TO WS-VER-BELOW-MIN
+               ELSE
+               IF WS-ACTUAL-MAJOR = WS-MIN-MAJOR AND
+                  WS-ACTUAL-MINOR = WS-MIN-MINOR AND
+                  WS-ACTUAL-PATCH < WS-MIN-PATCH
+                 MOVE 'Y' TO WS-VER-BELOW-MIN
+               END-IF
+               END-IF
+               END-IF
+
+               IF WS-BELOW-MINIMUM
+                 DISPLAY "KAFKA VERSION " WS-ACTUAL-VER
+                     " IS BELOW THE MINIMUM REQUIRED VERSION "
+                     FUNCTION TRIM(MINVER-VALUE)
+                 MOVE 16 TO RETURN-CODE
+               ELSE
+                 DISPLAY "KAFKA VERSION " WS-ACTUAL-VER
+                     " MEETS THE MINIMUM REQUIRED VERSION "
+                     FUNCTION TRIM(MINVER-VALUE)
+               END-IF
+             END-IF
+             CLOSE MINVERFIL
+           END-IF
            GOBACK.
        END PROGRAM 'IXYSVER'.
\ No newline at end of file
