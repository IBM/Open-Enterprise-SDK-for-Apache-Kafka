@@ -21,17 +21,55 @@
       * This is a sample Delivery report callback function. The pointer
       * to this function is passed as KAFKA-CALLBACK-REF in function -
       * IXY-KAFKA-DELIVERY-MSG-CB
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : every delivery confirmation (success or failure)
+      *              is now also written to DLVRYLOG, so a job can be
+      *              reconciled against what Kafka actually acked
+      *              rather than relying on the JES log alone. The file
+      *              is opened once, on the first callback invocation,
+      *              and left open for the duration of the run -- the
+      *              runtime closes it when the job ends.
+      * 2026-08-09 : OPEN now checked via FILE STATUS, same OPEN
+      *              EXTEND/fallback-to-OPEN OUTPUT pattern IXYERRLG
+      *              uses, so a job with no DLVRYLOG DD gets one
+      *              DISPLAY instead of an abend on the first delivery.
       ******************************************************************
        IDENTIFICATION DIVISION.
          FUNCTION-ID. DELIVERY-CALLBACK AS "IXYDLCB"
            ENTRY-INTERFACE IS DYNAMIC
            ENTRY-NAME IS COMPAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT DLVRYLOG ASSIGN TO DLVRYLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
        DATA DIVISION.
+        FILE SECTION.
+         FD DLVRYLOG
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  DELIVERY-CONFIRM-FILE.
+
+         01 DELIVERY-CONFIRM-FILE.
+            05 DLOG-STATUS        PIC X(01).
+            05 DLOG-PARTITION     PIC S9(9) BINARY.
+            05 DLOG-OFFSET        PIC S9(18) BINARY.
+            05 DLOG-MSG-SIZE      PIC S9(18) BINARY.
+            05 DLOG-ERROR-CODE    PIC S9(9) BINARY.
+            05 FILLER             PIC X(2008).
         WORKING-STORAGE SECTION.
          01 INDEX-POS             PIC 9(04) BINARY.
          01 MSG-SIZE-D            PIC z,zzz,zz9.
          01 MSG-PART-D            PIC z,zzz,zz9.
          01 MSG-OFFSET-D          PIC z,zzz,zz9.
+         01 WS-FIRST-FLAG         PIC X(01) VALUE 'Y'.
+         01 WS-FILE-STATUS        PIC 9(02).
+         01 WS-DLOG-OPEN-SW       PIC X(01) VALUE 'N'.
+             88 WS-DLOG-OPEN      VALUE 'Y'.
         LINKAGE SECTION.
          01 RD-KAFKA-T            USAGE POINTER.
          01 RD-KAFKA-MESSAGE-T-STRUCT.
@@ -51,6 +89,20 @@
        PROCEDURE DIVISION USING RD-KAFKA-T RD-KAFKA-MESSAGE-T-STRUCT
                           OPAQUE RETURNING RETURN-STATUS.
 
+           IF WS-FIRST-FLAG = 'Y'
+              OPEN EXTEND DLVRYLOG
+              IF WS-FILE-STATUS NOT = '00'
+                 OPEN OUTPUT DLVRYLOG
+              END-IF
+              IF WS-FILE-STATUS = '00'
+                 SET WS-DLOG-OPEN TO TRUE
+              ELSE
+                 DISPLAY "ERROR : UNABLE TO OPEN DLVRYLOG, FILE "
+                         "STATUS " WS-FILE-STATUS
+              END-IF
+              MOVE 'N' TO WS-FIRST-FLAG
+           END-IF
+
            IF ERROR-CODE = 0 THEN
               MOVE MSG-SIZE      TO MSG-SIZE-D
               MOVE MSG-PART      TO MSG-PART-D
@@ -61,11 +113,25 @@
               DISPLAY "  PARTITION       : " MSG-PART-D
               DISPLAY "  OFFSET          : " MSG-OFFSET-D
               DISPLAY "**********************************************"
+              MOVE '0'           TO DLOG-STATUS
+              MOVE MSG-PART      TO DLOG-PARTITION
+              MOVE MSG-OFFSET    TO DLOG-OFFSET
+              MOVE MSG-SIZE      TO DLOG-MSG-SIZE
+              MOVE 0             TO DLOG-ERROR-CODE
            ELSE
               DISPLAY "**********************************************"
               DISPLAY "MESSAGE DELIVERY FAILED "
               DISPLAY "  ERROR-CODE   : " ERROR-CODE
               DISPLAY "**********************************************"
+              MOVE '1'           TO DLOG-STATUS
+              MOVE MSG-PART      TO DLOG-PARTITION
+              MOVE MSG-OFFSET    TO DLOG-OFFSET
+              MOVE MSG-SIZE      TO DLOG-MSG-SIZE
+              MOVE ERROR-CODE    TO DLOG-ERROR-CODE
+           END-IF
+
+           IF WS-DLOG-OPEN
+              WRITE DELIVERY-CONFIRM-FILE
            END-IF
 
            MOVE ERROR-CODE TO RETURN-STATUS
