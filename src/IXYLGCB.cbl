@@ -28,12 +28,46 @@
       * Note: Update the values of the variables WS-CCSID-ASC and
       * WS-CCSID-EBC with the CCSIDs of ASCII and EBCDIC based on the
       * environment.
-      ******************************************************************      
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : every log callback invocation is now also written
+      *              to LOGDSN, regardless of severity, so low-severity
+      *              librdkafka chatter is no longer lost once it
+      *              scrolls out of SYSOUT. Only LEVEL WS-LOG-WARNING
+      *              (4, the standard syslog severity librdkafka uses)
+      *              or more severe still goes to the JES log, so
+      *              sifting for the one broker-disconnect warning no
+      *              longer means wading through a day of debug/info
+      *              lines.
+      * 2026-08-09 : OPEN now checked via FILE STATUS, same OPEN
+      *              EXTEND/fallback-to-OPEN OUTPUT pattern IXYERRLG
+      *              uses, so a job with no LOGDSN DD gets one DISPLAY
+      *              instead of an abend on the first log line.
+      ******************************************************************
        IDENTIFICATION DIVISION.
          FUNCTION-ID. LOG-CALLBACK AS "IXYLGCB"
            ENTRY-INTERFACE IS DYNAMIC
            ENTRY-NAME IS COMPAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT LOGDSN ASSIGN TO LOGDSN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
        DATA DIVISION.
+        FILE SECTION.
+         FD LOGDSN
+           RECORD CONTAINS 2064  CHARACTERS
+           BLOCK  CONTAINS 20640 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  LOG-RECORD.
+
+         01 LOG-RECORD.
+            05 LOG-LEVEL          PIC 9(02).
+            05 LOG-FACILITY       PIC X(10).
+            05 LOG-MESSAGE        PIC X(2048).
+            05 FILLER             PIC X(04).
         WORKING-STORAGE SECTION.
          01 WS-CCSID-ASC          PIC 9(5) VALUE 819.
          01 WS-CCSID-EBC          PIC 9(5) VALUE 1047.
@@ -42,6 +76,15 @@
          01 WS-COUNT              PIC 9(4) VALUE 0.
          01 ERROR-STRING          PIC X(2048).
          01 WS-FIRST-FLAG         PIC X(1) VALUE 'Y'.
+         01 WS-FILE-STATUS        PIC 9(02).
+         01 WS-LOG-OPEN-SW        PIC X(01) VALUE 'N'.
+             88 WS-LOG-OPEN       VALUE 'Y'.
+
+      * Standard syslog severity levels, as used by librdkafka's log
+      * callback -- 0 is most severe (emergency), 7 is least (debug).
+      * Only WS-LOG-WARNING or more severe is echoed to the JES log;
+      * every level is still written to LOGDSN.
+         01 WS-LOG-WARNING        PIC 9(02) VALUE 4.
        LINKAGE SECTION.
          01 RD-KAFKA-T            USAGE POINTER.
          01 LEVEL                 PIC S9(4) COMP-5 SYNC.
@@ -51,6 +94,20 @@
        PROCEDURE DIVISION USING RD-KAFKA-T LEVEL FAC BUF
                                   RETURNING RETURN-STATUS.
 
+           IF WS-FIRST-FLAG = 'Y'
+              OPEN EXTEND LOGDSN
+              IF WS-FILE-STATUS NOT = '00'
+                 OPEN OUTPUT LOGDSN
+              END-IF
+              IF WS-FILE-STATUS = '00'
+                 SET WS-LOG-OPEN TO TRUE
+              ELSE
+                 DISPLAY "ERROR : UNABLE TO OPEN LOGDSN, FILE "
+                         "STATUS " WS-FILE-STATUS
+              END-IF
+              MOVE 'N' TO WS-FIRST-FLAG
+           END-IF
+
            MOVE FUNCTION NATIONAL-OF(BUF, WS-CCSID-ASC)
                                   TO NATIONAL-DATA
            MOVE FUNCTION DISPLAY-OF(NATIONAL-DATA, WS-CCSID-EBC)
@@ -63,7 +120,21 @@
            ELSE
              MOVE EBCDIC-DATA TO ERROR-STRING
            END-IF
-           DISPLAY "Log : " ERROR-STRING(1:WS-COUNT)
+
+           MOVE LEVEL           TO LOG-LEVEL
+           MOVE FAC              TO LOG-FACILITY
+           MOVE ERROR-STRING     TO LOG-MESSAGE
+           IF WS-LOG-OPEN
+             WRITE LOG-RECORD
+           END-IF
+
+           IF LEVEL <= WS-LOG-WARNING
+             IF WS-COUNT > 0
+               DISPLAY "Log : " ERROR-STRING(1:WS-COUNT)
+             ELSE
+               DISPLAY "Log : "
+             END-IF
+           END-IF
            MOVE 0 TO RETURN-STATUS
            GOBACK.
        END FUNCTION LOG-CALLBACK.
\ No newline at end of file
