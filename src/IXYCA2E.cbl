@@ -19,30 +19,62 @@
       * EXTERNALIZED NAME : IXYCA2E
       ******************************************************************
       * This function converts ASCII string to EBCDIC string upto
-      * 1024 bytes. CCSID used for ASCII is 819 and EBCDIC is 1047
+      * 100000 bytes. CCSID used for ASCII is 819 and EBCDIC is 1047
       * Parms:
       *    ASCII-DATA-PTR  - Pointer to ASCII String
       * Response:
       *    EBCDIC-DATA-PTR - Pointer to EBCDIC String
       ******************************************************************
-      * Note: Update the values of the variables WS-CCSID-ASC and
-      * WS-CCSID-EBC with the CCSIDs of ASCII and EBCDIC based on the
-      * environment.
+      * Note: WS-CCSID-ASC and WS-CCSID-EBC default to 819/1047 below,
+      * but CCSIDFIL (if present) is read once, on the first call, and
+      * overrides them -- this lets one compiled copy of IXYCA2E serve
+      * every region's code page instead of a per-region recompile.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : the CCSID pair is now read once from CCSIDFIL, a
+      *              small two-field config record, instead of only
+      *              ever coming from the WS-CCSID-ASC/WS-CCSID-EBC
+      *              compile-time defaults. A missing CCSIDFIL leaves
+      *              those defaults (819/1047) exactly as before.
+      * 2026-08-08 : ASCII-DATA/EBCDIC-DATA-31/NATIONAL-DATA widened
+      *              from 1024 to 100000 bytes (matching the largest
+      *              payload size already used for an Avro-serialized
+      *              message, e.g. WS-JSON-MSG in IXYPAV31) so a large
+      *              payload is no longer silently truncated.
       ******************************************************************
        IDENTIFICATION DIVISION.
          FUNCTION-ID. ASCII-EBCDIC-CONV AS "IXYCA2E"
            ENTRY-INTERFACE IS DYNAMIC
            ENTRY-NAME IS COMPAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT CCSIDFIL ASSIGN TO CCSIDFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
        DATA DIVISION.
+        FILE SECTION.
+         FD CCSIDFIL
+           RECORD CONTAINS 10  CHARACTERS
+           BLOCK  CONTAINS 10  CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  CCSID-CONFIG-REC.
+
+         01 CCSID-CONFIG-REC.
+            05 CFG-CCSID-ASC      PIC 9(5).
+            05 CFG-CCSID-EBC      PIC 9(5).
         WORKING-STORAGE SECTION.
          01 WS-CCSID-ASC          PIC 9(5) VALUE 819.
          01 WS-CCSID-EBC          PIC 9(5) VALUE 1047.
-         01 NATIONAL-DATA         PIC N(1024).
+         01 WS-FIRST-FLAG         PIC X(01) VALUE 'Y'.
+         01 WS-FILE-STATUS        PIC 9(02).
+         01 NATIONAL-DATA         PIC N(100000).
        >>DATA 31
-         01 EBCDIC-DATA-31        PIC X(1024).
+         01 EBCDIC-DATA-31        PIC X(100000).
        >>DATA 64
         LINKAGE SECTION.
-         01 ASCII-DATA            PIC X(1024).
+         01 ASCII-DATA            PIC X(100000).
          01 ASCII-DATA-PTR        PIC 9(9) USAGE COMP-5.
          01 ASCII-DATA-PTR-31     REDEFINES
                                   ASCII-DATA-PTR USAGE POINTER-32.
@@ -51,6 +83,19 @@
                                   EBCDIC-DATA-PTR USAGE POINTER-32.
        PROCEDURE DIVISION USING ASCII-DATA-PTR
                       RETURNING EBCDIC-DATA-PTR.
+           IF WS-FIRST-FLAG = 'Y'
+              MOVE 'N' TO WS-FIRST-FLAG
+              OPEN INPUT CCSIDFIL
+              IF WS-FILE-STATUS = '00'
+                 READ CCSIDFIL
+                 IF WS-FILE-STATUS = '00'
+                    MOVE CFG-CCSID-ASC TO WS-CCSID-ASC
+                    MOVE CFG-CCSID-EBC TO WS-CCSID-EBC
+                 END-IF
+                 CLOSE CCSIDFIL
+              END-IF
+           END-IF
+
            SET ADDRESS OF ASCII-DATA
                                   TO ASCII-DATA-PTR-31
            MOVE FUNCTION NATIONAL-OF(ASCII-DATA, WS-CCSID-ASC)
