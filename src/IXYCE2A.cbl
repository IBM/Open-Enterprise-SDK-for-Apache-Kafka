@@ -19,30 +19,62 @@
       * EXTERNALIZED NAME : IXYCE2A
       ******************************************************************
       * This function converts EBCDIC string to ASCII string upto
-      * 1024 bytes. CCSID used for ASCII is 819 and EBCDIC is 1047
+      * 100000 bytes. CCSID used for ASCII is 819 and EBCDIC is 1047
       * Parms:
       *    EBCDIC-DATA-PTR - Pointer to EBCDIC String
       * Response:
       *    ASCII-DATA-PTR  - Pointer to ASCII String
       ******************************************************************
-      * Note: Update the values of the variables WS-CCSID-ASC and
-      * WS-CCSID-EBC with the CCSIDs of ASCII and EBCDIC based on the
-      * environment.
+      * Note: WS-CCSID-EBC and WS-CCSID-ASC default to 1047/819 below,
+      * but CCSIDFIL (if present) is read once, on the first call, and
+      * overrides them -- this lets one compiled copy of IXYCE2A serve
+      * every region's code page instead of a per-region recompile.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : the CCSID pair is now read once from CCSIDFIL, a
+      *              small two-field config record, instead of only
+      *              ever coming from the WS-CCSID-EBC/WS-CCSID-ASC
+      *              compile-time defaults. A missing CCSIDFIL leaves
+      *              those defaults (1047/819) exactly as before.
+      * 2026-08-08 : EBCDIC-DATA/ASCII-DATA-31/NATIONAL-DATA widened
+      *              from 1024 to 100000 bytes (matching the largest
+      *              payload size already used for an Avro-serialized
+      *              message, e.g. WS-JSON-MSG in IXYPAV31) so a large
+      *              payload is no longer silently truncated.
       ******************************************************************
        IDENTIFICATION DIVISION.
          FUNCTION-ID. EBCDIC-ASCII-CONV AS "IXYCE2A"
            ENTRY-INTERFACE IS DYNAMIC
            ENTRY-NAME IS COMPAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT CCSIDFIL ASSIGN TO CCSIDFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
        DATA DIVISION.
+        FILE SECTION.
+         FD CCSIDFIL
+           RECORD CONTAINS 10  CHARACTERS
+           BLOCK  CONTAINS 10  CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  CCSID-CONFIG-REC.
+
+         01 CCSID-CONFIG-REC.
+            05 CFG-CCSID-ASC      PIC 9(5).
+            05 CFG-CCSID-EBC      PIC 9(5).
         WORKING-STORAGE SECTION.
          01 WS-CCSID-EBC          PIC 9(5) VALUE 1047.
          01 WS-CCSID-ASC          PIC 9(5) VALUE 819.
-         01 NATIONAL-DATA         PIC N(1024).
+         01 WS-FIRST-FLAG         PIC X(01) VALUE 'Y'.
+         01 WS-FILE-STATUS        PIC 9(02).
+         01 NATIONAL-DATA         PIC N(100000).
        >>DATA 31
-         01 ASCII-DATA-31         PIC X(1024).
+         01 ASCII-DATA-31         PIC X(100000).
        >>DATA 64
         LINKAGE SECTION.
-         01 EBCDIC-DATA           PIC X(1024).
+         01 EBCDIC-DATA           PIC X(100000).
          01 EBCDIC-DATA-PTR       PIC 9(9) USAGE COMP-5.
          01 EBCDIC-DATA-PTR-31    REDEFINES
                                   EBCDIC-DATA-PTR USAGE POINTER-32.
@@ -51,6 +83,19 @@
                                   ASCII-DATA-PTR USAGE POINTER-32.
        PROCEDURE DIVISION USING EBCDIC-DATA-PTR
                       RETURNING ASCII-DATA-PTR.
+           IF WS-FIRST-FLAG = 'Y'
+              MOVE 'N' TO WS-FIRST-FLAG
+              OPEN INPUT CCSIDFIL
+              IF WS-FILE-STATUS = '00'
+                 READ CCSIDFIL
+                 IF WS-FILE-STATUS = '00'
+                    MOVE CFG-CCSID-ASC TO WS-CCSID-ASC
+                    MOVE CFG-CCSID-EBC TO WS-CCSID-EBC
+                 END-IF
+                 CLOSE CCSIDFIL
+              END-IF
+           END-IF
+
            SET ADDRESS OF EBCDIC-DATA
                                   TO EBCDIC-DATA-PTR-31
            MOVE FUNCTION NATIONAL-OF(EBCDIC-DATA, WS-CCSID-EBC)
