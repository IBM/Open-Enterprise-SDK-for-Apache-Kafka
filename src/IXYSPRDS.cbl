@@ -31,6 +31,38 @@
       ******************************************************************
       * This sample module produces the message passed to the KAFKA
       * topic provided for the KAFKA broker with SSL enabled.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : the KAFKA-PRODUCE branch no longer always produces
+      *              keyless -- PROD-KEY OF KAFKA-PRODUCE-IN is set from
+      *              PROD-KEY-VALUE/PROD-KEY-LEN OF PRODUCER-INPUT when
+      *              the caller supplies a key, and falls back to NULL/0
+      *              (today's behavior) when it doesn't. Requires
+      *              PROD-KEY-VALUE/PROD-KEY-LEN to be added to the
+      *              vendor IXYPRDSI copybook.
+      * 2026-08-08 : every GOBACK that reports a failure on
+      *              PRODUCER-OUTPUT now also appends a record to
+      *              ERRLOG via the shared error logger IXYERRLG, so
+      *              a single dataset gives the whole day's Kafka
+      *              error history across every step in a batch
+      *              window, not just what the caller saw.
+      * 2026-08-09 : registered a statistics callback (IXYSTCB) with
+      *              the producer's Kafka conf so STATISTICS.INTERVAL
+      *              .MS can drive capacity-planning metrics the same
+      *              way the log callback already drives JES logging.
+      *              Requires KAFKA-CONF-SET-STATS-CB-IN/-OUT (mirroring
+      *              KAFKA-CONF-SET-LOG-CB-IN/-OUT) to be added to the
+      *              vendor IXYCOPY copybook.
+      * 2026-08-09 : registered a SASL/OAUTHBEARER token refresh
+      *              callback (IXYOACB) with the producer's Kafka conf.
+      *              Requires KAFKA-CONF-SET-OAUTHBEARER-CB-IN/-OUT
+      *              (mirroring KAFKA-CONF-SET-LOG-CB-IN/-OUT) to be
+      *              added to the vendor IXYCOPY copybook.
+      * 2026-08-09 : the KAFKA-PRODUCE branch now sends a NULL PAYLOAD
+      *              (rather than a pointer to a zero-length buffer)
+      *              whenever the caller sets KAFKA-PAYLOAD-LEN to 0,
+      *              so a caller can produce a proper tombstone message
+      *              for a compacted topic.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYSPRDS'.
@@ -56,6 +88,16 @@
          01 MC-REMAINDER            PIC 9(04) VALUE 0.
          01 MC-QUOTIENT             PIC 9(04) VALUE 0.
 
+      * Parameter area for the shared error logger IXYERRLG -- every
+      * failure this module reports back to its caller on
+      * PRODUCER-OUTPUT also gets appended to ERRLOG through this
+      * call, so operations can tell this module's own failures apart
+      * from ones the calling mainline reports after the CALL returns.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME        PIC X(08) VALUE 'IXYSPRDS'.
+            05 ERRLOG-CODE            PIC S9(9) BINARY.
+            05 ERRLOG-MSG             PIC X(256).
+
        LINKAGE SECTION.
          01 PRODUCER-INPUT.
             COPY IXYPRDSI.
@@ -85,6 +127,7 @@
              ELSE
                MOVE "FAILED TO GET KAFKA VERSION" TO KAFKA-MSG
                MOVE 9001 TO KAFKA-MSG-RESPONSE
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
              END-IF
 
@@ -95,6 +138,7 @@
              IF KAFKA-CONF-REF OF KAFKA-CONF-NEW-OUT = NULL
                MOVE "FAILED TO CREATE KAFKA CONF NEW" TO KAFKA-MSG
                MOVE 9002 TO KAFKA-MSG-RESPONSE
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
              END-IF
 
@@ -143,6 +187,7 @@
                  DISPLAY "**ERROR** : FAILURE FROM KAFKA-CONF-SET"
                  MOVE CONF-RES TO KAFKA-MSG-RESPONSE
                  PERFORM GENERATE-ERROR-STR-ASC-EBC
+                 PERFORM LOG-ERROR-TO-ERRLOG
                  GOBACK
                END-IF
 
@@ -165,6 +210,7 @@
                MOVE RETURN-STATUS OF KAFKA-CONF-SET-DR-MSG-CB-OUT TO
                              RETURN-STATUS    OF KAFKA-ERR2STR-IN
                PERFORM GENERATE-ERR-STR
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
              END-IF
 
@@ -184,10 +230,60 @@
                IF RETURN-STATUS OF KAFKA-CONF-SET-LOG-CB-OUT NOT = 0
                  MOVE "LOG CALLBACK FAILURE" TO KAFKA-MSG
                  MOVE 9003 TO KAFKA-MSG-RESPONSE
+                 PERFORM LOG-ERROR-TO-ERRLOG
                  GOBACK
                END-IF
              END-IF
 
+      * Create CALLBACK function for statistics -- STATISTICS.INTERVAL
+      * .MS in CONFFILE (a real librdkafka client property, passed
+      * through unchanged) drives how often this actually fires; with
+      * the default of 0 the callback is registered but never called,
+      * so this is safe to leave wired in for every job.
+             SET KAFKA-CALLBACK-REF OF KAFKA-CONF-SET-STATS-CB-IN
+                 TO ENTRY "IXYSTCB"
+             SET KAFKA-CONF-REF OF KAFKA-CONF-SET-STATS-CB-IN
+                 TO KAFKA-CONF-REF OF KAFKA-CONF-NEW-OUT
+
+             MOVE FUNCTION IXY-KAFKA-CONF-SET-STATS-CB(
+                 KAFKA-CONF-REF OF KAFKA-CONF-SET-STATS-CB-IN
+                 KAFKA-CALLBACK-REF OF KAFKA-CONF-SET-STATS-CB-IN
+                 )
+                 TO RETURN-STATUS OF KAFKA-CONF-SET-STATS-CB-OUT
+
+             IF RETURN-STATUS OF KAFKA-CONF-SET-STATS-CB-OUT NOT = 0
+               MOVE "STATS CALLBACK FAILURE" TO KAFKA-MSG
+               MOVE 9005 TO KAFKA-MSG-RESPONSE
+               PERFORM LOG-ERROR-TO-ERRLOG
+               GOBACK
+             END-IF
+
+      * Create CALLBACK function for SASL/OAUTHBEARER token refresh --
+      * only invoked by librdkafka when sasl.mechanism is set to
+      * OAUTHBEARER in CONFFILE, so this is a no-op for every other
+      * security.protocol/sasl.mechanism combination.
+             SET KAFKA-CALLBACK-REF OF
+                     KAFKA-CONF-SET-OAUTHBEARER-CB-IN
+                 TO ENTRY "IXYOACB"
+             SET KAFKA-CONF-REF OF KAFKA-CONF-SET-OAUTHBEARER-CB-IN
+                 TO KAFKA-CONF-REF OF KAFKA-CONF-NEW-OUT
+
+             MOVE FUNCTION
+                 IXY-KAFKA-CONF-SET-OAUTHBEARER-TOKEN-REFRESH-CB(
+                 KAFKA-CONF-REF OF KAFKA-CONF-SET-OAUTHBEARER-CB-IN
+                 KAFKA-CALLBACK-REF OF
+                     KAFKA-CONF-SET-OAUTHBEARER-CB-IN
+                 )
+                 TO RETURN-STATUS OF KAFKA-CONF-SET-OAUTHBEARER-CB-OUT
+
+             IF RETURN-STATUS OF
+                     KAFKA-CONF-SET-OAUTHBEARER-CB-OUT NOT = 0
+               MOVE "OAUTHBEARER CALLBACK FAILURE" TO KAFKA-MSG
+               MOVE 9006 TO KAFKA-MSG-RESPONSE
+               PERFORM LOG-ERROR-TO-ERRLOG
+               GOBACK
+             END-IF
+
       * Create PRODUCER
       * KAFKA-TYPE is 0 for PRODUCER
       * KAFKA-TYPE is 1 for CONSUMER
@@ -211,6 +307,7 @@
              IF KAFKA-TYPE-REF OF KAFKA-NEW-OUT = NULL
                 MOVE 9004 TO KAFKA-MSG-RESPONSE
                 PERFORM GENERATE-ERROR-STR-ASC-EBC
+                PERFORM LOG-ERROR-TO-ERRLOG
                 GOBACK
              END-IF
 
@@ -241,6 +338,7 @@
                MOVE RETURN-STATUS  OF KAFKA-LAST-ERROR-OUT TO
                              RETURN-STATUS    OF KAFKA-ERR2STR-IN
                PERFORM GENERATE-ERR-STR
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
              ELSE
                MOVE 0 TO KAFKA-MSG-RESPONSE
@@ -257,31 +355,48 @@
              MOVE KAFKA-PAYLOAD-LEN TO PAYLOAD-LEN OF
                                                KAFKA-PRODUCE-IN
 
-      * Convert Kafka payload into ASCII
-             IF SKIP-CONV = 'Y'
-               IF CALLER-31BIT = 'Y'
-                 SET PAYLOAD OF KAFKA-PRODUCE-IN TO
-                   KAFKA-PAYLOAD-31
-               ELSE
-                 SET PAYLOAD OF KAFKA-PRODUCE-IN TO
-                   KAFKA-PAYLOAD
-               END-IF  
+      * A zero-length payload is a tombstone for a compacted topic --
+      * PAYLOAD must be NULL (not merely a pointer to zero bytes) for
+      * librdkafka to mark this as a delete marker rather than an
+      * empty value. Skip the usual conversion/pointer setup entirely.
+             IF KAFKA-PAYLOAD-LEN = 0
+               SET PAYLOAD OF KAFKA-PRODUCE-IN TO NULL
              ELSE
-               IF CALLER-31BIT = 'Y'
-                 SET EBCDIC-DATA-PTR-31 OF EBCDIC-ASCII-CONV-IN
-                                       TO KAFKA-PAYLOAD-31
+      * Convert Kafka payload into ASCII
+               IF SKIP-CONV = 'Y'
+                 IF CALLER-31BIT = 'Y'
+                   SET PAYLOAD OF KAFKA-PRODUCE-IN TO
+                     KAFKA-PAYLOAD-31
+                 ELSE
+                   SET PAYLOAD OF KAFKA-PRODUCE-IN TO
+                     KAFKA-PAYLOAD
+                 END-IF
                ELSE
-                 SET EBCDIC-DATA-PTR-31 OF EBCDIC-ASCII-CONV-IN
-                                       TO KAFKA-PAYLOAD
-               END-IF                
-
-               PERFORM CONVERT-EBC-ASC
-               SET PAYLOAD OF KAFKA-PRODUCE-IN
-                   TO ASCII-DATA-PTR-31 OF EBCDIC-ASCII-CONV-OUT
+                 IF CALLER-31BIT = 'Y'
+                   SET EBCDIC-DATA-PTR-31 OF EBCDIC-ASCII-CONV-IN
+                                         TO KAFKA-PAYLOAD-31
+                 ELSE
+                   SET EBCDIC-DATA-PTR-31 OF EBCDIC-ASCII-CONV-IN
+                                         TO KAFKA-PAYLOAD
+                 END-IF
+
+                 PERFORM CONVERT-EBC-ASC
+                 SET PAYLOAD OF KAFKA-PRODUCE-IN
+                     TO ASCII-DATA-PTR-31 OF EBCDIC-ASCII-CONV-OUT
+               END-IF
              END-IF
 
-             SET PROD-KEY   OF KAFKA-PRODUCE-IN TO NULL
-             MOVE 0         TO KEY-LEN OF KAFKA-PRODUCE-IN
+      * A caller that hasn't supplied a key (PROD-KEY-LEN = 0) still
+      * gets a keyless message exactly as before this field existed.
+             IF PROD-KEY-LEN OF PRODUCER-INPUT > 0
+               SET PROD-KEY OF KAFKA-PRODUCE-IN TO
+                       ADDRESS OF PROD-KEY-VALUE OF PRODUCER-INPUT
+               MOVE PROD-KEY-LEN OF PRODUCER-INPUT TO
+                                   KEY-LEN OF KAFKA-PRODUCE-IN
+             ELSE
+               SET PROD-KEY   OF KAFKA-PRODUCE-IN TO NULL
+               MOVE 0         TO KEY-LEN OF KAFKA-PRODUCE-IN
+             END-IF
              SET MSG-OPAQUE OF KAFKA-PRODUCE-IN TO NULL
 
              MOVE FUNCTION IXY-KAFKA-PRODUCE(
@@ -303,6 +418,7 @@
                MOVE RETURN-STATUS  OF KAFKA-LAST-ERROR-OUT TO
                         RETURN-STATUS    OF KAFKA-ERR2STR-IN
                PERFORM GENERATE-ERR-STR
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
              END-IF
 
@@ -346,6 +462,7 @@
                 MOVE RETURN-STATUS  OF KAFKA-FLUSH-OUT TO
                              RETURN-STATUS    OF KAFKA-ERR2STR-IN
                 PERFORM GENERATE-ERR-STR
+                PERFORM LOG-ERROR-TO-ERRLOG
                 GOBACK
              END-IF
 
@@ -362,6 +479,7 @@
                              RETURN-STATUS OF KAFKA-TOPIC-DESTROY-OUT
                MOVE "FAILURE IN TOPIC-DESTROY" TO KAFKA-MSG
                MOVE 9005 TO KAFKA-MSG-RESPONSE
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
              END-IF
 
@@ -378,6 +496,7 @@
                              RETURN-STATUS      OF KAFKA-DESTROY-OUT
                MOVE "FAILURE IN KAFKA-DESTROY" TO KAFKA-MSG
                MOVE 9006 TO KAFKA-MSG-RESPONSE
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
              ELSE
                MOVE 0 TO KAFKA-MSG-RESPONSE
@@ -389,6 +508,7 @@
              MOVE "INVALID KAFKA-ACTION FOR PRODUCER"
                TO KAFKA-MSG
              MOVE 9999 TO KAFKA-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-EVALUATE.
 
@@ -404,6 +524,7 @@
              MOVE "FAILURE WHILE CONVERTING EBSIDIC DATA TO ASCII"
                                                  TO KAFKA-MSG
              MOVE 9007 TO KAFKA-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF.
 
@@ -421,6 +542,7 @@
              MOVE "FAILURE WHILE CONVERTING ASCII DATA TO EBSIDIC"
                                                  TO KAFKA-MSG
              MOVE 9008 TO KAFKA-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF
 
@@ -442,6 +564,7 @@
              MOVE "FAILURE WHILE GETTING LAST ERROR"
                                                  TO KAFKA-MSG
              MOVE 9009 TO KAFKA-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF.
 
@@ -456,6 +579,7 @@
              MOVE "FAILURE WHILE CONVERTING ERROR TO STRING"
                                                  TO KAFKA-MSG
              MOVE 9010 TO KAFKA-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF
 
@@ -470,4 +594,14 @@
            MOVE RETURN-STATUS OF KAFKA-ERR2STR-IN TO
                                        KAFKA-MSG-RESPONSE.
 
+       LOG-ERROR-TO-ERRLOG.
+      *****************************************************************
+      * Append the current KAFKA-MSG/KAFKA-MSG-RESPONSE to ERRLOG via
+      * the shared error logger, in addition to returning them to the
+      * caller on PRODUCER-OUTPUT as today.
+      *****************************************************************
+           MOVE KAFKA-MSG-RESPONSE       TO ERRLOG-CODE
+           MOVE FUNCTION TRIM(KAFKA-MSG) TO ERRLOG-MSG
+           CALL "IXYERRLG" USING ERRLOG-INPUT.
+
        END PROGRAM 'IXYSPRDS'.
