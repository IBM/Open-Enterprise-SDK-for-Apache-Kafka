@@ -0,0 +1,253 @@
+       CBL LP(64)
+      ******************************************************************
+      * Copyright IBM Corp. 2025
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      ******************************************************************
+      * MAIN PROGRAM ROUND TRIP COMPARE
+      ******************************************************************
+      * This sample utility closes the loop on the Avro produce/consume
+      * pair (IXYPAV31/IXYCAV64). IXYPAV31 now writes a snapshot of the
+      * EVENT-DATA it built for every employee it produces to RTPRDSNP,
+      * and IXYCAV64 writes a snapshot of the EVENT-DATA it rebuilt from
+      * each message it consumes to RTCNSSNP. This program reads both
+      * snapshot files, matches records by employeeId, and reports any
+      * employee whose consumed EVENT-DATA does not byte-for-byte match
+      * what was produced, or that never shows up on one side at all.
+      *
+      * This program uses
+      * a. RTPRDSNP - snapshot of EVENT-DATA as produced (from IXYPAV31)
+      * b. RTCNSSNP - snapshot of EVENT-DATA as consumed (from IXYCAV64)
+      *
+      * A non-zero RETURN-CODE (16) means at least one mismatch or one
+      * unmatched record was found on either side.
+      ******************************************************************
+      * Modification history
+      * 2026-08-09 : new program.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. 'IXYRTCMP'.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT RTPRDSNP ASSIGN TO RTPRDSNP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT RTCNSSNP ASSIGN TO RTCNSSNP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD RTPRDSNP
+           RECORD CONTAINS 4009  CHARACTERS
+           BLOCK  CONTAINS 40090 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  PRODUCED-SNAPSHOT-RECORD.
+
+         01 PRODUCED-SNAPSHOT-RECORD.
+            05 RT-EMPLOYEE-ID       PIC 9(09).
+            05 RT-EVENT-SNAPSHOT    PIC X(4000).
+
+         FD RTCNSSNP
+           RECORD CONTAINS 4009  CHARACTERS
+           BLOCK  CONTAINS 40090 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  CONSUMED-SNAPSHOT-RECORD.
+
+         01 CONSUMED-SNAPSHOT-RECORD.
+            05 RT-EMPLOYEE-ID       PIC 9(09).
+            05 RT-EVENT-SNAPSHOT    PIC X(4000).
+
+        WORKING-STORAGE SECTION.
+      * File Status
+         01 WS-FILE-STATUS      PIC 9(02).
+         01 WS-EOF-SW           PIC X(01).
+             88 WS-EOF          VALUE 'Y'.
+             88 WS-NOT-EOF      VALUE 'N'.
+
+      * Consumed snapshots are loaded once into this table, and matched
+      * against as each produced snapshot is read -- 9999 entries is
+      * comfortably above any sample run's employee volume.
+         01 WS-CONS-TABLE.
+            05 WS-CONS-CNT        PIC S9(9) BINARY VALUE 0.
+            05 WS-CONS-ENTRY OCCURS 9999 TIMES.
+               10 WS-CONS-EMP-ID     PIC 9(09).
+               10 WS-CONS-SNAPSHOT   PIC X(4000).
+               10 WS-CONS-MATCHED-SW PIC X(01) VALUE 'N'.
+                  88 WS-CONS-MATCHED VALUE 'Y'.
+
+         01 WS-CNT               PIC S9(9) BINARY VALUE 0.
+         01 WS-MATCH-IDX          PIC S9(9) BINARY VALUE 0.
+         01 WS-FOUND-SW          PIC X(01) VALUE 'N'.
+             88 WS-FOUND         VALUE 'Y'.
+
+         01 WS-COMPARE-CNT       PIC S9(9) BINARY VALUE 0.
+         01 WS-MATCH-CNT         PIC S9(9) BINARY VALUE 0.
+         01 WS-MISMATCH-CNT      PIC S9(9) BINARY VALUE 0.
+         01 WS-MISSING-CNT       PIC S9(9) BINARY VALUE 0.
+
+         01 WS-JOB-START-TS      PIC X(26).
+         01 WS-JOB-END-TS        PIC X(26).
+
+      * Parameter area for the shared error logger IXYERRLG.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME     PIC X(08) VALUE 'IXYRTCMP'.
+            05 ERRLOG-CODE         PIC S9(9) BINARY.
+            05 ERRLOG-MSG          PIC X(256).
+
+       PROCEDURE DIVISION.
+           DISPLAY "ROUND TRIP EMPLOYEE RECORD COMPARISON UTILITY"
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-START-TS
+
+           PERFORM LOAD-CONSUMED-SNAPSHOTS
+           PERFORM COMPARE-PRODUCED-SNAPSHOTS
+           PERFORM REPORT-UNMATCHED-CONSUMED
+           PERFORM DISPLAY-COMPARISON-SUMMARY
+           GOBACK
+           .
+
+       LOAD-CONSUMED-SNAPSHOTS.
+      *****************************************************************
+      * Reads every consumed snapshot into WS-CONS-TABLE so each
+      * produced snapshot can be matched against it by employeeId.
+      *****************************************************************
+           OPEN INPUT RTCNSSNP
+           SET WS-NOT-EOF TO TRUE
+           READ RTCNSSNP
+             AT END SET WS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+             IF WS-CONS-CNT >= 9999
+               DISPLAY "ERROR : MORE THAN 9999 CONSUMED SNAPSHOTS -- "
+                       "SKIPPING REMAINDER OF RTCNSSNP"
+               MOVE 9103 TO ERRLOG-CODE
+               MOVE "ROUND TRIP: RTCNSSNP EXCEEDS 9999 SNAPSHOTS"
+                                                       TO ERRLOG-MSG
+               PERFORM LOG-ERROR-TO-ERRLOG
+               ADD 1 TO WS-MISSING-CNT
+             ELSE
+               ADD 1 TO WS-CONS-CNT
+               MOVE RT-EMPLOYEE-ID OF CONSUMED-SNAPSHOT-RECORD TO
+                                WS-CONS-EMP-ID(WS-CONS-CNT)
+               MOVE RT-EVENT-SNAPSHOT OF CONSUMED-SNAPSHOT-RECORD TO
+                                WS-CONS-SNAPSHOT(WS-CONS-CNT)
+               MOVE 'N' TO WS-CONS-MATCHED-SW(WS-CONS-CNT)
+             END-IF
+
+             READ RTCNSSNP
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           END-PERFORM
+
+           CLOSE RTCNSSNP.
+
+       COMPARE-PRODUCED-SNAPSHOTS.
+      *****************************************************************
+      * Reads every produced snapshot and looks for its match in
+      * WS-CONS-TABLE, comparing the two EVENT-DATA snapshots byte for
+      * byte when a match is found.
+      *****************************************************************
+           OPEN INPUT RTPRDSNP
+           SET WS-NOT-EOF TO TRUE
+           READ RTPRDSNP
+             AT END SET WS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+             ADD 1 TO WS-COMPARE-CNT
+             PERFORM FIND-AND-COMPARE-ONE
+
+             READ RTPRDSNP
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           END-PERFORM
+
+           CLOSE RTPRDSNP.
+
+       FIND-AND-COMPARE-ONE.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 0   TO WS-MATCH-IDX
+
+           PERFORM VARYING WS-CNT FROM 1 BY 1
+             UNTIL WS-CNT > WS-CONS-CNT OR WS-FOUND
+             IF WS-CONS-EMP-ID(WS-CNT) =
+                        RT-EMPLOYEE-ID OF PRODUCED-SNAPSHOT-RECORD
+               SET WS-FOUND TO TRUE
+               MOVE WS-CNT TO WS-MATCH-IDX
+             END-IF
+           END-PERFORM
+
+           IF NOT WS-FOUND
+             DISPLAY "NO CONSUMED RECORD FOR EMPLOYEE ID : "
+                      RT-EMPLOYEE-ID OF PRODUCED-SNAPSHOT-RECORD
+             ADD 1 TO WS-MISSING-CNT
+             MOVE 9101 TO ERRLOG-CODE
+             STRING "ROUND TRIP: NO CONSUMED RECORD FOR EMPLOYEE ID "
+                    RT-EMPLOYEE-ID OF PRODUCED-SNAPSHOT-RECORD
+                    DELIMITED BY SIZE INTO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
+           ELSE
+             SET WS-CONS-MATCHED(WS-MATCH-IDX) TO TRUE
+             IF WS-CONS-SNAPSHOT(WS-MATCH-IDX) =
+                        RT-EVENT-SNAPSHOT OF PRODUCED-SNAPSHOT-RECORD
+               ADD 1 TO WS-MATCH-CNT
+             ELSE
+               DISPLAY "MISMATCH FOR EMPLOYEE ID : "
+                        RT-EMPLOYEE-ID OF PRODUCED-SNAPSHOT-RECORD
+               ADD 1 TO WS-MISMATCH-CNT
+               MOVE 9102 TO ERRLOG-CODE
+               STRING "ROUND TRIP: MISMATCH FOR EMPLOYEE ID "
+                      RT-EMPLOYEE-ID OF PRODUCED-SNAPSHOT-RECORD
+                      DELIMITED BY SIZE INTO ERRLOG-MSG
+               PERFORM LOG-ERROR-TO-ERRLOG
+             END-IF
+           END-IF.
+
+       REPORT-UNMATCHED-CONSUMED.
+      *****************************************************************
+      * Any consumed snapshot never claimed by a produced snapshot
+      * means either a duplicate delivery or a message this run of
+      * IXYRTCMP has no producer-side record for.
+      *****************************************************************
+           PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL WS-CNT > WS-CONS-CNT
+             IF NOT WS-CONS-MATCHED(WS-CNT)
+               DISPLAY "CONSUMED RECORD WITH NO PRODUCED MATCH : "
+                        WS-CONS-EMP-ID(WS-CNT)
+               ADD 1 TO WS-MISSING-CNT
+             END-IF
+           END-PERFORM.
+
+       DISPLAY-COMPARISON-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-END-TS
+           DISPLAY "========================================"
+           DISPLAY "ROUND TRIP COMPARISON SUMMARY"
+           DISPLAY "JOB START                : " WS-JOB-START-TS
+           DISPLAY "JOB END                  : " WS-JOB-END-TS
+           DISPLAY "PRODUCED RECORDS COMPARED: " WS-COMPARE-CNT
+           DISPLAY "MATCHED                  : " WS-MATCH-CNT
+           DISPLAY "MISMATCHED               : " WS-MISMATCH-CNT
+           DISPLAY "MISSING / UNMATCHED      : " WS-MISSING-CNT
+           DISPLAY "========================================"
+
+           IF WS-MISMATCH-CNT > 0 OR WS-MISSING-CNT > 0
+             MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       LOG-ERROR-TO-ERRLOG.
+           CALL "IXYERRLG" USING ERRLOG-INPUT.
