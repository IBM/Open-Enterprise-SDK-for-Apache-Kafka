@@ -0,0 +1,130 @@
+       CBL RENT EXPORTALL
+      ******************************************************************
+      * Copyright IBM Corp. 2025
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      ******************************************************************
+      * FUNCTION NAME         : STATS-CALLBACK
+      * EXTERNALIZED NAME     : IXYSTCB
+      ******************************************************************
+      * This is a sample statistics callback function. The pointer to
+      * this function is passed as KAFKA-CALLBACK-REF in function -
+      * IXY-KAFKA-CONF-SET-STATS-CB.
+      * Librdkafka only drives this callback when the client property
+      * STATISTICS.INTERVAL.MS has been set to a non-zero value in the
+      * job's config file -- with the default of 0 the callback is
+      * registered but never invoked, so wiring it in here has no
+      * effect on a job that hasn't asked for stats.
+      * The JSON document librdkafka builds is ASCII, so it is
+      * converted to EBCDIC the same way IXYLGCB converts its log
+      * text, then appended to STATSDSN for offline capacity-planning
+      * analysis -- one record per callback invocation.
+      ******************************************************************
+      * Note: Update the values of the variables WS-CCSID-ASC and
+      * WS-CCSID-EBC with the CCSIDs of ASCII and EBCDIC based on the
+      * environment.
+      ******************************************************************
+      * Modification history
+      * 2026-08-09 : new module, written to back the stats callback
+      *              wired into IXYSPRDS/IXYSCONS for capacity-planning
+      *              metrics.
+      * 2026-08-09 : OPEN now checked via FILE STATUS, same OPEN
+      *              EXTEND/fallback-to-OPEN OUTPUT pattern IXYERRLG
+      *              uses, so a job with no STATSDSN DD gets one
+      *              DISPLAY instead of an abend on the first
+      *              statistics interval.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+         FUNCTION-ID. STATS-CALLBACK AS "IXYSTCB"
+           ENTRY-INTERFACE IS DYNAMIC
+           ENTRY-NAME IS COMPAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT STATSDSN ASSIGN TO STATSDSN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+       DATA DIVISION.
+        FILE SECTION.
+         FD STATSDSN
+           RECORD CONTAINS 8192  CHARACTERS
+           BLOCK  CONTAINS 8192  CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  STATS-RECORD.
+
+         01 STATS-RECORD.
+            05 STATS-JSON         PIC X(8192).
+        WORKING-STORAGE SECTION.
+         01 WS-CCSID-ASC          PIC 9(5) VALUE 819.
+         01 WS-CCSID-EBC          PIC 9(5) VALUE 1047.
+         01 NATIONAL-DATA         PIC N(8192).
+         01 EBCDIC-DATA           PIC X(8192).
+         01 WS-COUNT              PIC 9(5) VALUE 0.
+         01 WS-FIRST-FLAG         PIC X(1) VALUE 'Y'.
+         01 WS-FILE-STATUS        PIC 9(02).
+         01 WS-STATS-OPEN-SW      PIC X(01) VALUE 'N'.
+             88 WS-STATS-OPEN     VALUE 'Y'.
+       LINKAGE SECTION.
+         01 RD-KAFKA-T            USAGE POINTER.
+         01 JSON-BUF              PIC X(8192).
+         01 JSON-LEN              PIC S9(18) BINARY.
+         01 OPAQUE                USAGE POINTER.
+         01 RETURN-STATUS         PIC S9(18) BINARY.
+       PROCEDURE DIVISION USING RD-KAFKA-T JSON-BUF JSON-LEN OPAQUE
+                                  RETURNING RETURN-STATUS.
+
+           IF WS-FIRST-FLAG = 'Y'
+              OPEN EXTEND STATSDSN
+              IF WS-FILE-STATUS NOT = '00'
+                 OPEN OUTPUT STATSDSN
+              END-IF
+              IF WS-FILE-STATUS = '00'
+                 SET WS-STATS-OPEN TO TRUE
+              ELSE
+                 DISPLAY "ERROR : UNABLE TO OPEN STATSDSN, FILE "
+                         "STATUS " WS-FILE-STATUS
+              END-IF
+              MOVE 'N' TO WS-FIRST-FLAG
+           END-IF
+
+           MOVE FUNCTION NATIONAL-OF(JSON-BUF, WS-CCSID-ASC)
+                                  TO NATIONAL-DATA
+           MOVE FUNCTION DISPLAY-OF(NATIONAL-DATA, WS-CCSID-EBC)
+                                  TO EBCDIC-DATA
+
+           MOVE 0 TO WS-COUNT
+           IF JSON-LEN > 0 AND JSON-LEN <= 8192
+             MOVE JSON-LEN TO WS-COUNT
+           ELSE
+             INSPECT EBCDIC-DATA TALLYING WS-COUNT FOR
+                     CHARACTERS BEFORE INITIAL X'00'
+           END-IF
+
+           IF WS-COUNT > 0
+             MOVE EBCDIC-DATA(1:WS-COUNT) TO STATS-JSON
+           ELSE
+             MOVE EBCDIC-DATA TO STATS-JSON
+           END-IF
+
+           IF WS-STATS-OPEN
+             WRITE STATS-RECORD
+           END-IF
+
+      * The stats JSON is retained on disk for offline analysis --
+      * this callback does not own the buffer librdkafka passed in,
+      * so returning 0 tells librdkafka to free it as usual.
+           MOVE 0 TO RETURN-STATUS
+           GOBACK.
+       END FUNCTION STATS-CALLBACK.
