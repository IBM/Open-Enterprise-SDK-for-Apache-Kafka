@@ -0,0 +1,81 @@
+       CBL RENT EXPORTALL
+      ******************************************************************
+      * Copyright IBM Corp. 2025
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      ******************************************************************
+      * MAIN PROGRAM ERROR LOGGER
+      ******************************************************************
+      * This sample module is a shared error-logging routine, CALLed
+      * from the producer/consumer/serialization mainlines (and the
+      * modules they in turn CALL) whenever they hit an error today
+      * reported to SYSOUT only via DISPLAY. It appends one record --
+      * timestamp, calling program name, error code and message text
+      * -- to ERRLOG, so a single dataset gives the whole day's Kafka
+      * error history across every step in a batch window instead of
+      * operations having to page through several jobs' SYSOUT.
+      *
+      * ERRLOG is opened EXTEND so each call appends to what earlier
+      * steps/programs already wrote; if it doesn't exist yet, it is
+      * created on the first write.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. 'IXYERRLG'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT ERRLOG ASSIGN TO ERRLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+       DATA DIVISION.
+        FILE SECTION.
+         FD ERRLOG
+           RECORD CONTAINS 300  CHARACTERS
+           BLOCK  CONTAINS 3000 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  ERRLOG-RECORD.
+
+         01 ERRLOG-RECORD.
+            05 ERRLOG-TIMESTAMP    PIC X(21).
+            05 ERRLOG-PROGRAM      PIC X(08).
+            05 ERRLOG-ERROR-CODE   PIC S9(9) SIGN IS LEADING SEPARATE.
+            05 ERRLOG-ERROR-MSG    PIC X(256).
+            05 FILLER              PIC X(05).
+        WORKING-STORAGE SECTION.
+         01 WS-FILE-STATUS         PIC X(02).
+
+       LINKAGE SECTION.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME     PIC X(08).
+            05 ERRLOG-CODE         PIC S9(9) BINARY.
+            05 ERRLOG-MSG          PIC X(256).
+
+       PROCEDURE DIVISION USING ERRLOG-INPUT.
+
+           OPEN EXTEND ERRLOG
+           IF WS-FILE-STATUS NOT = '00'
+             OPEN OUTPUT ERRLOG
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE    TO ERRLOG-TIMESTAMP
+           MOVE ERRLOG-PGM-NAME          TO ERRLOG-PROGRAM
+           MOVE ERRLOG-CODE              TO ERRLOG-ERROR-CODE
+           MOVE ERRLOG-MSG               TO ERRLOG-ERROR-MSG
+
+           WRITE ERRLOG-RECORD
+
+           CLOSE ERRLOG
+           GOBACK.
+       END PROGRAM 'IXYERRLG'.
