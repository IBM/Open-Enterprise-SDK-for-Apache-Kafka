@@ -64,6 +64,49 @@
       *    SCHEMA-NAME OF DESERIAL-AVRO-INPUT.
       * 9) Change the Data Transformation Utility generated snippets
       *     accordingly. i.e., IXYCNJSN, IXYCASC, IXYJS2CP and IXYVARSN
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : the schema serialized against at deserialize time
+      *              is now resolved per message from a small registry
+      *              table (SCONFFIL schema.name.<key> entries keyed by
+      *              the topic being consumed) instead of being the one
+      *              schema.name value fixed for the whole run.
+      * 2026-08-08 : a message that fails Avro de-serialization or the
+      *              JSON-to-copybook conversion is no longer just a
+      *              fatal GOBACK -- it is first captured to DLQFIL
+      *              (topic/partition/offset/error/raw payload) so the
+      *              poison message can be inspected and replayed
+      *              later instead of being lost.
+      * 2026-08-08 : SCONFFIL now recognizes a schema.name entry (held
+      *              back from the DESERIAL-AVRO-INPUT config array
+      *              since it isn't a real Serdes library property) so
+      *              the Avro schema name no longer has to be
+      *              recompiled in to change.
+      * 2026-08-08 : raised the JSON/Avro message buffers (SER-MSG-ASC,
+      *              WS-JSON-MSG, JSON-MSG-ASCII, KAFKA-SER-MSG-ASCII)
+      *              from 10000 to 100000 bytes so a larger employee
+      *              record is no longer silently truncated. A message
+      *              still can't exceed the size the paired Data
+      *              Transformation Utility-generated copybooks
+      *              (IXYCASC/IXYVARSN) were generated for -- those
+      *              would need regenerating for anything larger than
+      *              this.
+      * 2026-08-08 : the 'I' INIT call now retries with backoff instead
+      *              of failing the whole run on the first non-zero
+      *              response, tunable via init.retry.count/
+      *              init.retry.delay.secs in CCONFFIL.
+      * 2026-08-08 : every error site now also appends a record to
+      *              ERRLOG via the shared error logger IXYERRLG, in
+      *              addition to the existing DISPLAY, so a single
+      *              dataset gives the whole day's Kafka error history
+      *              across every step in a batch window.
+      * 2026-08-08 : DISPLAY-JOB-SUMMARY now runs before every GOBACK,
+      *              reporting job start/end time and messages
+      *              consumed/failed this run.
+      * 2026-08-09 : the EVENT-DATA rebuilt from each consumed message
+      *              is now also appended to RTCNSSNP, so IXYRTCMP can
+      *              confirm it round-trips back to exactly what
+      *              IXYPAV31 produced.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYCAV64'.
@@ -86,6 +129,29 @@
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STATUS.
 
+           SELECT DLQFIL ASSIGN TO DLQFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+      * RTCNSSNP accumulates a snapshot of the EVENT-DATA rebuilt from
+      * each message this program consumes, run over run, so IXYRTCMP
+      * can confirm it matches what IXYPAV31 produced.
+           SELECT RTCNSSNP ASSIGN TO RTCNSSNP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+      * DLQCNTFL carries the running count of poison messages
+      * quarantined to DLQFIL across runs of this program, so an
+      * automatic abend threshold can be enforced over a whole batch
+      * window rather than per single-message run. See WRITE-DEAD-
+      * LETTER-MSG and CHECK-QUARANTINE-THRESHOLD.
+           SELECT DLQCNTFL ASSIGN TO DLQCNTFL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
 
@@ -116,6 +182,52 @@
          01 SERDES-CONFIG-FILE.
             05 SERDES-CONFIG-REC      PIC X(2049).
 
+      * DLQFIL holds messages that were consumed successfully but
+      * could not be De-Serialized or converted to the COBOL copybook
+      * format, so they can be inspected and replayed instead of being
+      * silently dropped on the fatal GOBACK.
+         FD DLQFIL
+           RECORD CONTAINS 100277  CHARACTERS
+           BLOCK  CONTAINS 1002770 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  DEAD-LETTER-FILE.
+
+         01 DEAD-LETTER-FILE.
+            05 DLQ-STAGE            PIC X(01).
+               88 DLQ-DESERIAL-FAIL VALUE 'D'.
+               88 DLQ-CONVERT-FAIL  VALUE 'J'.
+            05 DLQ-TOPIC            PIC X(256).
+            05 DLQ-PARTITION        PIC S9(9) BINARY.
+            05 DLQ-OFFSET           PIC S9(18) BINARY.
+            05 DLQ-ERROR-CODE       PIC S9(9) BINARY.
+            05 DLQ-PAYLOAD-LEN      PIC S9(9) BINARY.
+            05 DLQ-PAYLOAD          PIC X(100000).
+
+      * DLQCNTFL is a single-record running total of how many messages
+      * this batch window has quarantined to DLQFIL. Rewritten every
+      * time a poison message is quarantined; see CHECK-QUARANTINE-
+      * THRESHOLD.
+         FD DLQCNTFL
+           RECORD CONTAINS 9  CHARACTERS
+           BLOCK  CONTAINS 90 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  DLQ-COUNT-FILE.
+
+         01 DLQ-COUNT-FILE.
+            05 DLQCNT-COUNT         PIC 9(09).
+
+      * Round trip snapshot of EVENT-DATA as it was rebuilt for the
+      * message this run consumed. See IXYRTCMP.
+         FD RTCNSSNP
+           RECORD CONTAINS 4009  CHARACTERS
+           BLOCK  CONTAINS 40090 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  CONSUMED-SNAPSHOT-RECORD.
+
+         01 CONSUMED-SNAPSHOT-RECORD.
+            05 RT-EMPLOYEE-ID       PIC 9(09).
+            05 RT-EVENT-SNAPSHOT    PIC X(4000).
+
         WORKING-STORAGE SECTION.
       ******************************************************************
       *  CONSUMER Values
@@ -126,8 +238,46 @@
          01 TIMEOUT-MS          PIC S9(9)  BINARY VALUE 8000.
          01 TOPIC-LENGTH        PIC S9(4) BINARY VALUE 0000.
          01 WS-DISPLAY-ERR      PIC S9(9) SIGN IS LEADING SEPARATE.
-         01 SER-MSG-ASC         PIC X(10000).
-         01 WS-JSON-MSG         PIC X(10000).
+         01 SER-MSG-ASC         PIC X(100000).
+         01 WS-JSON-MSG         PIC X(100000).
+         01 WS-SCHEMA-NAME      PIC X(256) VALUE 'emp-schema'.
+
+      * Schema registry lookup table -- SCONFFIL can carry any number
+      * of schema.name.<key> entries in addition to the plain
+      * schema.name default, so the schema de-serialized against can
+      * vary message by message (keyed here by the topic consumed)
+      * instead of being the one fixed name used for the whole run.
+         01 WS-SCHEMA-REGISTRY.
+            05 WS-SCHEMA-REG-CNT   PIC S9(4) BINARY VALUE 0.
+            05 WS-SCHEMA-ENTRY OCCURS 20 TIMES.
+               10 WS-SCHEMA-ENTRY-KEY   PIC X(20).
+               10 WS-SCHEMA-ENTRY-NAME  PIC X(256).
+         01 WS-SCHEMA-LOOKUP-KEY   PIC X(20).
+         01 WS-MSG-SCHEMA-NAME     PIC X(256).
+         01 WS-SCHEMA-IDX          PIC S9(4) BINARY.
+         01 WS-SCHEMA-FOUND-SW     PIC X(01).
+             88 WS-SCHEMA-FOUND    VALUE 'Y'.
+             88 WS-SCHEMA-NOT-FOUND VALUE 'N'.
+         01 WS-PARM-TRIMMED        PIC X(1024).
+
+      * End-of-job run summary -- WS-JOB-START-TS is stamped once at
+      * the top of the mainline, and DISPLAY-JOB-SUMMARY is performed
+      * before every GOBACK (success or error exit alike) so an
+      * operator scanning the job log always finds a summary line.
+         01 WS-JOB-START-TS        PIC X(26).
+         01 WS-JOB-END-TS          PIC X(26).
+         01 WS-MSG-CONSUMED-CNT    PIC S9(9) BINARY VALUE 0.
+         01 WS-MSG-FAILED-CNT      PIC S9(9) BINARY VALUE 0.
+
+      * Parameter area for the shared error logger IXYERRLG -- every
+      * failure this program reports to SYSOUT also gets appended to
+      * ERRLOG through this call, so operations can piece the day's
+      * Kafka errors together from one dataset instead of paging
+      * through each step's job log.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME     PIC X(08) VALUE 'IXYCAV64'.
+            05 ERRLOG-CODE         PIC S9(9) BINARY.
+            05 ERRLOG-MSG          PIC X(256).
 
       * File Status
          01 WS-FILE-STATUS      PIC 9(02).
@@ -147,6 +297,29 @@
             05 WS-DELIMITER           PIC X VALUE '='.
             05 KAFKA-CONFIG-VALUE     PIC X(1024).
 
+      * Retry-with-backoff around the 'I' INIT call, tunable from
+      * CCONFFIL via init.retry.count/init.retry.delay.secs. Defaults
+      * keep today's single-attempt behavior when the keys are absent.
+         01 WS-INIT-RETRY-MAX   PIC S9(9) BINARY VALUE 0.
+         01 WS-INIT-RETRY-DELAY PIC S9(9) BINARY VALUE 0.
+         01 WS-INIT-RETRY-CNT   PIC S9(9) BINARY VALUE 0.
+
+      * Automatic abend threshold for quarantined poison messages,
+      * tunable from CCONFFIL via poison.quarantine.threshold. Defaults
+      * to 1 so an unconfigured job keeps today's behavior of abending
+      * on the very first poison message.
+         01 WS-QUARANTINE-THRESHOLD  PIC S9(9) BINARY VALUE 1.
+         01 WS-QUARANTINE-EXCEEDED-SW PIC X(01) VALUE 'N'.
+             88 WS-QUARANTINE-EXCEEDED VALUE 'Y'.
+
+      * A config value wrapped as ENC(<hexstring>) is masked -- see
+      * IXYCRYPT. DECODE-CONFIG-VALUE unwraps it back to plain text
+      * before it is used, so masked and unmasked entries in
+      * CCONFFIL/SCONFFIL work the same from here on.
+         01 WS-CRYPT-PARMS.
+            05 WS-CRYPT-ACTION        PIC X(01).
+            05 WS-CRYPT-VALUE         PIC X(1024).
+
        >>DATA 31
       * Input/Output values for Consumer program
          01 CONSUMER-INPUT.
@@ -172,11 +345,12 @@
          01 CJ2C-PGM            PIC X(8) VALUE "IXYJS2CP".
 
        LINKAGE SECTION.
-         01 JSON-MSG-ASCII       PIC X(10000).
-         01 KAFKA-SER-MSG-ASCII  PIC X(10000).
+         01 JSON-MSG-ASCII       PIC X(100000).
+         01 KAFKA-SER-MSG-ASCII  PIC X(100000).
 
        PROCEDURE DIVISION.
            DISPLAY "KAFKA AMODE 64 CONSUMER PROGRAM"
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-START-TS
 
            PERFORM READ-CONSUMER-TOPIC
            PERFORM READ-CONSUMER-CONFIG
@@ -186,9 +360,12 @@
            PERFORM KAFKA-CONSUME-MESSAGE
            PERFORM KAFKA-DSERIAL-MESSAGE
            PERFORM CONVERT-JSON-COPY
+           PERFORM WRITE-ROUND-TRIP-SNAPSHOT
            PERFORM DISPLAY-COBOL-CONSUMED-DATA
+           ADD 1 TO WS-MSG-CONSUMED-CNT
            PERFORM DESTROY-KAFKA-CONSUME
            PERFORM DESTROY-SERDES-DSERIAL
+           PERFORM DISPLAY-JOB-SUMMARY
            GOBACK
            .
 
@@ -250,27 +427,56 @@
                      KAFKA-CONFIG-VALUE
                  END-IF
 
-                 ADD 1 TO NUM-OF-PARMS OF CONSUMER-INPUT
-                 ADD 1 TO WS-CNT
-
-                 COMPUTE WS-PARMLEN = FUNCTION LENGTH(
-                   FUNCTION TRIM(KAFKA-CONFIG-PARM))
-                 COMPUTE WS-VALLEN = FUNCTION LENGTH(
-                   FUNCTION TRIM(KAFKA-CONFIG-VALUE))
-
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
-                      CONFIG-NAME OF
-                      CONSUMER-INPUT(WS-CNT)(1:WS-PARMLEN)
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
-                      CONFIG-VALUE OF
-                      CONSUMER-INPUT(WS-CNT)(1:WS-VALLEN)
+                 PERFORM DECODE-CONFIG-VALUE
+
+      * INIT.RETRY.COUNT/INIT.RETRY.DELAY.SECS are local job-tuning
+      * keys, not Kafka client properties, so they are held back from
+      * CONSUMER-INPUT and used only to drive the retry-with-backoff
+      * loop around the 'I' INIT call in INIT-KAFKA-CONSUMER.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'init.retry.count'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-INIT-RETRY-MAX
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'init.retry.delay.secs'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-INIT-RETRY-DELAY
+                 ELSE
+      * POISON.QUARANTINE.THRESHOLD is likewise a local job-tuning key,
+      * not a Kafka client property. It caps how many poison messages
+      * DLQCNTFL may accumulate across runs of this batch window before
+      * CHECK-QUARANTINE-THRESHOLD forces a hard abend instead of the
+      * ordinary per-message reject.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                       'poison.quarantine.threshold'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                       WS-QUARANTINE-THRESHOLD
+                 ELSE
+                   ADD 1 TO NUM-OF-PARMS OF CONSUMER-INPUT
+                   ADD 1 TO WS-CNT
+
+                   COMPUTE WS-PARMLEN = FUNCTION LENGTH(
+                     FUNCTION TRIM(KAFKA-CONFIG-PARM))
+                   COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                     FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
+                        CONFIG-NAME OF
+                        CONSUMER-INPUT(WS-CNT)(1:WS-PARMLEN)
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                        CONFIG-VALUE OF
+                        CONSUMER-INPUT(WS-CNT)(1:WS-VALLEN)
 
       * End of string identified using LOW VALUE in C. Hence appending
       * it to the end of each configuration and its parameters
-                 MOVE LOW-VALUE TO CONFIG-NAME
-                   OF CONSUMER-INPUT(WS-CNT)(WS-PARMLEN + 1:)
-                 MOVE LOW-VALUE TO CONFIG-VALUE
-                   OF CONSUMER-INPUT(WS-CNT)(WS-VALLEN + 1:)
+                   MOVE LOW-VALUE TO CONFIG-NAME
+                     OF CONSUMER-INPUT(WS-CNT)(WS-PARMLEN + 1:)
+                   MOVE LOW-VALUE TO CONFIG-VALUE
+                     OF CONSUMER-INPUT(WS-CNT)(WS-VALLEN + 1:)
+                 END-IF
+                 END-IF
+                 END-IF
                END-IF
              END-READ
            END-PERFORM
@@ -309,33 +515,70 @@
                                        KAFKA-CONFIG-VALUE
                  END-IF
 
-                 ADD 1 TO NUM-OF-PARMS OF DESERIAL-AVRO-INPUT
-                 ADD 1 TO WS-CNT
-
-                 COMPUTE WS-PARMLEN = FUNCTION LENGTH(
-                             FUNCTION TRIM(KAFKA-CONFIG-PARM))
-                 COMPUTE WS-VALLEN = FUNCTION LENGTH(
-                             FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+                 PERFORM DECODE-CONFIG-VALUE
 
                  MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
+                                       WS-PARM-TRIMMED
+
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) = 'schema.name'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                       WS-SCHEMA-NAME
+                 ELSE
+                 IF WS-PARM-TRIMMED(1:12) = 'schema.name.'
+                   ADD 1 TO WS-SCHEMA-REG-CNT
+                   MOVE FUNCTION TRIM(WS-PARM-TRIMMED(13:20)) TO
+                            WS-SCHEMA-ENTRY-KEY(WS-SCHEMA-REG-CNT)
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                            WS-SCHEMA-ENTRY-NAME(WS-SCHEMA-REG-CNT)
+                 ELSE
+                   ADD 1 TO NUM-OF-PARMS OF DESERIAL-AVRO-INPUT
+                   ADD 1 TO WS-CNT
+
+                   COMPUTE WS-PARMLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-PARM))
+                   COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
                              CONFIG-NAME OF
                              DESERIAL-AVRO-INPUT(WS-CNT)(1:WS-PARMLEN)
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
                              CONFIG-VALUE OF
                               DESERIAL-AVRO-INPUT(WS-CNT)(1:WS-VALLEN)
 
       * End of string identified using LOW VALUE in C. Hence appending
       * it to the end of each configuration and its parameters
-                 MOVE LOW-VALUE TO CONFIG-NAME
-                    OF DESERIAL-AVRO-INPUT(WS-CNT)(WS-PARMLEN + 1:)
-                 MOVE LOW-VALUE TO CONFIG-VALUE
-                    OF DESERIAL-AVRO-INPUT(WS-CNT)(WS-VALLEN + 1:)
+                   MOVE LOW-VALUE TO CONFIG-NAME
+                      OF DESERIAL-AVRO-INPUT(WS-CNT)(WS-PARMLEN + 1:)
+                   MOVE LOW-VALUE TO CONFIG-VALUE
+                      OF DESERIAL-AVRO-INPUT(WS-CNT)(WS-VALLEN + 1:)
+                 END-IF
+                 END-IF
                END-IF
               END-READ
            END-PERFORM
 
            CLOSE SCONFFIL.
 
+       DECODE-CONFIG-VALUE.
+      *****************************************************************
+      * A value stored as ENC(<hexstring>) is a masked credential (see
+      * IXYCRYPT) -- unwrap it back to plain text in KAFKA-CONFIG-VALUE
+      * before it is used by any of the held-back-key checks or passed
+      * through to CONSUMER-INPUT/DESERIAL-AVRO-INPUT. Values with no
+      * ENC(...) wrapper are already plain text and are left alone.
+      *****************************************************************
+           IF FUNCTION TRIM(KAFKA-CONFIG-VALUE)(1:4) = 'ENC('
+             MOVE 'D' TO WS-CRYPT-ACTION
+             MOVE SPACES TO WS-CRYPT-VALUE
+             COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                         FUNCTION TRIM(KAFKA-CONFIG-VALUE)) - 5
+             MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE)(5:WS-VALLEN) TO
+                                                       WS-CRYPT-VALUE
+             CALL "IXYCRYPT" USING WS-CRYPT-PARMS
+             MOVE FUNCTION TRIM(WS-CRYPT-VALUE) TO KAFKA-CONFIG-VALUE
+           END-IF.
+
        INIT-KAFKA-CONSUMER.
       *****************************************************************
       * Invoke the Consumer program to Initialise the configuration
@@ -352,11 +595,30 @@
            MOVE MSGFLGS-VAL     TO MSGFLAGS-VALUE OF CONSUMER-INPUT
            MOVE TIMEOUT-MS      TO TIMEOUT-MS-VALUE OF CONSUMER-INPUT
            MOVE 'I'             TO KAFKA-ACTION OF CONSUMER-INPUT
+           MOVE 0               TO WS-INIT-RETRY-CNT
 
-           DISPLAY "KAFKA CONSUMER INIT BEGIN"
+      * A momentary DNS blip or broker rebalance on bootstrap.servers
+      * should not fail the whole batch job outright -- retry the INIT
+      * call up to WS-INIT-RETRY-MAX times, pausing WS-INIT-RETRY-DELAY
+      * seconds between attempts, before giving up for good. Both are
+      * zero unless init.retry.count/init.retry.delay.secs are set in
+      * CCONFFIL, so the default is still a single attempt.
+           PERFORM WITH TEST AFTER
+                   UNTIL KAFKA-MSG-RESPONSE OF CONSUMER-OUTPUT = 0
+                     OR WS-INIT-RETRY-CNT > WS-INIT-RETRY-MAX
 
-           CALL CONSUMER-PGM USING CONSUMER-INPUT
-                             RETURNING CONSUMER-OUTPUT
+             IF WS-INIT-RETRY-CNT > 0
+               DISPLAY "KAFKA CONSUMER INIT RETRY " WS-INIT-RETRY-CNT
+               CALL "C$SLEEP" USING WS-INIT-RETRY-DELAY
+             END-IF
+
+             DISPLAY "KAFKA CONSUMER INIT BEGIN"
+
+             CALL CONSUMER-PGM USING CONSUMER-INPUT
+                               RETURNING CONSUMER-OUTPUT
+
+             ADD 1 TO WS-INIT-RETRY-CNT
+           END-PERFORM
 
            IF KAFKA-MSG-RESPONSE OF CONSUMER-OUTPUT NOT = 0
              DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG OF
@@ -364,7 +626,12 @@
              MOVE KAFKA-MSG-RESPONSE OF CONSUMER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(KAFKA-MSG OF CONSUMER-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG OF CONSUMER-OUTPUT)
@@ -390,8 +657,13 @@
              MOVE SERDES-MSG-RESPONSE OF DESERIAL-AVRO-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(SERDES-MSG OF DESERIAL-AVRO-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              PERFORM DESTROY-KAFKA-CONSUME
              MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
              DISPLAY FUNCTION TRIM(SERDES-MSG OF DESERIAL-AVRO-OUTPUT)
@@ -414,12 +686,17 @@
              DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG OF
                                                   CONSUMER-OUTPUT)
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(KAFKA-MSG OF CONSUMER-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              PERFORM DESTROY-KAFKA-CONSUME
              PERFORM DESTROY-SERDES-DSERIAL
              MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
-             SET ADDRESS OF KAFKA-SER-MSG-ASCII TO 
+             SET ADDRESS OF KAFKA-SER-MSG-ASCII TO
                               KAFKA-PAYLOAD-64 OF CONSUMER-OUTPUT
              DISPLAY "CONSUMED MESSAGE LENGTH : " KAFKA-PAYLOAD-LEN
            END-IF.
@@ -430,7 +707,12 @@
       * using IXYSDSEA.
       *****************************************************************
            MOVE 'C'        TO SERDES-ACTION OF DESERIAL-AVRO-INPUT
-           MOVE 'emp-schema' TO SCHEMA-NAME OF DESERIAL-AVRO-INPUT
+
+           MOVE FUNCTION TRIM(KAFKA-TOPIC-NAME OF CONSUMER-INPUT)
+                TO WS-SCHEMA-LOOKUP-KEY
+           PERFORM LOOKUP-SCHEMA-NAME
+
+           MOVE WS-MSG-SCHEMA-NAME TO SCHEMA-NAME OF DESERIAL-AVRO-INPUT
            COMPUTE WS-SCHEMALEN = FUNCTION LENGTH(FUNCTION TRIM
                                   (SCHEMA-NAME OF DESERIAL-AVRO-INPUT))
            MOVE LOW-VALUE TO SCHEMA-NAME OF 
@@ -455,9 +737,25 @@
              MOVE SERDES-MSG-RESPONSE OF DESERIAL-AVRO-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(SERDES-MSG OF DESERIAL-AVRO-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
+             MOVE 'D'                         TO DLQ-STAGE
+             MOVE SERDES-MSG-RESPONSE OF DESERIAL-AVRO-OUTPUT TO
+                                          DLQ-ERROR-CODE
+             MOVE KAFKA-PAYLOAD-LEN           TO DLQ-PAYLOAD-LEN
+             MOVE SER-MSG-ASC                 TO DLQ-PAYLOAD
+             PERFORM WRITE-DEAD-LETTER-MSG
+             PERFORM CHECK-QUARANTINE-THRESHOLD
              PERFORM DESTROY-KAFKA-CONSUME
              PERFORM DESTROY-SERDES-DSERIAL
-             MOVE 16 TO RETURN-CODE
+             IF WS-QUARANTINE-EXCEEDED
+               MOVE 20 TO RETURN-CODE
+             ELSE
+               MOVE 16 TO RETURN-CODE
+             END-IF
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
              SET ADDRESS OF JSON-MSG-ASCII  TO
@@ -488,12 +786,95 @@
 
            IF JSON-CODE NOT = 0
              DISPLAY "JSON CODE : " JSON-CODE
+             MOVE 'J'              TO DLQ-STAGE
+             MOVE JSON-CODE        TO DLQ-ERROR-CODE
+             MOVE JSON-LENGTH      TO DLQ-PAYLOAD-LEN
+             MOVE WS-JSON-MSG      TO DLQ-PAYLOAD
+             PERFORM WRITE-DEAD-LETTER-MSG
+             PERFORM CHECK-QUARANTINE-THRESHOLD
              PERFORM DESTROY-KAFKA-CONSUME
              PERFORM DESTROY-SERDES-DSERIAL
-             MOVE 16 TO RETURN-CODE
+             IF WS-QUARANTINE-EXCEEDED
+               MOVE 20 TO RETURN-CODE
+             ELSE
+               MOVE 16 TO RETURN-CODE
+             END-IF
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            END-IF.
 
+       WRITE-DEAD-LETTER-MSG.
+      *****************************************************************
+      * Capture a message that failed De-Serialization or JSON-to-
+      * copybook conversion to DLQFIL, along with the topic/partition/
+      * offset it was consumed from and the stage/error code it failed
+      * at, instead of letting the fatal GOBACK discard it.
+      *****************************************************************
+           OPEN EXTEND DLQFIL
+           IF WS-FILE-STATUS NOT = '00'
+             OPEN OUTPUT DLQFIL
+           END-IF
+
+           MOVE KAFKA-TOPIC-NAME OF CONSUMER-INPUT(1:TOPIC-LENGTH) TO
+                                     DLQ-TOPIC
+           MOVE PAYLOAD-PARTITION OF CONSUMER-OUTPUT TO DLQ-PARTITION
+           MOVE PAYLOAD-OFFSET    OF CONSUMER-OUTPUT TO DLQ-OFFSET
+
+           WRITE DEAD-LETTER-FILE
+
+           CLOSE DLQFIL.
+
+       CHECK-QUARANTINE-THRESHOLD.
+      *****************************************************************
+      * Bump the cross-run poison-message count kept in DLQCNTFL and
+      * compare it against WS-QUARANTINE-THRESHOLD (tunable via
+      * poison.quarantine.threshold in CCONFFIL, defaults to 1). Once
+      * the count reaches the threshold this run's RETURN-CODE is
+      * escalated from 16 (single message quarantined) to 20 (job
+      * should stop being resubmitted until the DLQ is worked off),
+      * and the breach is logged to ERRLOG. Modeled on the read-then-
+      * rewrite handling of PCHKPT in IXYPRD31.
+      *****************************************************************
+           OPEN INPUT DLQCNTFL
+           READ DLQCNTFL
+             AT END
+               MOVE 0 TO DLQCNT-COUNT
+           END-READ
+           CLOSE DLQCNTFL
+
+           ADD 1 TO DLQCNT-COUNT
+
+           IF DLQCNT-COUNT >= WS-QUARANTINE-THRESHOLD
+             MOVE 'Y' TO WS-QUARANTINE-EXCEEDED-SW
+             MOVE 9301 TO ERRLOG-CODE
+             MOVE 'POISON MESSAGE QUARANTINE THRESHOLD REACHED - '
+               TO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+           END-IF
+
+           OPEN OUTPUT DLQCNTFL
+           WRITE DLQ-COUNT-FILE
+           CLOSE DLQCNTFL.
+
+       WRITE-ROUND-TRIP-SNAPSHOT.
+      *****************************************************************
+      * Appends the EVENT-DATA just rebuilt from this message to
+      * RTCNSSNP, opening it EXTEND so successive runs of this program
+      * accumulate one snapshot file across a whole batch window,
+      * instead of each run overwriting the last message's snapshot.
+      *****************************************************************
+           OPEN EXTEND RTCNSSNP
+           IF WS-FILE-STATUS NOT = '00'
+             OPEN OUTPUT RTCNSSNP
+           END-IF
+
+           MOVE employeeId          TO RT-EMPLOYEE-ID
+           MOVE EVENT-DATA          TO RT-EVENT-SNAPSHOT
+           WRITE CONSUMED-SNAPSHOT-RECORD
+
+           CLOSE RTCNSSNP.
+
        DISPLAY-COBOL-CONSUMED-DATA.
       *****************************************************************
       * Display the Consumed Data in the COBOL copybook format
@@ -552,6 +933,9 @@
              MOVE KAFKA-MSG-RESPONSE OF CONSUMER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(KAFKA-MSG OF CONSUMER-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              MOVE 16 TO RETURN-CODE
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG OF CONSUMER-OUTPUT)
@@ -573,9 +957,70 @@
              MOVE SERDES-MSG-RESPONSE OF DESERIAL-AVRO-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(SERDES-MSG OF DESERIAL-AVRO-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              MOVE 16 TO RETURN-CODE
            ELSE
              DISPLAY FUNCTION TRIM(SERDES-MSG OF DESERIAL-AVRO-OUTPUT)
            END-IF.
 
+       LOOKUP-SCHEMA-NAME.
+      *****************************************************************
+      * Resolve the schema to de-serialize the current message
+      * against. WS-SCHEMA-LOOKUP-KEY is searched in the
+      * WS-SCHEMA-REGISTRY table built from SCONFFIL's
+      * schema.name.<key> entries; an empty key, or a key with no
+      * matching entry, falls back to the plain schema.name default
+      * in WS-SCHEMA-NAME.
+      *****************************************************************
+           MOVE WS-SCHEMA-NAME TO WS-MSG-SCHEMA-NAME
+           SET WS-SCHEMA-NOT-FOUND TO TRUE
+
+           IF WS-SCHEMA-LOOKUP-KEY NOT = SPACES
+             PERFORM VARYING WS-SCHEMA-IDX FROM 1 BY 1
+               UNTIL WS-SCHEMA-IDX > WS-SCHEMA-REG-CNT
+                      OR WS-SCHEMA-FOUND
+
+               IF WS-SCHEMA-ENTRY-KEY(WS-SCHEMA-IDX) =
+                                       WS-SCHEMA-LOOKUP-KEY
+                 MOVE WS-SCHEMA-ENTRY-NAME(WS-SCHEMA-IDX) TO
+                                       WS-MSG-SCHEMA-NAME
+                 SET WS-SCHEMA-FOUND TO TRUE
+               END-IF
+             END-PERFORM
+           END-IF.
+
+       DISPLAY-JOB-SUMMARY.
+      *****************************************************************
+      * End-of-job run summary -- performed before every GOBACK in
+      * this program, success or error alike, so an operator scanning
+      * the job log always finds the start/end timestamps and how
+      * many messages this run consumed versus failed.
+      *****************************************************************
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-END-TS
+           DISPLAY "=========================================="
+           DISPLAY "IXYCAV64 JOB SUMMARY"
+           DISPLAY "  JOB START        : " WS-JOB-START-TS
+           DISPLAY "  JOB END          : " WS-JOB-END-TS
+           DISPLAY "  MESSAGES CONSUMED: " WS-MSG-CONSUMED-CNT
+           DISPLAY "  MESSAGES FAILED  : " WS-MSG-FAILED-CNT
+           IF WS-QUARANTINE-EXCEEDED
+             DISPLAY "  QUARANTINE COUNT : " DLQCNT-COUNT
+             DISPLAY "  QUARANTINE THRESHOLD REACHED - REVIEW DLQFIL"
+           END-IF
+           DISPLAY "==========================================".
+
+       LOG-ERROR-TO-ERRLOG.
+      *****************************************************************
+      * Append the current error code/message to ERRLOG via the
+      * shared error logger, in addition to the DISPLAY this program
+      * already does at each error site. The caller MOVEs the
+      * relevant *-MSG field to ERRLOG-MSG just before this PERFORM,
+      * since the message comes from either CONSUMER-OUTPUT or
+      * DESERIAL-AVRO-OUTPUT depending on the site.
+      *****************************************************************
+           MOVE WS-DISPLAY-ERR TO ERRLOG-CODE
+           CALL "IXYERRLG" USING ERRLOG-INPUT.
+
        END PROGRAM 'IXYCAV64'.
\ No newline at end of file
