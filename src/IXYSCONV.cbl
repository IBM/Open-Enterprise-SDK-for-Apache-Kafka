@@ -21,20 +21,28 @@
       * message and then passes the 31 bit Pointer back to the 31 bit
       * calling module. This module is called by Consumer Main Module
       * IXYSCONS, if caller program or module is 31 bit application.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : KAFKA-MSG-ASCII-31/64 widened from 1024 to 100000
+      *              bytes (matching the largest payload size already
+      *              used for an Avro-serialized message, e.g.
+      *              WS-JSON-MSG in IXYPAV31) so a large payload
+      *              crossing between addressing modes is no longer
+      *              silently truncated.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYSCONV'.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        >>DATA 31
-         01 KAFKA-MSG-ASCII-31      PIC X(1024).
+         01 KAFKA-MSG-ASCII-31      PIC X(100000).
 
         LINKAGE SECTION.
          01 CONV-INPUT.
             COPY IXYCONVI.
          01 CONV-OUTPUT.
             COPY IXYCONVO.
-         01 KAFKA-MSG-ASCII-64      PIC X(1024).
+         01 KAFKA-MSG-ASCII-64      PIC X(100000).
 
         PROCEDURE DIVISION USING CONV-INPUT
                    RETURNING CONV-OUTPUT.
