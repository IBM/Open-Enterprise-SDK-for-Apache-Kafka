@@ -59,11 +59,71 @@
       *    file instead of standard file from the library accordingly,
       *    if the Configuration length crosses 2049 bytes
       * 7) Change the Schema Name Accordingly and pass it to
-      *    SCHEMA-NAME OF SERIAL-AVRO-INPUT.
+      *    SCHEMA-NAME OF SERIAL-AVRO-INPUT. Default is 'emp-schema';
+      *    add a schema.name entry to SCONFFIL to override it without
+      *    a recompile.
       * 8) Change the Data Transformation Utility generated snippets
       *    accordingly. i.e., IXYPRJSN, IXYCASC and IXYVARSN
-      * 9) Change the POPULATE-EVENT-DATA para to populate the 
+      * 9) Change the POPULATE-EVENT-DATA para to populate the
       *    EVENT-DATA as per the COBOL structure and needs.
+      * 10) EMPFIL - Fixed-format employee input file, one record per
+      *     outbound message. Change structure and field widths to
+      *     match the COBOL structure and needs if the record layout
+      *     generated by the Data Transformation Utility changes.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : POPULATE-EVENT-DATA no longer builds EVENT-DATA
+      *              from hardcoded literals -- it now moves from an
+      *              EMPFIL input record, and the mainline loops once
+      *              per EMPFIL record (INIT/DESTROY still happen once
+      *              per run) so this program can publish a real
+      *              employee file instead of one canned sample record.
+      * 2026-08-08 : SCONFFIL now recognizes a schema.name entry (held
+      *              back from the SERIAL-AVRO-INPUT config array since
+      *              it isn't a real Serdes library property) so the
+      *              Avro schema name no longer has to be recompiled
+      *              in to change.
+      * 2026-08-08 : raised WS-JSON-MSG from 10000 to 100000 bytes so a
+      *              larger employee record is no longer silently
+      *              truncated on the way to the JES log. A message
+      *              still can't exceed the size the paired Data
+      *              Transformation Utility-generated copybooks
+      *              (IXYCASC/IXYVARSN/IXYPRJSN) were generated for --
+      *              those would need regenerating for anything larger
+      *              than this.
+      * 2026-08-08 : the 'I' INIT call now retries with backoff instead
+      *              of failing the whole run on the first non-zero
+      *              response, tunable via init.retry.count/
+      *              init.retry.delay.secs in PCONFFIL.
+      * 2026-08-08 : DESTROY-KAFKA-PRODUCE now retries the 'D' action's
+      *              queue flush with backoff (flush.retry.count/
+      *              flush.retry.delay.secs in PCONFFIL) instead of
+      *              failing outright the first time the queue doesn't
+      *              drain inside TIMEOUT-MS, and reports the single
+      *              message this program produces as the at-most
+      *              undelivered count when it never drains.
+      * 2026-08-08 : every error site now also appends a record to
+      *              ERRLOG via the shared error logger IXYERRLG, in
+      *              addition to the existing DISPLAY, so a single
+      *              dataset gives the whole day's Kafka error history
+      *              across every step in a batch window.
+      * 2026-08-08 : DISPLAY-JOB-SUMMARY now runs before every GOBACK,
+      *              reporting job start/end time and messages
+      *              produced/failed this run, so an operator never has
+      *              to scroll the log to see how the run finished.
+      * 2026-08-08 : compression.type from PCONFFIL is now echoed to
+      *              the job log at producer init. The key already
+      *              passed through to the producer unchanged.
+      * 2026-08-09 : each employee's EVENT-DATA is now also written to
+      *              RTPRDSNP as it is populated, so IXYRTCMP can
+      *              confirm what IXYCAV64 consumed round-trips back to
+      *              exactly what was produced.
+      * 2026-08-09 : added VALIDATE-EMPLOYEE-RECORD -- employee ID,
+      *              full time flag, employee level, date of joining,
+      *              annual salary and email are now sanity-checked
+      *              before EVENT-DATA is built and serialized; a
+      *              record failing any of them is logged to ERRLOG
+      *              and skipped, the same as a malformed DBCS name.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -86,6 +146,24 @@
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STATUS.
 
+           SELECT EMPFIL ASSIGN TO EMPFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT SCHMVER ASSIGN TO SCHMVER
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+      * RTPRDSNP carries a snapshot of the EVENT-DATA built for every
+      * employee this run produces, so a later run of IXYRTCMP can
+      * confirm what IXYCAV64 consumed matches what was produced.
+           SELECT RTPRDSNP ASSIGN TO RTPRDSNP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
          FD PCONFFIL
@@ -115,6 +193,86 @@
          01 TOPIC-DATA.
             05 TOPIC-DATA-REC     PIC X(2049).
 
+      * EMPFIL - one fixed-format employee record per outbound
+      * message. Replaces the single hard coded sample employee that
+      * POPULATE-EVENT-DATA used to build EVENT-DATA from.
+         FD EMPFIL
+           RECORD CONTAINS 494  CHARACTERS
+           BLOCK  CONTAINS 4940 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  EMPLOYEE-INPUT-RECORD.
+
+         01 EMPLOYEE-INPUT-RECORD.
+            05 EMPIN-EMPLOYEE-ID           PIC 9(09).
+            05 EMPIN-FULL-NAME             PIC X(30).
+            05 EMPIN-FULL-TIME-FLAG        PIC X(01).
+            05 EMPIN-EMPLOYEE-LEVEL        PIC 9(09).
+            05 EMPIN-DATE-OF-JOINING       PIC 9(08).
+            05 EMPIN-INSURANCE-COVERAGE    PIC 9(07)V9(02).
+            05 EMPIN-ANNUAL-SALARY         PIC 9(07)V9(02).
+            05 EMPIN-DOCUMENT-DATA         PIC X(20).
+            05 EMPIN-SECURITY-TOKEN        PIC X(16).
+            05 EMPIN-SKILLS OCCURS 2 TIMES
+                                       PIC X(20).
+            05 EMPIN-TEAM-MEMBER-IDS OCCURS 2 TIMES
+                                       PIC 9(09).
+            05 EMPIN-SESSION-HISTORY OCCURS 2 TIMES
+                                       PIC 9(10).
+            05 EMPIN-SALARY-HISTORY OCCURS 2 TIMES
+                                       PIC 9(07)V9(02).
+            05 EMPIN-MONTHLY-ALLOWANCES OCCURS 2 TIMES
+                                       PIC 9(05)V9(02).
+            05 EMPIN-PROFILE-PICTURE OCCURS 2 TIMES
+                                       PIC X(20).
+            05 EMPIN-CERTIFICATION-NAME OCCURS 2 TIMES
+                                       PIC X(30).
+            05 EMPIN-CERTIFICATION-SCORE OCCURS 2 TIMES
+                                       PIC 9(03).
+            05 EMPIN-EMAIL                 PIC X(40).
+            05 EMPIN-PHONE-NUMBER          PIC X(10).
+            05 EMPIN-STREET                PIC X(30).
+            05 EMPIN-CITY                  PIC X(20).
+            05 EMPIN-STATE                 PIC X(20).
+            05 EMPIN-COUNTRY               PIC X(20).
+            05 EMPIN-PINCODE               PIC X(06).
+            05 EMPIN-SCHEMA-KEY            PIC X(20).
+      * Flags whether EMPIN-FULL-NAME carries plain single-byte text
+      * ('S', the default) or double-byte characters bracketed in
+      * Shift-Out/Shift-In control bytes ('D') -- see VALIDATE-
+      * EMPLOYEE-NAME-ENCODING. The bytes of EMPIN-FULL-NAME itself
+      * always pass through unchanged into fullName; this flag only
+      * gates whether the SO/SI bracketing is checked before the
+      * record is allowed onto the topic.
+            05 EMPIN-NAME-ENCODING         PIC X(01).
+                88 EMPIN-NAME-IS-SBCS      VALUE 'S' ' '.
+                88 EMPIN-NAME-IS-DBCS      VALUE 'D'.
+
+      * SCHMVER carries the schema name last used successfully for
+      * each schema key, across runs, so a schema change for a key
+      * that was not explicitly allowed can be caught before this run
+      * serializes against it. See CHECK-SCHEMA-COMPATIBILITY.
+         FD SCHMVER
+           RECORD CONTAINS 276  CHARACTERS
+           BLOCK  CONTAINS 2760 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  SCHEMA-VERSION-FILE.
+
+         01 SCHEMA-VERSION-FILE.
+            05 SCHVER-KEY             PIC X(20).
+            05 SCHVER-SCHEMA-NAME     PIC X(256).
+
+      * Round trip snapshot of EVENT-DATA as it was built for each
+      * message this run produces. See IXYRTCMP.
+         FD RTPRDSNP
+           RECORD CONTAINS 4009  CHARACTERS
+           BLOCK  CONTAINS 40090 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  PRODUCED-SNAPSHOT-RECORD.
+
+         01 PRODUCED-SNAPSHOT-RECORD.
+            05 RT-EMPLOYEE-ID       PIC 9(09).
+            05 RT-EVENT-SNAPSHOT    PIC X(4000).
+
         WORKING-STORAGE SECTION.
 
       ******************************************************************
@@ -125,7 +283,71 @@
          01 TIMEOUT-MS          PIC S9(9)  BINARY VALUE 5000.
          01 TOPIC-LENGTH        PIC S9(4) BINARY VALUE 0000.
          01 WS-DISPLAY-ERR      PIC S9(9) SIGN IS LEADING SEPARATE.
-         01 WS-JSON-MSG         PIC X(10000).
+         01 WS-JSON-MSG         PIC X(100000).
+         01 WS-SCHEMA-NAME      PIC X(256) VALUE 'emp-schema'.
+
+      * Schema registry lookup table -- SCONFFIL can carry any number
+      * of schema.name.<key> entries in addition to the plain
+      * schema.name default, so the schema serialized against can vary
+      * message by message (driven here by EMPIN-SCHEMA-KEY) instead
+      * of being the one fixed name used for the whole run.
+         01 WS-SCHEMA-REGISTRY.
+            05 WS-SCHEMA-REG-CNT   PIC S9(4) BINARY VALUE 0.
+            05 WS-SCHEMA-ENTRY OCCURS 20 TIMES.
+               10 WS-SCHEMA-ENTRY-KEY   PIC X(20).
+               10 WS-SCHEMA-ENTRY-NAME  PIC X(256).
+         01 WS-SCHEMA-LOOKUP-KEY   PIC X(20).
+         01 WS-MSG-SCHEMA-NAME     PIC X(256).
+         01 WS-SCHEMA-IDX          PIC S9(4) BINARY.
+         01 WS-SCHEMA-FOUND-SW     PIC X(01).
+             88 WS-SCHEMA-FOUND    VALUE 'Y'.
+             88 WS-SCHEMA-NOT-FOUND VALUE 'N'.
+         01 WS-PARM-TRIMMED        PIC X(1024).
+
+      * Schema evolution / backward-compatibility guard -- SCHMVER
+      * remembers the schema name last used for each schema key
+      * (blank key tracked under 'DEFAULT'). Unless
+      * schema.evolution.allowed is 'Y' in PCONFFIL, a key whose
+      * resolved schema name differs from its SCHMVER entry fails the
+      * message instead of silently serializing against the new
+      * schema. See CHECK-SCHEMA-COMPATIBILITY.
+         01 WS-SCHEMA-EVOLUTION-ALLOWED PIC X(01) VALUE 'N'.
+             88 WS-EVOLUTION-ALLOWED    VALUE 'Y'.
+
+      * COMPRESSION.TYPE is a genuine Kafka producer property, so it
+      * still passes straight through to PRODUCER-INPUT with the rest
+      * of PCONFFIL's entries. WS-COMPRESSION-TYPE is only a side
+      * copy, captured so INIT-KAFKA-PRODUCER can report the effective
+      * compression codec to the job log.
+         01 WS-COMPRESSION-TYPE  PIC X(20) VALUE SPACES.
+         01 WS-SCHEMA-HIST-LOOKUP-KEY  PIC X(20).
+         01 WS-SCHEMA-HISTORY.
+            05 WS-SCHEMA-HIST-CNT   PIC S9(4) BINARY VALUE 0.
+            05 WS-SCHEMA-HIST-ENTRY OCCURS 20 TIMES.
+               10 WS-SCHEMA-HIST-KEY   PIC X(20).
+               10 WS-SCHEMA-HIST-NAME  PIC X(256).
+         01 WS-SCHEMA-HIST-IDX     PIC S9(4) BINARY.
+         01 WS-SCHEMA-MATCHED-IDX  PIC S9(4) BINARY.
+
+      * End-of-job run summary -- WS-JOB-START-TS is stamped once at
+      * the top of the mainline, and DISPLAY-JOB-SUMMARY is performed
+      * before every GOBACK (success or error exit alike) so an
+      * operator scanning the job log always finds a summary line,
+      * even when the run ends on an error path.
+         01 WS-JOB-START-TS        PIC X(26).
+         01 WS-JOB-END-TS          PIC X(26).
+         01 WS-MSG-PRODUCED-CNT    PIC S9(9) BINARY VALUE 0.
+         01 WS-MSG-FAILED-CNT      PIC S9(9) BINARY VALUE 0.
+
+      * Parameter area for the shared error logger IXYERRLG -- every
+      * failure this program reports to SYSOUT also gets appended to
+      * ERRLOG through this call, so operations can piece the day's
+      * Kafka errors together from one dataset instead of paging
+      * through each step's job log.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME     PIC X(08) VALUE 'IXYPAV31'.
+            05 ERRLOG-CODE         PIC S9(9) BINARY.
+            05 ERRLOG-MSG          PIC X(256).
 
       * File Status
          01 WS-FILE-STATUS      PIC 9(02).
@@ -133,6 +355,20 @@
              88 WS-EOF          VALUE 'Y'.
              88 WS-NOT-EOF      VALUE 'N'.
 
+      * Set by VALIDATE-EMPLOYEE-NAME-ENCODING when an EMPFIL record's
+      * DBCS full name is not properly bracketed in Shift-Out/Shift-In
+      * -- the record is logged and skipped rather than produced with
+      * a corrupt name.
+         01 WS-SKIP-EMP-REC-SW  PIC X(01) VALUE 'N'.
+             88 WS-SKIP-EMP-REC VALUE 'Y'.
+
+         01 WS-SHIFT-OUT        PIC X(01) VALUE X'0E'.
+         01 WS-SHIFT-IN         PIC X(01) VALUE X'0F'.
+         01 WS-NAME-LAST-POS    PIC S9(4) BINARY VALUE 0.
+
+      * Used by VALIDATE-EMPLOYEE-RECORD's email sanity check.
+         01 WS-EMAIL-AT-CNT     PIC S9(4) BINARY VALUE 0.
+
       * Configuration file
          01 WS-CNT              PIC S9(9) BINARY VALUE 0000.
          01 WS-PARMLEN          PIC S9(9) BINARY VALUE 0000.
@@ -145,6 +381,29 @@
             05 WS-DELIMITER           PIC X VALUE '='.
             05 KAFKA-CONFIG-VALUE     PIC X(1024).
 
+      * A config value wrapped as ENC(<hexstring>) is masked -- see
+      * IXYCRYPT. DECODE-CONFIG-VALUE unwraps it back to plain text
+      * before the value is used, so masked and unmasked entries in
+      * PCONFFIL/SCONFFIL work the same from here on.
+         01 WS-CRYPT-PARMS.
+            05 WS-CRYPT-ACTION        PIC X(01).
+            05 WS-CRYPT-VALUE         PIC X(1024).
+
+      * Retry-with-backoff around the 'I' INIT call, tunable from
+      * PCONFFIL via init.retry.count/init.retry.delay.secs. Defaults
+      * keep today's single-attempt behavior when the keys are absent.
+         01 WS-INIT-RETRY-MAX   PIC S9(9) BINARY VALUE 0.
+         01 WS-INIT-RETRY-DELAY PIC S9(9) BINARY VALUE 0.
+         01 WS-INIT-RETRY-CNT   PIC S9(9) BINARY VALUE 0.
+
+      * Retry-with-backoff around the 'D' DESTROY call's queue flush,
+      * tunable from PCONFFIL via flush.retry.count/
+      * flush.retry.delay.secs. Defaults keep today's single-attempt
+      * behavior when the keys are absent.
+         01 WS-FLUSH-RETRY-MAX   PIC S9(9) BINARY VALUE 0.
+         01 WS-FLUSH-RETRY-DELAY PIC S9(9) BINARY VALUE 0.
+         01 WS-FLUSH-RETRY-CNT   PIC S9(9) BINARY VALUE 0.
+
       * Input values for Producer program
          01 PRODUCER-INPUT.
             COPY IXYPRDSI.
@@ -168,20 +427,163 @@
 
        PROCEDURE DIVISION.
            DISPLAY "DTUS AMODE 31 PRODUCER PROGRAM"
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-START-TS
            PERFORM READ-PRODUCER-CONFIG
            PERFORM READ-PRODUCER-TOPIC
            PERFORM READ-SERDES-CONFIG
+           PERFORM READ-SCHEMA-VERSION-HISTORY
            PERFORM INIT-KAFKA-PRODUCER
            PERFORM INIT-SERDES-SERIAL
-           PERFORM POPULATE-EVENT-DATA
-           PERFORM CONVERT-COPY-JSON
-           PERFORM KAFKA-SERIAL-MESSAGE
-           PERFORM KAFKA-PRODUCE-MESSAGE
+           PERFORM PRODUCE-EVENTS-FROM-EMPFIL
            PERFORM DESTROY-KAFKA-PRODUCE
            PERFORM DESTROY-SERDES-SERIAL
+           PERFORM WRITE-SCHEMA-VERSION-HISTORY
+           PERFORM DISPLAY-JOB-SUMMARY
            GOBACK
            .
 
+       PRODUCE-EVENTS-FROM-EMPFIL.
+      *****************************************************************
+      * EMPFIL holds one employee record per outbound message. Each
+      * record is moved into EVENT-DATA, converted to Json, serialized
+      * to Avro and produced to Kafka in turn, the same way IXYPRD31
+      * loops EVENTFIL.
+      *****************************************************************
+           OPEN INPUT EMPFIL
+           OPEN OUTPUT RTPRDSNP
+           SET WS-NOT-EOF TO TRUE
+
+           READ EMPFIL
+             AT END SET WS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+             MOVE 'N' TO WS-SKIP-EMP-REC-SW
+             PERFORM VALIDATE-EMPLOYEE-NAME-ENCODING
+             IF NOT WS-SKIP-EMP-REC
+               PERFORM VALIDATE-EMPLOYEE-RECORD
+             END-IF
+             IF NOT WS-SKIP-EMP-REC
+               PERFORM POPULATE-EVENT-DATA
+               PERFORM WRITE-ROUND-TRIP-SNAPSHOT
+               PERFORM CONVERT-COPY-JSON
+               PERFORM KAFKA-SERIAL-MESSAGE
+               PERFORM KAFKA-PRODUCE-MESSAGE
+             END-IF
+
+             READ EMPFIL
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           END-PERFORM
+
+           CLOSE EMPFIL
+           CLOSE RTPRDSNP.
+
+       VALIDATE-EMPLOYEE-NAME-ENCODING.
+      *****************************************************************
+      * EMPIN-NAME-ENCODING flags whether EMPIN-FULL-NAME is plain
+      * single-byte text ('S'/space, the default) or double-byte
+      * characters bracketed in Shift-Out/Shift-In control bytes ('D').
+      * A DBCS name must open with Shift-Out and its last non-space
+      * byte must be Shift-In; anything else is a malformed record and
+      * is logged and skipped rather than produced with a corrupt or
+      * unterminated name. EMPIN-FULL-NAME's bytes are never altered
+      * here -- they pass through to fullName exactly as read.
+      *****************************************************************
+           MOVE 'N' TO WS-SKIP-EMP-REC-SW
+
+           IF EMPIN-NAME-IS-DBCS
+             COMPUTE WS-NAME-LAST-POS = FUNCTION LENGTH(
+                         FUNCTION TRIM(EMPIN-FULL-NAME))
+
+             IF EMPIN-FULL-NAME(1:1) NOT = WS-SHIFT-OUT
+               OR WS-NAME-LAST-POS = 0
+               OR EMPIN-FULL-NAME(WS-NAME-LAST-POS:1) NOT = WS-SHIFT-IN
+               DISPLAY "ERROR : MALFORMED DBCS FULL NAME FOR EMPLOYEE "
+                        EMPIN-EMPLOYEE-ID
+               MOVE 9020 TO ERRLOG-CODE
+               MOVE "EMPFIL DBCS FULL NAME NOT SO/SI BRACKETED" TO
+                        ERRLOG-MSG
+               CALL "IXYERRLG" USING ERRLOG-INPUT
+               MOVE 'Y' TO WS-SKIP-EMP-REC-SW
+             END-IF
+           END-IF.
+
+       VALIDATE-EMPLOYEE-RECORD.
+      *****************************************************************
+      * A handful of field-level sanity checks applied to every EMPFIL
+      * record before it is built into EVENT-DATA and serialized --
+      * catching an obviously bad upstream extract here is cheaper than
+      * chasing a malformed message back through Avro/JSON downstream.
+      * Any one failure logs to ERRLOG and skips the whole record, the
+      * same as VALIDATE-EMPLOYEE-NAME-ENCODING.
+      *****************************************************************
+           IF EMPIN-EMPLOYEE-ID = 0
+             DISPLAY "ERROR : MISSING EMPLOYEE ID"
+             MOVE 9021 TO ERRLOG-CODE
+             MOVE "EMPFIL RECORD HAS NO EMPLOYEE ID" TO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             MOVE 'Y' TO WS-SKIP-EMP-REC-SW
+           END-IF
+
+           IF EMPIN-FULL-TIME-FLAG NOT = 'Y' AND NOT = 'N'
+             DISPLAY "ERROR : INVALID FULL TIME FLAG FOR EMPLOYEE "
+                      EMPIN-EMPLOYEE-ID
+             MOVE 9022 TO ERRLOG-CODE
+             MOVE "EMPFIL FULL TIME FLAG NOT Y OR N" TO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             MOVE 'Y' TO WS-SKIP-EMP-REC-SW
+           END-IF
+
+           IF EMPIN-EMPLOYEE-LEVEL = 0
+             DISPLAY "ERROR : MISSING EMPLOYEE LEVEL FOR EMPLOYEE "
+                      EMPIN-EMPLOYEE-ID
+             MOVE 9023 TO ERRLOG-CODE
+             MOVE "EMPFIL RECORD HAS NO EMPLOYEE LEVEL" TO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             MOVE 'Y' TO WS-SKIP-EMP-REC-SW
+           END-IF
+
+           IF EMPIN-DATE-OF-JOINING = 0
+             DISPLAY "ERROR : MISSING DATE OF JOINING FOR EMPLOYEE "
+                      EMPIN-EMPLOYEE-ID
+             MOVE 9024 TO ERRLOG-CODE
+             MOVE "EMPFIL RECORD HAS NO DATE OF JOINING" TO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             MOVE 'Y' TO WS-SKIP-EMP-REC-SW
+           END-IF
+
+           IF EMPIN-ANNUAL-SALARY = 0
+             DISPLAY "ERROR : MISSING ANNUAL SALARY FOR EMPLOYEE "
+                      EMPIN-EMPLOYEE-ID
+             MOVE 9025 TO ERRLOG-CODE
+             MOVE "EMPFIL RECORD HAS NO ANNUAL SALARY" TO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             MOVE 'Y' TO WS-SKIP-EMP-REC-SW
+           END-IF
+
+           MOVE 0 TO WS-EMAIL-AT-CNT
+           INSPECT EMPIN-EMAIL TALLYING WS-EMAIL-AT-CNT
+                   FOR ALL '@'
+
+           IF WS-EMAIL-AT-CNT = 0
+             DISPLAY "ERROR : MALFORMED EMAIL FOR EMPLOYEE "
+                      EMPIN-EMPLOYEE-ID
+             MOVE 9026 TO ERRLOG-CODE
+             MOVE "EMPFIL EMAIL MISSING @" TO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             MOVE 'Y' TO WS-SKIP-EMP-REC-SW
+           END-IF.
+
+       WRITE-ROUND-TRIP-SNAPSHOT.
+      *****************************************************************
+      * Records the EVENT-DATA just populated for this employee so
+      * IXYRTCMP can later confirm the consumer rebuilt the same data.
+      *****************************************************************
+           MOVE employeeId          TO RT-EMPLOYEE-ID
+           MOVE EVENT-DATA          TO RT-EVENT-SNAPSHOT
+           WRITE PRODUCED-SNAPSHOT-RECORD.
+
        READ-PRODUCER-CONFIG.
       *****************************************************************
       * PCONFFIL contains the Configuration Parameters which are needed
@@ -212,27 +614,76 @@
                                        KAFKA-CONFIG-VALUE
                  END-IF
 
-                 ADD 1 TO NUM-OF-PARMS OF PRODUCER-INPUT
-                 ADD 1 TO WS-CNT
-
-                 COMPUTE WS-PARMLEN = FUNCTION LENGTH(
-                             FUNCTION TRIM(KAFKA-CONFIG-PARM))
-                 COMPUTE WS-VALLEN = FUNCTION LENGTH(
-                             FUNCTION TRIM(KAFKA-CONFIG-VALUE))
-
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
-                             CONFIG-NAME OF
-                             PRODUCER-INPUT(WS-CNT)(1:WS-PARMLEN)
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
-                             CONFIG-VALUE OF
-                              PRODUCER-INPUT(WS-CNT)(1:WS-VALLEN)
+                 PERFORM DECODE-CONFIG-VALUE
+
+      * INIT.RETRY.COUNT/INIT.RETRY.DELAY.SECS are local job-tuning
+      * keys, not Kafka client properties, so they are held back from
+      * PRODUCER-INPUT and used only to drive the retry-with-backoff
+      * loop around the 'I' INIT call in INIT-KAFKA-PRODUCER.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'init.retry.count'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-INIT-RETRY-MAX
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'init.retry.delay.secs'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-INIT-RETRY-DELAY
+                 ELSE
+      * FLUSH.RETRY.COUNT/FLUSH.RETRY.DELAY.SECS are likewise held
+      * back, and drive the retry-with-backoff loop around the 'D'
+      * DESTROY call's queue flush in DESTROY-KAFKA-PRODUCE.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'flush.retry.count'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-FLUSH-RETRY-MAX
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'flush.retry.delay.secs'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-FLUSH-RETRY-DELAY
+                 ELSE
+      * SCHEMA.EVOLUTION.ALLOWED is likewise a local job-tuning key,
+      * not a Kafka client property. It gates CHECK-SCHEMA-COMPAT-
+      * IBILITY: 'N' (the default) fails a message whose resolved
+      * schema differs from the one recorded in SCHMVER for its key.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                       'schema.evolution.allowed'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                       WS-SCHEMA-EVOLUTION-ALLOWED
+                 ELSE
+                   IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                                'compression.type'
+                     MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                                WS-COMPRESSION-TYPE
+                   END-IF
+
+                   ADD 1 TO NUM-OF-PARMS OF PRODUCER-INPUT
+                   ADD 1 TO WS-CNT
+
+                   COMPUTE WS-PARMLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-PARM))
+                   COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
+                               CONFIG-NAME OF
+                               PRODUCER-INPUT(WS-CNT)(1:WS-PARMLEN)
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                               CONFIG-VALUE OF
+                                PRODUCER-INPUT(WS-CNT)(1:WS-VALLEN)
 
       * End of string identified using LOW VALUE in C. Hence appending
       * it to the end of each configuration and its parameters
-                 MOVE LOW-VALUE TO CONFIG-NAME
-                    OF PRODUCER-INPUT(WS-CNT)(WS-PARMLEN + 1:)
-                 MOVE LOW-VALUE TO CONFIG-VALUE
-                    OF PRODUCER-INPUT(WS-CNT)(WS-VALLEN + 1:)
+                   MOVE LOW-VALUE TO CONFIG-NAME
+                      OF PRODUCER-INPUT(WS-CNT)(WS-PARMLEN + 1:)
+                   MOVE LOW-VALUE TO CONFIG-VALUE
+                      OF PRODUCER-INPUT(WS-CNT)(WS-VALLEN + 1:)
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
                END-IF
               END-READ
            END-PERFORM
@@ -296,33 +747,81 @@
                                        KAFKA-CONFIG-VALUE
                  END-IF
 
-                 ADD 1 TO NUM-OF-PARMS OF SERIAL-AVRO-INPUT
-                 ADD 1 TO WS-CNT
-
-                 COMPUTE WS-PARMLEN = FUNCTION LENGTH(
-                             FUNCTION TRIM(KAFKA-CONFIG-PARM))
-                 COMPUTE WS-VALLEN = FUNCTION LENGTH(
-                             FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+                 PERFORM DECODE-CONFIG-VALUE
 
                  MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
-                             CONFIG-NAME OF
-                             SERIAL-AVRO-INPUT(WS-CNT)(1:WS-PARMLEN)
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
-                             CONFIG-VALUE OF
-                              SERIAL-AVRO-INPUT(WS-CNT)(1:WS-VALLEN)
+                                       WS-PARM-TRIMMED
+
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) = 'schema.name'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                       WS-SCHEMA-NAME
+                 ELSE
+                 IF WS-PARM-TRIMMED(1:12) = 'schema.name.'
+                   IF WS-SCHEMA-REG-CNT >= 20
+                     DISPLAY "ERROR : MORE THAN 20 SCHEMA.NAME.* "
+                             "ENTRIES IN SCONFFIL -- IGNORING "
+                             WS-PARM-TRIMMED
+                     MOVE 9027 TO ERRLOG-CODE
+                     STRING "IXYPAV31: SCHEMA REGISTRY EXCEEDS 20 "
+                            "ENTRIES, IGNORING " WS-PARM-TRIMMED
+                            DELIMITED BY SIZE INTO ERRLOG-MSG
+                     PERFORM LOG-ERROR-TO-ERRLOG
+                   ELSE
+                     ADD 1 TO WS-SCHEMA-REG-CNT
+                     MOVE FUNCTION TRIM(WS-PARM-TRIMMED(13:20)) TO
+                              WS-SCHEMA-ENTRY-KEY(WS-SCHEMA-REG-CNT)
+                     MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                              WS-SCHEMA-ENTRY-NAME(WS-SCHEMA-REG-CNT)
+                   END-IF
+                 ELSE
+                   ADD 1 TO NUM-OF-PARMS OF SERIAL-AVRO-INPUT
+                   ADD 1 TO WS-CNT
+
+                   COMPUTE WS-PARMLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-PARM))
+                   COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
+                               CONFIG-NAME OF
+                               SERIAL-AVRO-INPUT(WS-CNT)(1:WS-PARMLEN)
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                               CONFIG-VALUE OF
+                                SERIAL-AVRO-INPUT(WS-CNT)(1:WS-VALLEN)
 
       * End of string identified using LOW VALUE in C. Hence appending
       * it to the end of each configuration and its parameters
-                 MOVE LOW-VALUE TO CONFIG-NAME
-                    OF SERIAL-AVRO-INPUT(WS-CNT)(WS-PARMLEN + 1:)
-                 MOVE LOW-VALUE TO CONFIG-VALUE
-                    OF SERIAL-AVRO-INPUT(WS-CNT)(WS-VALLEN + 1:)
+                   MOVE LOW-VALUE TO CONFIG-NAME
+                      OF SERIAL-AVRO-INPUT(WS-CNT)(WS-PARMLEN + 1:)
+                   MOVE LOW-VALUE TO CONFIG-VALUE
+                      OF SERIAL-AVRO-INPUT(WS-CNT)(WS-VALLEN + 1:)
+                 END-IF
+                 END-IF
                END-IF
               END-READ
            END-PERFORM
 
            CLOSE SCONFFIL.
 
+       DECODE-CONFIG-VALUE.
+      *****************************************************************
+      * A value stored as ENC(<hexstring>) is a masked credential (see
+      * IXYCRYPT) -- unwrap it back to plain text in KAFKA-CONFIG-VALUE
+      * before it is used by any of the held-back-key checks or passed
+      * through to PRODUCER-INPUT/SERIAL-AVRO-INPUT. Values with no
+      * ENC(...) wrapper are already plain text and are left alone.
+      *****************************************************************
+           IF FUNCTION TRIM(KAFKA-CONFIG-VALUE)(1:4) = 'ENC('
+             MOVE 'D' TO WS-CRYPT-ACTION
+             MOVE SPACES TO WS-CRYPT-VALUE
+             COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                         FUNCTION TRIM(KAFKA-CONFIG-VALUE)) - 5
+             MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE)(5:WS-VALLEN) TO
+                                                       WS-CRYPT-VALUE
+             CALL "IXYCRYPT" USING WS-CRYPT-PARMS
+             MOVE FUNCTION TRIM(WS-CRYPT-VALUE) TO KAFKA-CONFIG-VALUE
+           END-IF.
+
        INIT-KAFKA-PRODUCER.
       **************** Initialisation section Begin *******************
       * Invoke the Producer program to Initialise the configuration
@@ -337,10 +836,37 @@
            MOVE MSGFLGS-VAL     TO MSGFLAGS-VALUE OF PRODUCER-INPUT
            MOVE TIMEOUT-MS      TO TIMEOUT-MS-VALUE OF PRODUCER-INPUT
            MOVE 'I'             TO KAFKA-ACTION OF PRODUCER-INPUT
-           DISPLAY "KAFKA PRODUCER INIT BEGIN"
+           MOVE 0               TO WS-INIT-RETRY-CNT
 
-           CALL PRODUCER-PGM    USING PRODUCER-INPUT
-                   RETURNING PRODUCER-OUTPUT
+           IF WS-COMPRESSION-TYPE = SPACES
+             DISPLAY "COMPRESSION.TYPE NOT SET - USING CLIENT "
+                     "DEFAULT (NONE)"
+           ELSE
+             DISPLAY "COMPRESSION.TYPE : " WS-COMPRESSION-TYPE
+           END-IF
+
+      * A momentary DNS blip or broker rebalance on bootstrap.servers
+      * should not fail the whole batch job outright -- retry the INIT
+      * call up to WS-INIT-RETRY-MAX times, pausing WS-INIT-RETRY-DELAY
+      * seconds between attempts, before giving up for good. Both are
+      * zero unless init.retry.count/init.retry.delay.secs are set in
+      * PCONFFIL, so the default is still a single attempt.
+           PERFORM WITH TEST AFTER
+                   UNTIL KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT = 0
+                     OR WS-INIT-RETRY-CNT > WS-INIT-RETRY-MAX
+
+             IF WS-INIT-RETRY-CNT > 0
+               DISPLAY "KAFKA PRODUCER INIT RETRY " WS-INIT-RETRY-CNT
+               CALL "C$SLEEP" USING WS-INIT-RETRY-DELAY
+             END-IF
+
+             DISPLAY "KAFKA PRODUCER INIT BEGIN"
+
+             CALL PRODUCER-PGM    USING PRODUCER-INPUT
+                     RETURNING PRODUCER-OUTPUT
+
+             ADD 1 TO WS-INIT-RETRY-CNT
+           END-PERFORM
 
            IF KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT NOT = 0
              DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG OF
@@ -348,7 +874,12 @@
              MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(KAFKA-MSG OF PRODUCER-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG OF PRODUCER-OUTPUT)
@@ -373,8 +904,13 @@
              MOVE SERDES-MSG-RESPONSE OF SERIAL-AVRO-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(SERDES-MSG OF SERIAL-AVRO-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              PERFORM DESTROY-KAFKA-PRODUCE
              MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
              DISPLAY FUNCTION TRIM(SERDES-MSG OF SERIAL-AVRO-OUTPUT)
@@ -382,43 +918,42 @@
 
        POPULATE-EVENT-DATA.
       *****************************************************************
-      * Populate EVENT-DATA Copybook structure data
-      * Currently its hard coded few dummy values and this can be
-      * either read from file/DB2 or from other application program
+      * Populate EVENT-DATA Copybook structure from the EMPFIL record
+      * just read, one employee per outbound message.
       *****************************************************************
            INITIALIZE EVENT-DATA
-           MOVE 1 TO employeeId
-           MOVE "Employee 1" TO fullName
-           MOVE 'Y' TO isFullTime
-           MOVE 000000001 TO employeeLevel
-           MOVE 07012020 TO dateOfJoining
-           MOVE 1000.50 TO insuranceCoverage
-           MOVE 1000.10 TO annualSalary
-           MOVE 'ABCDE' TO documentData
-           MOVE 'abcde1234567890z' TO securityToken
-           MOVE "COBOL" to skills(1)
-           MOVE "PL1" to skills(2)
-           MOVE 100000001 TO teamMemberIds(1)
-           MOVE 200000001 TO teamMemberIds(2)
-           MOVE 900001 To sessionHistory(1)
-           MOVE 8000000001 to sessionHistory(2)
-           MOVE 500.50 to salaryHistory(1)
-           MOVE 700.10 to salaryHistory(2)
-           MOVE 50.00 to monthlyAllowances(1)
-           MOVE 100.00 to monthlyAllowances(2)
-           MOVE 'employee' TO profilePicture(1)
-           MOVE 'candidate' TO profilePicture(2)
-           MOVE 'JCL certificate' TO certificationName(1)
-           MOVE 90 to certificationScore(1)
-           MOVE 'DB2 certificate' TO certificationName(2)
-           MOVE 80 to certificationScore(2)
-           MOVE "xyz@abc.com" to email
-           MOVE '1234567890' TO phoneNumber
-           MOVE 'ABC' TO street
-           MOVE 'XYZ' TO city
-           MOVE 'efg' to state
-           MOVE 'hij' to country
-           MOVE '123456' to pincode
+           MOVE EMPIN-EMPLOYEE-ID         TO employeeId
+           MOVE EMPIN-FULL-NAME           TO fullName
+           MOVE EMPIN-FULL-TIME-FLAG      TO isFullTime
+           MOVE EMPIN-EMPLOYEE-LEVEL      TO employeeLevel
+           MOVE EMPIN-DATE-OF-JOINING     TO dateOfJoining
+           MOVE EMPIN-INSURANCE-COVERAGE  TO insuranceCoverage
+           MOVE EMPIN-ANNUAL-SALARY       TO annualSalary
+           MOVE EMPIN-DOCUMENT-DATA       TO documentData
+           MOVE EMPIN-SECURITY-TOKEN      TO securityToken
+           MOVE EMPIN-SKILLS(1)           TO skills(1)
+           MOVE EMPIN-SKILLS(2)           TO skills(2)
+           MOVE EMPIN-TEAM-MEMBER-IDS(1)  TO teamMemberIds(1)
+           MOVE EMPIN-TEAM-MEMBER-IDS(2)  TO teamMemberIds(2)
+           MOVE EMPIN-SESSION-HISTORY(1)  TO sessionHistory(1)
+           MOVE EMPIN-SESSION-HISTORY(2)  TO sessionHistory(2)
+           MOVE EMPIN-SALARY-HISTORY(1)   TO salaryHistory(1)
+           MOVE EMPIN-SALARY-HISTORY(2)   TO salaryHistory(2)
+           MOVE EMPIN-MONTHLY-ALLOWANCES(1) TO monthlyAllowances(1)
+           MOVE EMPIN-MONTHLY-ALLOWANCES(2) TO monthlyAllowances(2)
+           MOVE EMPIN-PROFILE-PICTURE(1)  TO profilePicture(1)
+           MOVE EMPIN-PROFILE-PICTURE(2)  TO profilePicture(2)
+           MOVE EMPIN-CERTIFICATION-NAME(1) TO certificationName(1)
+           MOVE EMPIN-CERTIFICATION-SCORE(1) TO certificationScore(1)
+           MOVE EMPIN-CERTIFICATION-NAME(2) TO certificationName(2)
+           MOVE EMPIN-CERTIFICATION-SCORE(2) TO certificationScore(2)
+           MOVE EMPIN-EMAIL               TO email
+           MOVE EMPIN-PHONE-NUMBER        TO phoneNumber
+           MOVE EMPIN-STREET              TO street
+           MOVE EMPIN-CITY                TO city
+           MOVE EMPIN-STATE               TO state
+           MOVE EMPIN-COUNTRY             TO country
+           MOVE EMPIN-PINCODE             TO pincode
            DISPLAY "EVENT DATA TO BE PRODUCED"
            DISPLAY "employeeId : " FUNCTION TRIM(employeeId)
            DISPLAY "fullName : " FUNCTION TRIM(fullName)
@@ -471,7 +1006,9 @@
              DISPLAY "JSON CODE : " JSON-CODE
              PERFORM DESTROY-KAFKA-PRODUCE
              PERFORM DESTROY-SERDES-SERIAL
-             MOVE 16 TO RETURN-CODE             
+             MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
              MOVE FUNCTION DISPLAY-OF (FUNCTION NATIONAL-OF
@@ -487,7 +1024,20 @@
       *****************************************************************
            MOVE 'P'        TO SERDES-ACTION OF SERIAL-AVRO-INPUT
            MOVE 'Y'        TO CALLER-31BIT OF SERIAL-AVRO-INPUT
-           MOVE 'emp-schema' TO SCHEMA-NAME OF SERIAL-AVRO-INPUT
+
+           MOVE EMPIN-SCHEMA-KEY TO WS-SCHEMA-LOOKUP-KEY
+           PERFORM LOOKUP-SCHEMA-NAME
+           PERFORM CHECK-SCHEMA-COMPATIBILITY
+
+           IF RETURN-CODE = 16
+             PERFORM DESTROY-KAFKA-PRODUCE
+             PERFORM DESTROY-SERDES-SERIAL
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
+             GOBACK
+           END-IF
+
+           MOVE WS-MSG-SCHEMA-NAME TO SCHEMA-NAME OF SERIAL-AVRO-INPUT
 
            COMPUTE WS-SCHEMALEN = FUNCTION LENGTH(FUNCTION TRIM
                                   (SCHEMA-NAME OF SERIAL-AVRO-INPUT))
@@ -511,9 +1061,14 @@
              MOVE SERDES-MSG-RESPONSE OF SERIAL-AVRO-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(SERDES-MSG OF SERIAL-AVRO-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              PERFORM DESTROY-KAFKA-PRODUCE
-             PERFORM DESTROY-SERDES-SERIAL             
+             PERFORM DESTROY-SERDES-SERIAL
              MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
              DISPLAY "Payload Size : "
@@ -546,20 +1101,51 @@
              MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(KAFKA-MSG OF PRODUCER-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG OF PRODUCER-OUTPUT)
+             ADD 1 TO WS-MSG-PRODUCED-CNT
            END-IF.
 
        DESTROY-KAFKA-PRODUCE.
       *****************************************************************
-      * Delete the Kafka objects once all the messages are produced
+      * Delete the Kafka objects once all the messages are produced.
+      * The 'D' action flushes the outstanding queue before it tears
+      * the topic/client handles down, and IXYSPRDS leaves both
+      * handles live if the flush alone is what failed, so a retry
+      * here re-flushes the same handles rather than re-initializing
+      * from scratch.
       *****************************************************************
            MOVE 'D'             TO KAFKA-ACTION OF PRODUCER-INPUT
-           DISPLAY "KAFKA PRODUCER DESTROY BEGIN"
-
-           CALL PRODUCER-PGM    USING PRODUCER-INPUT
-                   RETURNING PRODUCER-OUTPUT
+           MOVE 0                TO WS-FLUSH-RETRY-CNT
+
+      * A flush that can't fully drain the local queue inside one
+      * TIMEOUT-MS window shouldn't be treated as an unrecoverable
+      * failure on the first try -- retry it up to WS-FLUSH-RETRY-MAX
+      * times, pausing WS-FLUSH-RETRY-DELAY seconds between attempts.
+      * Both are zero unless flush.retry.count/flush.retry.delay.secs
+      * are set in PCONFFIL, so the default is still a single attempt.
+           PERFORM WITH TEST AFTER
+                   UNTIL KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT = 0
+                     OR WS-FLUSH-RETRY-CNT > WS-FLUSH-RETRY-MAX
+
+             IF WS-FLUSH-RETRY-CNT > 0
+               DISPLAY "KAFKA PRODUCER FLUSH RETRY "
+                                       WS-FLUSH-RETRY-CNT
+               CALL "C$SLEEP" USING WS-FLUSH-RETRY-DELAY
+             END-IF
+
+             DISPLAY "KAFKA PRODUCER DESTROY BEGIN"
+
+             CALL PRODUCER-PGM    USING PRODUCER-INPUT
+                     RETURNING PRODUCER-OUTPUT
+
+             ADD 1 TO WS-FLUSH-RETRY-CNT
+           END-PERFORM
 
            IF KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT NOT = 0
              DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG OF
@@ -567,6 +1153,14 @@
              MOVE KAFKA-MSG-RESPONSE OF PRODUCER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(KAFKA-MSG OF PRODUCER-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
+      * IXY-KAFKA-FLUSH does not currently report how many messages
+      * were still queued when the timeout hit, and this program
+      * produces a single message per invocation, so the undelivered
+      * count on a final failure here is always that one message.
+             DISPLAY "UNDELIVERED MESSAGE COUNT (AT MOST) : 1"
              MOVE 16 TO RETURN-CODE
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG OF PRODUCER-OUTPUT)
@@ -588,9 +1182,183 @@
              MOVE SERDES-MSG-RESPONSE OF SERIAL-AVRO-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             MOVE FUNCTION TRIM(SERDES-MSG OF SERIAL-AVRO-OUTPUT)
+               TO ERRLOG-MSG
+             PERFORM LOG-ERROR-TO-ERRLOG
              MOVE 16 TO RETURN-CODE
            ELSE
              DISPLAY FUNCTION TRIM(SERDES-MSG OF SERIAL-AVRO-OUTPUT)
            END-IF.
 
+       READ-SCHEMA-VERSION-HISTORY.
+      *****************************************************************
+      * Load the schema name last used successfully for each schema
+      * key from SCHMVER, if the file exists from a prior run, into
+      * WS-SCHEMA-HISTORY for CHECK-SCHEMA-COMPATIBILITY to compare
+      * against. An empty or missing SCHMVER just leaves the table
+      * empty, so the very first run for a key is never rejected.
+      *****************************************************************
+           OPEN INPUT SCHMVER
+           SET WS-NOT-EOF TO TRUE
+
+           PERFORM UNTIL WS-EOF
+             READ SCHMVER
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                 IF WS-SCHEMA-HIST-CNT >= 20
+                   DISPLAY "ERROR : SCHMVER HAS MORE THAN 20 ENTRIES "
+                           "-- IGNORING REMAINDER"
+                   MOVE 9028 TO ERRLOG-CODE
+                   MOVE "IXYPAV31: SCHMVER EXCEEDS 20 ENTRIES"
+                                                       TO ERRLOG-MSG
+                   PERFORM LOG-ERROR-TO-ERRLOG
+                 ELSE
+                   ADD 1 TO WS-SCHEMA-HIST-CNT
+                   MOVE SCHVER-KEY TO
+                         WS-SCHEMA-HIST-KEY(WS-SCHEMA-HIST-CNT)
+                   MOVE SCHVER-SCHEMA-NAME TO
+                         WS-SCHEMA-HIST-NAME(WS-SCHEMA-HIST-CNT)
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE SCHMVER.
+
+       CHECK-SCHEMA-COMPATIBILITY.
+      *****************************************************************
+      * A schema key whose resolved schema name (WS-MSG-SCHEMA-NAME,
+      * set by LOOKUP-SCHEMA-NAME) differs from the name SCHMVER has
+      * on record for that key is a schema change landing mid-stream --
+      * unless schema.evolution.allowed is 'Y' in PCONFFIL, fail this
+      * message rather than serialize it against a schema downstream
+      * consumers may not be ready for. A key seen for the first time
+      * is never rejected. Either way, the key's current schema name
+      * is upserted into WS-SCHEMA-HISTORY for WRITE-SCHEMA-VERSION-
+      * HISTORY to persist at end of job.
+      *****************************************************************
+           MOVE WS-SCHEMA-LOOKUP-KEY TO WS-SCHEMA-HIST-LOOKUP-KEY
+           IF WS-SCHEMA-HIST-LOOKUP-KEY = SPACES
+             MOVE 'DEFAULT' TO WS-SCHEMA-HIST-LOOKUP-KEY
+           END-IF
+
+           SET WS-SCHEMA-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-SCHEMA-MATCHED-IDX
+           PERFORM VARYING WS-SCHEMA-HIST-IDX FROM 1 BY 1
+             UNTIL WS-SCHEMA-HIST-IDX > WS-SCHEMA-HIST-CNT
+                    OR WS-SCHEMA-FOUND
+
+             IF WS-SCHEMA-HIST-KEY(WS-SCHEMA-HIST-IDX) =
+                                     WS-SCHEMA-HIST-LOOKUP-KEY
+               SET WS-SCHEMA-FOUND TO TRUE
+               MOVE WS-SCHEMA-HIST-IDX TO WS-SCHEMA-MATCHED-IDX
+             END-IF
+           END-PERFORM
+
+           IF WS-SCHEMA-FOUND
+             IF WS-SCHEMA-HIST-NAME(WS-SCHEMA-MATCHED-IDX) NOT =
+                                     WS-MSG-SCHEMA-NAME
+               AND NOT WS-EVOLUTION-ALLOWED
+               DISPLAY "ERROR : SCHEMA EVOLUTION NOT ALLOWED FOR KEY "
+                        WS-SCHEMA-HIST-LOOKUP-KEY
+               DISPLAY "PREVIOUS SCHEMA : "
+                        FUNCTION TRIM(
+                          WS-SCHEMA-HIST-NAME(WS-SCHEMA-MATCHED-IDX))
+               DISPLAY "REQUESTED SCHEMA : "
+                        FUNCTION TRIM(WS-MSG-SCHEMA-NAME)
+               MOVE 9010 TO ERRLOG-CODE
+               MOVE "SCHEMA EVOLUTION NOT ALLOWED FOR THIS KEY" TO
+                        ERRLOG-MSG
+               CALL "IXYERRLG" USING ERRLOG-INPUT
+               MOVE 16 TO RETURN-CODE
+             ELSE
+               MOVE WS-MSG-SCHEMA-NAME TO
+                        WS-SCHEMA-HIST-NAME(WS-SCHEMA-MATCHED-IDX)
+             END-IF
+           ELSE
+             IF WS-SCHEMA-HIST-CNT >= 20
+               DISPLAY "ERROR : MORE THAN 20 DISTINCT SCHEMA KEYS -- "
+                       "NOT TRACKING KEY " WS-SCHEMA-HIST-LOOKUP-KEY
+               MOVE 9029 TO ERRLOG-CODE
+               MOVE "IXYPAV31: SCHEMA HISTORY EXCEEDS 20 KEYS" TO
+                        ERRLOG-MSG
+               CALL "IXYERRLG" USING ERRLOG-INPUT
+             ELSE
+               ADD 1 TO WS-SCHEMA-HIST-CNT
+               MOVE WS-SCHEMA-HIST-LOOKUP-KEY TO
+                          WS-SCHEMA-HIST-KEY(WS-SCHEMA-HIST-CNT)
+               MOVE WS-MSG-SCHEMA-NAME TO
+                          WS-SCHEMA-HIST-NAME(WS-SCHEMA-HIST-CNT)
+             END-IF
+           END-IF.
+
+       WRITE-SCHEMA-VERSION-HISTORY.
+      *****************************************************************
+      * Rewrite SCHMVER with the current WS-SCHEMA-HISTORY table so
+      * the next run can detect a schema change per key.
+      *****************************************************************
+           OPEN OUTPUT SCHMVER
+
+           PERFORM VARYING WS-SCHEMA-HIST-IDX FROM 1 BY 1
+             UNTIL WS-SCHEMA-HIST-IDX > WS-SCHEMA-HIST-CNT
+             MOVE WS-SCHEMA-HIST-KEY(WS-SCHEMA-HIST-IDX) TO SCHVER-KEY
+             MOVE WS-SCHEMA-HIST-NAME(WS-SCHEMA-HIST-IDX) TO
+                        SCHVER-SCHEMA-NAME
+             WRITE SCHEMA-VERSION-FILE
+           END-PERFORM
+
+           CLOSE SCHMVER.
+
+       LOOKUP-SCHEMA-NAME.
+      *****************************************************************
+      * Resolve the schema to serialize the current message against.
+      * WS-SCHEMA-LOOKUP-KEY is searched in the WS-SCHEMA-REGISTRY
+      * table built from SCONFFIL's schema.name.<key> entries; an
+      * empty key, or a key with no matching entry, falls back to the
+      * plain schema.name default in WS-SCHEMA-NAME.
+      *****************************************************************
+           MOVE WS-SCHEMA-NAME TO WS-MSG-SCHEMA-NAME
+           SET WS-SCHEMA-NOT-FOUND TO TRUE
+
+           IF WS-SCHEMA-LOOKUP-KEY NOT = SPACES
+             PERFORM VARYING WS-SCHEMA-IDX FROM 1 BY 1
+               UNTIL WS-SCHEMA-IDX > WS-SCHEMA-REG-CNT
+                      OR WS-SCHEMA-FOUND
+
+               IF WS-SCHEMA-ENTRY-KEY(WS-SCHEMA-IDX) =
+                                       WS-SCHEMA-LOOKUP-KEY
+                 MOVE WS-SCHEMA-ENTRY-NAME(WS-SCHEMA-IDX) TO
+                                       WS-MSG-SCHEMA-NAME
+                 SET WS-SCHEMA-FOUND TO TRUE
+               END-IF
+             END-PERFORM
+           END-IF.
+
+       DISPLAY-JOB-SUMMARY.
+      *****************************************************************
+      * End-of-job run summary -- performed before every GOBACK in
+      * this program, success or error alike, so an operator scanning
+      * the job log always finds the start/end timestamps and how
+      * many employee records this run produced versus failed.
+      *****************************************************************
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-END-TS
+           DISPLAY "=========================================="
+           DISPLAY "IXYPAV31 JOB SUMMARY"
+           DISPLAY "  JOB START        : " WS-JOB-START-TS
+           DISPLAY "  JOB END          : " WS-JOB-END-TS
+           DISPLAY "  MESSAGES PRODUCED: " WS-MSG-PRODUCED-CNT
+           DISPLAY "  MESSAGES FAILED  : " WS-MSG-FAILED-CNT
+           DISPLAY "==========================================".
+
+       LOG-ERROR-TO-ERRLOG.
+      *****************************************************************
+      * Append the current error code/message to ERRLOG via the
+      * shared error logger, in addition to the DISPLAY this program
+      * already does at each error site. The caller MOVEs the
+      * relevant *-MSG field to ERRLOG-MSG just before this PERFORM,
+      * since the message comes from either PRODUCER-OUTPUT or
+      * SERIAL-AVRO-OUTPUT depending on the site.
+      *****************************************************************
+           MOVE WS-DISPLAY-ERR TO ERRLOG-CODE
+           CALL "IXYERRLG" USING ERRLOG-INPUT.
+
        END PROGRAM 'IXYPAV31'.
\ No newline at end of file
