@@ -28,6 +28,15 @@
       * b. converts messages from Json to Avro format and Serialization 
       *    of AVRO message
       * d. Destroy the Serdes object
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : every GOBACK that reports a failure on
+      *              SERIAL-AVRO-OUTPUT now also appends a record to
+      *              ERRLOG via the shared error logger IXYERRLG, so
+      *              a single dataset gives the whole day's Kafka
+      *              error history across every step in a batch
+      *              window instead of operations having to page
+      *              through several jobs' SYSOUT.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYSSERA'.
@@ -56,6 +65,16 @@
          01 END-OF-STRING           PIC X(01) VALUE X'00'.
          01 INDEX-POS               PIC 9(04) BINARY VALUE 0.
 
+      * Parameter area for the shared error logger IXYERRLG -- every
+      * failure this module reports back to its caller on
+      * SERIAL-AVRO-OUTPUT also gets appended to ERRLOG through this
+      * call, so operations can tell this module's own failures apart
+      * from ones the calling mainline reports after the CALL returns.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME        PIC X(08) VALUE 'IXYSSERA'.
+            05 ERRLOG-CODE            PIC S9(9) BINARY.
+            05 ERRLOG-MSG             PIC X(256).
+
        LINKAGE SECTION.
          01 SERIAL-AVRO-INPUT.
             COPY IXYSERAI.
@@ -85,6 +104,7 @@
               DISPLAY "**ERROR** : FAILURE FROM SERDES-CONF-NEW"
               MOVE 9001 TO SERDES-MSG-RESPONSE
               PERFORM GENERATE-ERROR-STR-ASC-EBC
+              PERFORM LOG-ERROR-TO-ERRLOG
               GOBACK
             END-IF
 
@@ -133,6 +153,7 @@
                 DISPLAY "**ERROR** : FAILURE FROM SERDES-CONF-SET"
                 MOVE CONF-RES TO SERDES-MSG-RESPONSE
                 PERFORM GENERATE-ERROR-STR-ASC-EBC
+                PERFORM LOG-ERROR-TO-ERRLOG
                 GOBACK
               END-IF
 
@@ -160,6 +181,7 @@
                DISPLAY "**ERROR** : FAILURE FROM SERDES-NEW"
                MOVE 9002 TO SERDES-MSG-RESPONSE
                PERFORM GENERATE-ERROR-STR-ASC-EBC
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
              ELSE
                MOVE 0 TO SERDES-MSG-RESPONSE OF SERIAL-AVRO-OUTPUT
@@ -209,6 +231,7 @@
                  MOVE ERR-STG TO SERDES-MSG
                  MOVE RETURN-STATUS OF SERDES-SERIALIZE-OUT TO
                    SERDES-MSG-RESPONSE OF SERIAL-AVRO-OUTPUT
+                 PERFORM LOG-ERROR-TO-ERRLOG
                  GOBACK
              ELSE
                IF CALLER-31BIT = 'Y'
@@ -221,6 +244,7 @@
                    MOVE CONV-MSG TO SERDES-MSG
                    MOVE CONV-MSG-RESPONSE TO SERDES-MSG-RESPONSE
                    MOVE 16 TO RETURN-CODE
+                   PERFORM LOG-ERROR-TO-ERRLOG
                    GOBACK
                  END-IF
 
@@ -253,6 +277,7 @@
                MOVE "FAILURE IN SERDES-DESTROY" TO SERDES-MSG
                MOVE SERDES-DESTROY-RES OF SERDES-DESTROY-OUT TO
                                                SERDES-MSG-RESPONSE
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
              ELSE
                MOVE 0 TO SERDES-MSG-RESPONSE
@@ -264,6 +289,7 @@
              MOVE "INVALID SERDES-ACTION FOR SERIALIZATION"
                TO SERDES-MSG
              MOVE 9999 TO SERDES-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-EVALUATE.
 
@@ -280,6 +306,7 @@
              MOVE "FAILURE WHILE CONVERTING EBSIDIC DATA TO ASCII"
                                                  TO SERDES-MSG
              MOVE 9007 TO SERDES-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF.
 
@@ -298,6 +325,7 @@
              MOVE "FAILURE WHILE CONVERTING ASCII DATA TO EBSIDIC"
                                                  TO SERDES-MSG
              MOVE 9008 TO SERDES-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF
 
@@ -310,5 +338,14 @@
 
            MOVE DATA-TEMP(1:INDEX-POS) TO SERDES-MSG.
 
+       LOG-ERROR-TO-ERRLOG.
+      *****************************************************************
+      * Append the current SERDES-MSG/SERDES-MSG-RESPONSE to ERRLOG
+      * via the shared error logger, in addition to returning them to
+      * the caller on SERIAL-AVRO-OUTPUT as today.
+      *****************************************************************
+           MOVE SERDES-MSG-RESPONSE       TO ERRLOG-CODE
+           MOVE FUNCTION TRIM(SERDES-MSG) TO ERRLOG-MSG
+           CALL "IXYERRLG" USING ERRLOG-INPUT.
 
        END PROGRAM 'IXYSSERA'.
\ No newline at end of file
