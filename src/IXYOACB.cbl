@@ -0,0 +1,166 @@
+       CBL RENT EXPORTALL
+      ******************************************************************
+      * Copyright IBM Corp. 2025
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      ******************************************************************
+      * FUNCTION NAME         : OAUTH-TOKEN-REFRESH-CALLBACK
+      * EXTERNALIZED NAME     : IXYOACB
+      ******************************************************************
+      * This is a sample SASL/OAUTHBEARER token refresh callback. The
+      * pointer to this function is passed as KAFKA-CALLBACK-REF in
+      * function - IXY-KAFKA-CONF-SET-OAUTHBEARER-TOKEN-REFRESH-CB.
+      * Librdkafka drives this callback whenever it needs a fresh
+      * bearer token, which only happens once sasl.mechanism is set to
+      * OAUTHBEARER in CONFFILE/PCONFFIL/CCONFFIL/SCONFFIL -- with any
+      * other security.protocol/sasl.mechanism this callback is simply
+      * never invoked.
+      * This shop has no COBOL-callable HTTP client to talk to an
+      * identity provider's token endpoint directly, so refreshing the
+      * token itself is left to an earlier job step (typically a
+      * utility that calls out to the IdP and writes the result) --
+      * this callback's job is only to hand the token TOKENFIL already
+      * holds to librdkafka via IXY-KAFKA-OAUTHBEARER-SET-TOKEN, or to
+      * report the failure via IXY-KAFKA-OAUTHBEARER-SET-TOKEN-FAILURE
+      * when TOKENFIL is empty or stale.
+      ******************************************************************
+      * Note: Update the values of the variables WS-CCSID-ASC and
+      * WS-CCSID-EBC with the CCSIDs of ASCII and EBCDIC based on the
+      * environment.
+      ******************************************************************
+      * Modification history
+      * 2026-08-09 : new module, written to back the OAUTHBEARER token
+      *              refresh callback wired into IXYSPRDS/IXYSCONS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+         FUNCTION-ID. OAUTH-TOKEN-REFRESH-CALLBACK AS "IXYOACB"
+           ENTRY-INTERFACE IS DYNAMIC
+           ENTRY-NAME IS COMPAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT TOKENFIL ASSIGN TO TOKENFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+       DATA DIVISION.
+        FILE SECTION.
+         FD TOKENFIL
+           RECORD CONTAINS 2320  CHARACTERS
+           BLOCK  CONTAINS 2320  CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  TOKEN-RECORD.
+
+         01 TOKEN-RECORD.
+            05 TOKEN-VALUE         PIC X(2048).
+            05 TOKEN-PRINCIPAL     PIC X(256).
+            05 TOKEN-LIFETIME-MS   PIC S9(18) BINARY.
+        WORKING-STORAGE SECTION.
+         01 WS-CCSID-ASC          PIC 9(5) VALUE 819.
+         01 WS-CCSID-EBC          PIC 9(5) VALUE 1047.
+         01 NATIONAL-TOKEN        PIC N(2048).
+         01 ASCII-TOKEN           PIC X(2048).
+         01 NATIONAL-PRIN         PIC N(256).
+         01 ASCII-PRIN            PIC X(256).
+         01 WS-TOKEN-LEN          PIC S9(18) BINARY VALUE 0.
+         01 WS-PRIN-LEN           PIC S9(18) BINARY VALUE 0.
+         01 WS-SET-TOKEN-RC       PIC S9(9)  BINARY VALUE 0.
+         01 ERR-STR               PIC X(256) VALUE SPACES.
+         01 ERR-LEN               PIC 9(18) BINARY VALUE 256.
+         01 WS-FILE-STATUS        PIC 9(02).
+
+      * Parameter area for the shared error logger IXYERRLG -- a
+      * refresh failure is logged here as well as reported back to
+      * librdkafka, so operations can see it without waiting for the
+      * client to surface an authentication error downstream.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME        PIC X(08) VALUE 'IXYOACB'.
+            05 ERRLOG-CODE            PIC S9(9) BINARY.
+            05 ERRLOG-MSG             PIC X(256).
+       LINKAGE SECTION.
+         01 RD-KAFKA-T             USAGE POINTER.
+         01 OAUTHBEARER-CONFIG     PIC X(1024).
+         01 OPAQUE                 USAGE POINTER.
+         01 RETURN-STATUS          PIC S9(18) BINARY.
+       PROCEDURE DIVISION USING RD-KAFKA-T OAUTHBEARER-CONFIG OPAQUE
+                                  RETURNING RETURN-STATUS.
+
+           OPEN INPUT TOKENFIL
+           READ TOKENFIL
+             AT END
+               INITIALIZE ERR-STR
+               MOVE "TOKENFIL HAS NO CURRENT BEARER TOKEN" TO ERR-STR
+               PERFORM REPORT-TOKEN-FAILURE
+               CLOSE TOKENFIL
+               MOVE 0 TO RETURN-STATUS
+               GOBACK
+           END-READ
+           CLOSE TOKENFIL
+
+           MOVE FUNCTION NATIONAL-OF(TOKEN-VALUE, WS-CCSID-EBC)
+                                  TO NATIONAL-TOKEN
+           MOVE FUNCTION DISPLAY-OF(NATIONAL-TOKEN, WS-CCSID-ASC)
+                                  TO ASCII-TOKEN
+           MOVE 0 TO WS-TOKEN-LEN
+           INSPECT ASCII-TOKEN TALLYING WS-TOKEN-LEN FOR
+                   CHARACTERS BEFORE INITIAL SPACE
+
+           MOVE FUNCTION NATIONAL-OF(TOKEN-PRINCIPAL, WS-CCSID-EBC)
+                                  TO NATIONAL-PRIN
+           MOVE FUNCTION DISPLAY-OF(NATIONAL-PRIN, WS-CCSID-ASC)
+                                  TO ASCII-PRIN
+           MOVE 0 TO WS-PRIN-LEN
+           INSPECT ASCII-PRIN TALLYING WS-PRIN-LEN FOR
+                   CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-TOKEN-LEN = 0
+             INITIALIZE ERR-STR
+             MOVE "TOKENFIL BEARER TOKEN VALUE IS BLANK" TO ERR-STR
+             PERFORM REPORT-TOKEN-FAILURE
+             MOVE 0 TO RETURN-STATUS
+             GOBACK
+           END-IF
+
+           INITIALIZE ERR-STR
+           MOVE FUNCTION IXY-KAFKA-OAUTHBEARER-SET-TOKEN(
+                 RD-KAFKA-T
+                 ADDRESS OF ASCII-TOKEN    WS-TOKEN-LEN
+                 TOKEN-LIFETIME-MS
+                 ADDRESS OF ASCII-PRIN     WS-PRIN-LEN
+                 ADDRESS OF ERR-STR        ERR-LEN
+                 )
+                 TO WS-SET-TOKEN-RC
+
+           IF WS-SET-TOKEN-RC NOT = 0
+             PERFORM REPORT-TOKEN-FAILURE
+           END-IF
+
+           MOVE 0 TO RETURN-STATUS
+           GOBACK.
+
+       REPORT-TOKEN-FAILURE.
+      *****************************************************************
+      * Tells librdkafka the refresh failed (so it can fail pending
+      * operations with a meaningful error) and appends the same
+      * detail to ERRLOG for operations.
+      *****************************************************************
+           MOVE FUNCTION IXY-KAFKA-OAUTHBEARER-SET-TOKEN-FAILURE(
+                 RD-KAFKA-T
+                 ADDRESS OF ERR-STR
+                 )
+                 TO WS-SET-TOKEN-RC
+           MOVE 9401 TO ERRLOG-CODE
+           MOVE ERR-STR TO ERRLOG-MSG
+           CALL "IXYERRLG" USING ERRLOG-INPUT.
+       END FUNCTION OAUTH-TOKEN-REFRESH-CALLBACK.
