@@ -24,6 +24,27 @@
       ******************************************************************
       * This sample module consumes the message from the KAFKA topic
       * provided for the KAFKA broker.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : every GOBACK that reports a failure on
+      *              CONSUMER-OUTPUT now also appends a record to
+      *              ERRLOG via the shared error logger IXYERRLG, so
+      *              a single dataset gives the whole day's Kafka
+      *              error history across every step in a batch
+      *              window instead of operations having to page
+      *              through several jobs' SYSOUT.
+      * 2026-08-09 : registered a statistics callback (IXYSTCB) with
+      *              the consumer's Kafka conf so STATISTICS.INTERVAL
+      *              .MS can drive capacity-planning metrics the same
+      *              way the log callback already drives JES logging.
+      *              Requires KAFKA-CONF-SET-STATS-CB-IN/-OUT (mirroring
+      *              KAFKA-CONF-SET-LOG-CB-IN/-OUT) to be added to the
+      *              vendor IXYCOPY copybook.
+      * 2026-08-09 : registered a SASL/OAUTHBEARER token refresh
+      *              callback (IXYOACB) with the consumer's Kafka conf.
+      *              Requires KAFKA-CONF-SET-OAUTHBEARER-CB-IN/-OUT
+      *              (mirroring KAFKA-CONF-SET-LOG-CB-IN/-OUT) to be
+      *              added to the vendor IXYCOPY copybook.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYSCONS'.
@@ -48,7 +69,7 @@
          01 END-OF-STRING           PIC X(01) VALUE X'00'.
          01 INDEX-POS               PIC 9(04) BINARY VALUE 0.
          01 WS-CNT                  PIC 9(2)  BINARY VALUE 1.
-         01 WS-RCNT                 PIC 9(2)  BINARY VALUE 1.
+         01 WS-RCNT                 PIC 9(3)  BINARY VALUE 1.
          01 END-OF-LOOP             PIC 9(2)  BINARY VALUE 1.
          01 HOST-TEMP               PIC X(1024).
          01 VALUE-TEMP              PIC X(1024).
@@ -60,6 +81,16 @@
                                     KAFKA-MSG-ASCII-31 USAGE POINTER-32.
          01 REC-FOUND               PIC X(1) VALUE 'N'.
 
+      * Parameter area for the shared error logger IXYERRLG -- every
+      * failure this module reports back to its caller on
+      * CONSUMER-OUTPUT also gets appended to ERRLOG through this
+      * call, so operations can tell this module's own failures apart
+      * from ones the calling mainline reports after the CALL returns.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME        PIC X(08) VALUE 'IXYSCONS'.
+            05 ERRLOG-CODE            PIC S9(9) BINARY.
+            05 ERRLOG-MSG             PIC X(256).
+
        LINKAGE SECTION.
          COPY IXYMESSG.
          01 CONSUMER-INPUT.
@@ -81,6 +112,7 @@
                IF KAFKA-CONF-REF OF KAFKA-CONF-NEW-OUT = NULL
                  MOVE "FAILED TO CREATE KAFKA CONF NEW" TO KAFKA-MSG
                  MOVE 9002 TO KAFKA-MSG-RESPONSE
+                 PERFORM LOG-ERROR-TO-ERRLOG
                  GOBACK
                END-IF
 
@@ -138,6 +170,7 @@
                      BEFORE INITIAL END-OF-STRING
 
                    MOVE DATA-TEMP(1:INDEX-POS) TO KAFKA-MSG
+                   PERFORM LOG-ERROR-TO-ERRLOG
                    GOBACK
                  END-IF
 
@@ -160,10 +193,61 @@
                  IF RETURN-STATUS OF KAFKA-CONF-SET-LOG-CB-OUT NOT = 0
                    MOVE "LOG CALLBACK FAILURE" TO KAFKA-MSG
                    MOVE 9003 TO KAFKA-MSG-RESPONSE
+                   PERFORM LOG-ERROR-TO-ERRLOG
                    GOBACK
                  END-IF
                END-IF
 
+      * Create CALLBACK function for statistics -- STATISTICS.INTERVAL
+      * .MS in CONFFILE (a real librdkafka client property, passed
+      * through unchanged) drives how often this actually fires; with
+      * the default of 0 the callback is registered but never called,
+      * so this is safe to leave wired in for every job.
+               SET KAFKA-CALLBACK-REF OF KAFKA-CONF-SET-STATS-CB-IN
+                   TO ENTRY "IXYSTCB"
+               SET KAFKA-CONF-REF OF KAFKA-CONF-SET-STATS-CB-IN
+                   TO KAFKA-CONF-REF OF KAFKA-CONF-NEW-OUT
+
+               MOVE FUNCTION IXY-KAFKA-CONF-SET-STATS-CB(
+                   KAFKA-CONF-REF OF KAFKA-CONF-SET-STATS-CB-IN
+                   KAFKA-CALLBACK-REF OF KAFKA-CONF-SET-STATS-CB-IN
+                   )
+                   TO RETURN-STATUS OF KAFKA-CONF-SET-STATS-CB-OUT
+
+               IF RETURN-STATUS OF KAFKA-CONF-SET-STATS-CB-OUT NOT = 0
+                 MOVE "STATS CALLBACK FAILURE" TO KAFKA-MSG
+                 MOVE 9005 TO KAFKA-MSG-RESPONSE
+                 PERFORM LOG-ERROR-TO-ERRLOG
+                 GOBACK
+               END-IF
+
+      * Create CALLBACK function for SASL/OAUTHBEARER token refresh --
+      * only invoked by librdkafka when sasl.mechanism is set to
+      * OAUTHBEARER in CONFFILE/CCONFFIL, so this is a no-op for every
+      * other security.protocol/sasl.mechanism combination.
+               SET KAFKA-CALLBACK-REF OF
+                       KAFKA-CONF-SET-OAUTHBEARER-CB-IN
+                   TO ENTRY "IXYOACB"
+               SET KAFKA-CONF-REF OF KAFKA-CONF-SET-OAUTHBEARER-CB-IN
+                   TO KAFKA-CONF-REF OF KAFKA-CONF-NEW-OUT
+
+               MOVE FUNCTION
+                   IXY-KAFKA-CONF-SET-OAUTHBEARER-TOKEN-REFRESH-CB(
+                   KAFKA-CONF-REF OF KAFKA-CONF-SET-OAUTHBEARER-CB-IN
+                   KAFKA-CALLBACK-REF OF
+                       KAFKA-CONF-SET-OAUTHBEARER-CB-IN
+                   )
+                   TO RETURN-STATUS OF
+                       KAFKA-CONF-SET-OAUTHBEARER-CB-OUT
+
+               IF RETURN-STATUS OF
+                       KAFKA-CONF-SET-OAUTHBEARER-CB-OUT NOT = 0
+                 MOVE "OAUTHBEARER CALLBACK FAILURE" TO KAFKA-MSG
+                 MOVE 9006 TO KAFKA-MSG-RESPONSE
+                 PERFORM LOG-ERROR-TO-ERRLOG
+                 GOBACK
+               END-IF
+
       * Create CONSUMER
       * KAFKA-TYPE is 0 for PRODUCER
       * KAFKA-TYPE is 1 for CONSUMER
@@ -194,6 +278,7 @@
                    BEFORE INITIAL END-OF-STRING
 
                  MOVE DATA-TEMP(1:INDEX-POS) TO KAFKA-MSG
+                 PERFORM LOG-ERROR-TO-ERRLOG
                  GOBACK
                END-IF
 
@@ -221,6 +306,7 @@
                    MOVE RETURN-STATUS  OF KAFKA-LAST-ERROR-OUT TO
                              RETURN-STATUS    OF KAFKA-ERR2STR-IN
                    PERFORM GENERATE-ERR-STR
+                   PERFORM LOG-ERROR-TO-ERRLOG
                    GOBACK
                  END-IF
 
@@ -248,6 +334,7 @@
                              RETURN-STATUS    OF KAFKA-ERR2STR-IN
 
                      PERFORM GENERATE-ERR-STR
+                     PERFORM LOG-ERROR-TO-ERRLOG
                      GOBACK
                    END-IF
                    ADD 1 TO WS-RCNT
@@ -267,6 +354,7 @@
                    MOVE "IXY-KAFKA-TOPIC-PARTLIST-NEW FAILED" 
                      TO KAFKA-MSG
                    MOVE 9011 TO KAFKA-MSG-RESPONSE
+                   PERFORM LOG-ERROR-TO-ERRLOG
                    GOBACK
                  END-IF
 
@@ -298,6 +386,7 @@
                    MOVE "IXY-KAFKA-TOPIC-PARTLIST-ADD FAILED" TO 
                                                            KAFKA-MSG
                    MOVE 9012 TO KAFKA-MSG-RESPONSE
+                   PERFORM LOG-ERROR-TO-ERRLOG
                    GOBACK
                  END-IF
 
@@ -320,6 +409,7 @@
                    MOVE RETURN-STATUS  OF KAFKA-SUBSCRIBE-OUT TO
                              RETURN-STATUS    OF KAFKA-ERR2STR-IN
                    PERFORM GENERATE-ERR-STR
+                   PERFORM LOG-ERROR-TO-ERRLOG
                    GOBACK
                  END-IF
                END-IF
@@ -370,6 +460,7 @@
                            MOVE CONV-MSG TO KAFKA-MSG
                            MOVE CONV-MSG-RESPONSE TO KAFKA-MSG-RESPONSE
                            MOVE 16 TO RETURN-CODE
+                           PERFORM LOG-ERROR-TO-ERRLOG
                            GOBACK
                          END-IF
 
@@ -391,6 +482,7 @@
                          MOVE "FAILURE WHILE GETTING LAST ERROR"
                                                  TO KAFKA-MSG
                          MOVE 9009 TO KAFKA-MSG-RESPONSE
+                         PERFORM LOG-ERROR-TO-ERRLOG
                          GOBACK
                        END-IF
 
@@ -413,6 +505,7 @@
                          MOVE RETURN-STATUS  OF KAFKA-LAST-ERROR-OUT 
                            TO RETURN-STATUS    OF KAFKA-ERR2STR-IN
                          PERFORM GENERATE-ERR-STR
+                         PERFORM LOG-ERROR-TO-ERRLOG
                          GOBACK
                        END-IF
 
@@ -448,6 +541,7 @@
                                        NOT = 0
                        MOVE 9013 TO KAFKA-MSG-RESPONSE
                        MOVE 'KAFKA-MESSAGE-DESTROY FAILED' TO KAFKA-MSG
+                       PERFORM LOG-ERROR-TO-ERRLOG
                        GOBACK
                      END-IF
                    ELSE
@@ -493,6 +587,7 @@
                            MOVE CONV-MSG TO KAFKA-MSG
                            MOVE CONV-MSG-RESPONSE TO KAFKA-MSG-RESPONSE
                            MOVE 16 TO RETURN-CODE
+                           PERFORM LOG-ERROR-TO-ERRLOG
                            GOBACK
                          END-IF
 
@@ -515,6 +610,7 @@
                          MOVE "FAILURE WHILE GETTING LAST ERROR"
                                                  TO KAFKA-MSG
                          MOVE 9009 TO KAFKA-MSG-RESPONSE
+                         PERFORM LOG-ERROR-TO-ERRLOG
                          GOBACK
                        END-IF
 
@@ -522,6 +618,7 @@
                             RETURN-STATUS    OF KAFKA-ERR2STR-IN
 
                        PERFORM GENERATE-ERR-STR
+                       PERFORM LOG-ERROR-TO-ERRLOG
                        GOBACK
                      ELSE IF (ERROR-CODE = -191)
 
@@ -556,6 +653,7 @@
                                        NOT = 0
                        MOVE 9013 TO KAFKA-MSG-RESPONSE
                        MOVE 'KAFKA-MESSAGE-DESTROY FAILED' TO KAFKA-MSG
+                       PERFORM LOG-ERROR-TO-ERRLOG
                        GOBACK
                      END-IF
                    ELSE
@@ -589,6 +687,7 @@
                               RETURN-STATUS    OF KAFKA-ERR2STR-IN
 
                    PERFORM GENERATE-ERR-STR
+                   PERFORM LOG-ERROR-TO-ERRLOG
                    GOBACK
                  END-IF
                END-PERFORM
@@ -606,6 +705,7 @@
                              RETURN-STATUS OF KAFKA-TOPIC-DESTROY-OUT
                  MOVE "FAILURE IN TOPIC-DESTROY" TO KAFKA-MSG
                  MOVE 9005 TO KAFKA-MSG-RESPONSE
+                 PERFORM LOG-ERROR-TO-ERRLOG
                  GOBACK
                END-IF
 
@@ -644,6 +744,7 @@
                    MOVE RETURN-STATUS  OF KAFKA-CONSUMER-CLOSE-OUT TO
                              RETURN-STATUS    OF KAFKA-ERR2STR-IN
                    PERFORM GENERATE-ERR-STR
+                   PERFORM LOG-ERROR-TO-ERRLOG
                    GOBACK
                  END-IF
                END-IF
@@ -661,6 +762,7 @@
                IF RETURN-STATUS OF KAFKA-DESTROY-OUT NOT = 0
                  MOVE "FAILURE IN KAFKA-DESTROY" TO KAFKA-MSG
                  MOVE 9006 TO KAFKA-MSG-RESPONSE
+                 PERFORM LOG-ERROR-TO-ERRLOG
                  GOBACK
                END-IF
                MOVE 0 TO KAFKA-MSG-RESPONSE
@@ -670,6 +772,7 @@
                MOVE "INVALID KAFKA-ACTION FOR CONSUMER"
                  TO KAFKA-MSG
                MOVE 9999 TO KAFKA-MSG-RESPONSE
+               PERFORM LOG-ERROR-TO-ERRLOG
                GOBACK
            END-EVALUATE
 
@@ -684,6 +787,7 @@
              MOVE "FAILURE WHILE GETTING LAST ERROR"
                                                  TO KAFKA-MSG
              MOVE 9009 TO KAFKA-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF.
 
@@ -697,6 +801,7 @@
              MOVE "FAILURE WHILE CONVERTING EBCDIC DATA TO ASCII"
                                                  TO KAFKA-MSG
              MOVE 9007 TO KAFKA-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF.
 
@@ -711,6 +816,7 @@
              MOVE "FAILURE WHILE CONVERTING ASCII DATA TO EBCDIC"
                                                  TO KAFKA-MSG
              MOVE 9008 TO KAFKA-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF.
 
@@ -725,6 +831,7 @@
              MOVE "FAILURE WHILE CONVERTING ERROR TO STRING"
                                                  TO KAFKA-MSG
              MOVE 9010 TO KAFKA-MSG-RESPONSE
+             PERFORM LOG-ERROR-TO-ERRLOG
              GOBACK
            END-IF
 
@@ -739,4 +846,14 @@
            MOVE RETURN-STATUS OF KAFKA-ERR2STR-IN TO
                                        KAFKA-MSG-RESPONSE.
 
+       LOG-ERROR-TO-ERRLOG.
+      *****************************************************************
+      * Append the current KAFKA-MSG/KAFKA-MSG-RESPONSE to ERRLOG via
+      * the shared error logger, in addition to returning them to the
+      * caller on CONSUMER-OUTPUT as today.
+      *****************************************************************
+           MOVE KAFKA-MSG-RESPONSE       TO ERRLOG-CODE
+           MOVE FUNCTION TRIM(KAFKA-MSG) TO ERRLOG-MSG
+           CALL "IXYERRLG" USING ERRLOG-INPUT.
+
        END PROGRAM 'IXYSCONS'.
\ No newline at end of file
