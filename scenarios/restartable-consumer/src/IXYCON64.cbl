@@ -40,8 +40,86 @@
       *    file instead of standard file from the library accordingly,
       *    if the topic length crosses 1024 bytes.
       * 6) CHKPTFIL - This is the file which contains the partition and
-      *    offset details. This is mostly used during the restart 
-      *    scenario.
+      *    offset details. This is mostly used during the restart
+      *    scenario. CHKPTBAK is provisioned alongside it and receives
+      *    a copy of the prior generation of CHKPTFIL every time it is
+      *    about to be rewritten.
+      ******************************************************************
+      * Modification history
+      * 2026-08-08 : the 'I' INIT call now retries with backoff instead
+      *              of failing the whole run on the first non-zero
+      *              response, tunable via init.retry.count/
+      *              init.retry.delay.secs in CONFFILE.
+      * 2026-08-08 : every error site now also appends a record to
+      *              ERRLOG via the shared error logger IXYERRLG, in
+      *              addition to the existing DISPLAY, so a single
+      *              dataset gives the whole day's Kafka error history
+      *              across every step in a batch window.
+      * 2026-08-08 : DISPLAY-JOB-SUMMARY now runs before every GOBACK,
+      *              reporting job start/end time and messages
+      *              consumed/failed this run.
+      * 2026-08-08 : added DISPLAY-PARTITION-LAG-REPORT, a per-partition
+      *              start/end checkpoint-offset report run at the end
+      *              of every consume pass, so an operator can see at a
+      *              glance which partitions this run is falling behind
+      *              on.
+      * 2026-08-08 : added SHUTDNFL and CHECK-SHUTDOWN-REQUEST -- making
+      *              that dataset available to the step now ends the
+      *              consume loop gracefully after the in-flight message
+      *              instead of requiring a job cancel.
+      * 2026-08-08 : added AUDITFIL and WRITE-AUDIT-RECORD -- every new
+      *              partition assignment is now appended to AUDITFIL
+      *              with its topic, partition number and starting
+      *              offset, the same OPEN EXTEND/OUTPUT pattern ERRLOG
+      *              uses in IXYERRLG.
+      * 2026-08-08 : checkpoint-interval batches are now all-or-nothing.
+      *              ROLLBACK-CURRENT-BATCH restores every partition's
+      *              offset to the last batch actually written to
+      *              CHKPTFIL whenever KAFKA-CONSUME-MESSAGE hits a
+      *              genuine error, so a restart reprocesses the whole
+      *              in-flight batch instead of resuming past some of
+      *              it.
+      * 2026-08-09 : added VALIDATE-RUN-TYPE -- RUN-TYPE must now be
+      *              SPACES, 'COLD' or 'RESTART'; anything else fails
+      *              the step before any file is opened instead of
+      *              silently falling through to a cold start.
+      * 2026-08-09 : the +1 applied to RESTART-OFFSET on a restart (to
+      *              resume past the last checkpointed, already
+      *              committed offset) is now conditional on the new
+      *              restart.skip.last.offset key in CONFFILE, defaulted
+      *              to 'Y' to keep today's behavior. Setting it to 'N'
+      *              resumes exactly at the checkpointed offset instead,
+      *              for a shop that would rather risk a duplicate
+      *              delivery than risk ever skipping a message.
+      * 2026-08-09 : added partition.range.start/partition.range.end in
+      *              CONFFILE and APPLY-PARTITION-RANGE-FILTER -- several
+      *              job steps can now each be given a different slice
+      *              of a topic's partition numbers, so one topic can be
+      *              consumed in parallel across steps instead of every
+      *              step competing for the whole topic through Kafka's
+      *              automatic consumer-group assignment.
+      * 2026-08-09 : CHKPTFIL/CHKPTBAK records now carry the group.id
+      *              they belong to, so several named consumer groups
+      *              can share one CHKPTFIL for the same topic without
+      *              overwriting each other's checkpoints -- each run
+      *              loads and rewrites only its own group's entries,
+      *              carrying every other group's entries through
+      *              untouched.
+      * 2026-08-09 : added RECONFIL and WRITE-RECONCILIATION-RECORD --
+      *              every run now appends one completion record
+      *              carrying this run's topic, group and messages
+      *              consumed/failed, so the new IXYRECON utility can
+      *              total a group's consumption of a topic across
+      *              however many cold-start and restart runs it took
+      *              and compare it against how many records the
+      *              producer actually sent.
+      * 2026-08-09 : added REPLAYFIL and WRITE-REPLAY-RECORD -- when
+      *              replay.output.enabled is 'Y' in CONFFILE, every
+      *              message this job consumes is also appended to
+      *              REPLAYFIL with its topic, partition, offset and
+      *              decoded payload, so a downstream job with no
+      *              Kafka client of its own can process the same data
+      *              from a flat file.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. 'IXYCON64'.
@@ -62,6 +140,55 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT CHKPTBAK ASSIGN TO CHKPTBAK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+
+      * SHUTDNFL is an operator-provisioned shutdown-request file. It
+      * carries no data of its own -- CHECK-SHUTDOWN-REQUEST only ever
+      * tests whether OPEN succeeds, so simply making the dataset
+      * available to this step's JCL (or removing it, outside of JCL)
+      * is the whole control interface. Its own FILE STATUS field
+      * keeps this poll from disturbing WS-FILE-STATUS, which the rest
+      * of the program's file handling still relies on.
+           SELECT SHUTDNFL ASSIGN TO SHUTDNFL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-SHUTDNFL-STATUS.
+
+      * AUDITFIL records every partition newly assigned to this job --
+      * see WRITE-AUDIT-RECORD. It is opened EXTEND/OUTPUT the same way
+      * ERRLOG is in IXYERRLG, so runs accumulate one history instead
+      * of each run overwriting the last.
+           SELECT AUDITFIL ASSIGN TO AUDITFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-AUDITFIL-STATUS.
+
+      * RECONFIL accumulates one completion record per run -- topic,
+      * group and this run's consumed/failed counts -- so a separate
+      * reconciliation utility (IXYRECON) can total this group's
+      * consumption of a topic across every cold-start and restart run
+      * and compare it against how many records the producer actually
+      * sent. Opened EXTEND/OUTPUT the same way AUDITFIL/ERRLOG are.
+           SELECT RECONFIL ASSIGN TO RECONFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-RECONFIL-STATUS.
+
+      * REPLAYFIL is an optional replay of every message this job
+      * consumes, one record per message, so a downstream job with no
+      * Kafka client of its own can process the same data from a flat
+      * file. Only opened when replay.output.enabled is 'Y' in
+      * CONFFILE (default 'N', so a job that doesn't ask for it sees
+      * no new dataset requirement). Opened EXTEND/OUTPUT the same way
+      * AUDITFIL/RECONFIL are.
+           SELECT REPLAYFIL ASSIGN TO REPLAYFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-REPLAYFIL-STATUS.
        DATA DIVISION.
         FILE SECTION.
          FD CONFFILE
@@ -88,9 +215,94 @@
            RECORDING MODE  IS  F
            DATA RECORD     IS  CHECK-POINT-FILE.
 
+      * CHKPT-FORMAT-TAG distinguishes the current CHKPT-GROUP-ID-
+      * tagged layout from the pre-group-id layout this program used to
+      * write (CHKPT-PARTITION/CHKPT-OFFSET only, starting at byte 1).
+      * A record read back with WS-CHKPT-CURRENT-TAG in its first 8
+      * bytes is the new layout; anything else is a record left over
+      * from before group-id tagging existed and is read through
+      * CHECK-POINT-FILE-LEGACY instead -- see READ-CHKPT-FILE.
          01 CHECK-POINT-FILE.
+            05 CHKPT-FORMAT-TAG   PIC X(08).
+            05 CHKPT-GROUP-ID     PIC X(80).
             05 CHKPT-PARTITION    PIC S9(9) BINARY.
             05 CHKPT-OFFSET       PIC S9(18) BINARY.
+         01 CHECK-POINT-FILE-LEGACY REDEFINES CHECK-POINT-FILE.
+            05 CHKPTLGCY-PARTITION PIC S9(9) BINARY.
+            05 CHKPTLGCY-OFFSET    PIC S9(18) BINARY.
+            05 FILLER              PIC X(88).
+
+      * CHKPTBAK holds the prior generation of CHKPTFIL. It is
+      * (re)written from the still-intact CHKPTFIL immediately before
+      * CHKPTFIL itself is opened for output, so a job that abends
+      * mid-rewrite still leaves a usable checkpoint history behind in
+      * CHKPTBAK instead of an empty CHKPTFIL.
+         FD CHKPTBAK
+           RECORD CONTAINS 2049  CHARACTERS
+           BLOCK  CONTAINS 20490 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  CHECK-POINT-BACKUP-FILE.
+
+         01 CHECK-POINT-BACKUP-FILE.
+            05 CHKPTBAK-FORMAT-TAG PIC X(08).
+            05 CHKPTBAK-GROUP-ID  PIC X(80).
+            05 CHKPTBAK-PARTITION PIC S9(9) BINARY.
+            05 CHKPTBAK-OFFSET    PIC S9(18) BINARY.
+
+         FD SHUTDNFL
+           RECORD CONTAINS 80  CHARACTERS
+           BLOCK  CONTAINS 800 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  SHUTDOWN-REQUEST-FILE.
+
+         01 SHUTDOWN-REQUEST-FILE.
+            05 SHUTDOWN-REQUEST-REC  PIC X(80).
+
+      * AUDIT-TOPIC-NAME/RECON-TOPIC-NAME/REPLAY-TOPIC-NAME are sized
+      * to match KAFKA-TOPIC-NAME (IXYCONSI.cpy, PIC X(2049)) rather
+      * than an arbitrary report width, so a topic name that is legal
+      * in Kafka but longer than 80 bytes cannot collide or be
+      * misattributed in these trails.
+         FD AUDITFIL
+           RECORD CONTAINS 2144  CHARACTERS
+           BLOCK  CONTAINS 21440 CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  AUDIT-FILE-RECORD.
+
+         01 AUDIT-FILE-RECORD.
+            05 AUDIT-TIMESTAMP     PIC X(21).
+            05 AUDIT-TOPIC-NAME    PIC X(2049).
+            05 AUDIT-PARTITION     PIC S9(9)  SIGN IS LEADING SEPARATE.
+            05 AUDIT-START-OFFSET  PIC S9(18) SIGN IS LEADING SEPARATE.
+            05 AUDIT-EVENT-TEXT    PIC X(40).
+            05 FILLER              PIC X(05).
+
+         FD RECONFIL
+           RECORD CONTAINS 2170   CHARACTERS
+           BLOCK  CONTAINS 21700  CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  RECON-FILE-RECORD.
+
+         01 RECON-FILE-RECORD.
+            05 RECON-TIMESTAMP       PIC X(21).
+            05 RECON-TOPIC-NAME      PIC X(2049).
+            05 RECON-GROUP-ID        PIC X(80).
+            05 RECON-MSGS-CONSUMED   PIC S9(9) SIGN IS LEADING SEPARATE.
+            05 RECON-MSGS-FAILED     PIC S9(9) SIGN IS LEADING SEPARATE.
+
+         FD REPLAYFIL
+           RECORD CONTAINS 3133   CHARACTERS
+           BLOCK  CONTAINS 31330  CHARACTERS
+           RECORDING MODE  IS  F
+           DATA RECORD     IS  REPLAY-FILE-RECORD.
+
+         01 REPLAY-FILE-RECORD.
+            05 REPLAY-TIMESTAMP    PIC X(21).
+            05 REPLAY-TOPIC-NAME   PIC X(2049).
+            05 REPLAY-PARTITION    PIC S9(9)  SIGN LEADING SEPARATE.
+            05 REPLAY-OFFSET       PIC S9(18) SIGN LEADING SEPARATE.
+            05 REPLAY-PAYLOAD-LEN  PIC S9(9)  SIGN LEADING SEPARATE.
+            05 REPLAY-PAYLOAD      PIC X(1024).
         WORKING-STORAGE SECTION.
       ******************************************************************
       *  CONSUMER Values
@@ -99,18 +311,73 @@
          01 PART-LIST-SIZE      PIC S9(09) BINARY VALUE 1.
          01 MSGFLGS-VAL         PIC X(01)  VALUE X'02'.
          01 TIMEOUT-MS          PIC S9(9)  BINARY VALUE 8000.
+         01 WS-CHECKPOINT-INTERVAL PIC 9(9) BINARY VALUE 50.
          01 WS-CONSUME-CNT      PIC 9(9)   VALUE 0.
          01 WS-END-CONSUMER     PIC X(1)   VALUE 'N'.
          01 TOPIC-LENGTH        PIC S9(4)  BINARY VALUE 0000.
          01 WS-DISPLAY-ERR      PIC S9(9) SIGN IS LEADING SEPARATE.
          01 KAFKA-MSG-TEMP      PIC X(1024).
+
+      * Held back from CONSUMER-INPUT the same way checkpoint.interval
+      * is -- REPLAYFIL is only opened and written to when this is 'Y'.
+         01 WS-REPLAY-ENABLED-SW PIC X(01) VALUE 'N'.
+             88 WS-REPLAY-ENABLED VALUE 'Y'.
+
+      * Parameter area for the shared error logger IXYERRLG -- every
+      * failure this program reports to SYSOUT also gets appended to
+      * ERRLOG through this call, so operations can piece the day's
+      * Kafka errors together from one dataset instead of paging
+      * through each step's job log.
+         01 ERRLOG-INPUT.
+            05 ERRLOG-PGM-NAME     PIC X(08) VALUE 'IXYCON64'.
+            05 ERRLOG-CODE         PIC S9(9) BINARY.
+            05 ERRLOG-MSG          PIC X(256).
+
+      * End-of-job run summary -- WS-JOB-START-TS is stamped once at
+      * the top of the mainline, and DISPLAY-JOB-SUMMARY is performed
+      * before every GOBACK (success or error exit alike) so an
+      * operator scanning the job log always finds a summary line.
+      * WS-CONSUME-CNT already totals messages consumed, so only a
+      * failed-message counter is new here.
+         01 WS-JOB-START-TS     PIC X(26).
+         01 WS-JOB-END-TS       PIC X(26).
+         01 WS-MSG-FAILED-CNT   PIC S9(9) BINARY VALUE 0.
          01 WS-RCNT             PIC 9(9) VALUE 0.
          01 MC-REMAINDER        PIC 9(04) VALUE 0.
          01 MC-QUOTIENT         PIC 9(04) VALUE 0.
+         01 WS-CHECK-POINT-MAX  PIC S9(9) BINARY VALUE 128.
          01 WS-CHECK-POINT-REC.
-            05 WS-CHECK-POINT-FILE OCCURS 15 TIMES.
+            05 WS-CHECK-POINT-FILE OCCURS 1 TO 128 TIMES
+                                    DEPENDING ON WS-RCNT.
               10 WS-CHKPT-PARTITION    PIC S9(9) BINARY.
               10 WS-CHKPT-OFFSET       PIC S9(18) BINARY.
+
+      * Per-partition progress report -- IXYSCONS exposes only the
+      * INIT/PRODUCE/CONSUME/DELETE actions for the partitions this
+      * job owns, with no broker metadata call to return a partition's
+      * true high-water mark or replica status. WS-START-OFFSET-REC
+      * snapshots each partition's checkpoint offset before this run
+      * starts consuming, so DISPLAY-PARTITION-LAG-REPORT can show how
+      * far each partition actually advanced -- the best lag signal
+      * this SDK's consumer module can support.
+         01 WS-START-OFFSET-REC.
+            05 WS-START-OFFSET-FILE OCCURS 1 TO 128 TIMES
+                                    DEPENDING ON WS-RCNT.
+              10 WS-START-OFFSET       PIC S9(18) BINARY.
+
+      * Batch/transactional commit semantics -- WS-CHECKPOINT-INTERVAL
+      * already defines how many messages make up a batch.
+      * WS-BATCH-START-OFFSET-REC snapshots each partition's offset at
+      * the start of the current batch (i.e. as of the last checkpoint
+      * actually written to CHKPTFIL). If a message in the batch fails
+      * fatally, ROLLBACK-CURRENT-BATCH restores WS-CHKPT-OFFSET from
+      * this snapshot before the job's final checkpoint write, so the
+      * whole batch -- not just the failed message -- is reprocessed
+      * on restart instead of being left half-committed.
+         01 WS-BATCH-START-OFFSET-REC.
+            05 WS-BATCH-START-OFFSET-FILE OCCURS 1 TO 128 TIMES
+                                    DEPENDING ON WS-RCNT.
+              10 WS-BATCH-START-OFFSET PIC S9(18) BINARY.
          01 WS-CNT1             PIC 9(9) VALUE 1.
          01 WS-PCNT             PIC 9(9) VALUE 1.
          01 WS-NEW-PARTITION-FLAG   PIC X(1).
@@ -121,17 +388,87 @@
              88 WS-EOF          VALUE 'Y'.
              88 WS-NOT-EOF      VALUE 'N'.
 
+      * Graceful-shutdown control -- see SHUTDNFL/CHECK-SHUTDOWN-REQUEST
+         01 WS-SHUTDNFL-STATUS  PIC X(02).
+         01 WS-SHUTDOWN-SW      PIC X(01) VALUE 'N'.
+             88 WS-SHUTDOWN-REQUESTED VALUE 'Y'.
+
+      * Partition-assignment audit trail -- see AUDITFIL/
+      * WRITE-AUDIT-RECORD
+         01 WS-AUDITFIL-STATUS  PIC X(02).
+
+      * End-to-end reconciliation -- see RECONFIL/
+      * WRITE-RECONCILIATION-RECORD
+         01 WS-RECONFIL-STATUS  PIC X(02).
+
+      * Flat-file replay of consumed messages -- see REPLAYFIL/
+      * WRITE-REPLAY-RECORD
+         01 WS-REPLAYFIL-STATUS PIC X(02).
+
       * Configuration file
          01 WS-CNT              PIC S9(9) BINARY VALUE 0000.
          01 WS-PARMLEN          PIC S9(9) BINARY VALUE 0000.
          01 WS-VALLEN           PIC S9(9) BINARY VALUE 0000.
          01 WS-DELIMITER-POS    PIC S9(9) BINARY VALUE 0000.
 
+      * Retry-with-backoff around the 'I' INIT call, tunable from
+      * CONFFILE via init.retry.count/init.retry.delay.secs. Defaults
+      * keep today's single-attempt behavior when the keys are absent.
+         01 WS-INIT-RETRY-MAX   PIC S9(9) BINARY VALUE 0.
+         01 WS-INIT-RETRY-DELAY PIC S9(9) BINARY VALUE 0.
+         01 WS-INIT-RETRY-CNT   PIC S9(9) BINARY VALUE 0.
+
+      * Whether a restart resumes one offset past the last checkpoint
+      * or exactly at it, tunable from CONFFILE via
+      * restart.skip.last.offset. Defaults to 'Y' to keep today's
+      * skip-the-committed-offset behavior when the key is absent.
+         01 WS-RESTART-SKIP-LAST-OFFSET PIC X(01) VALUE 'Y'.
+             88 WS-RESTART-SKIP-LAST    VALUE 'Y'.
+
+      * The partition range this job step owns, tunable from CONFFILE
+      * via partition.range.start/partition.range.end, so a topic's
+      * partitions can be split across several parallel job steps.
+      * -1/-1 (the default) means no range is configured, leaving
+      * today's single-consumer, automatically-assigned behavior
+      * unchanged.
+         01 WS-PART-RANGE-START PIC S9(9) BINARY VALUE -1.
+         01 WS-PART-RANGE-END   PIC S9(9) BINARY VALUE -1.
+
+      * GROUP.ID is a real Kafka client property and already reaches
+      * CONSUMER-INPUT as an ordinary pass-through key -- WS-GROUP-ID is
+      * only a side copy (same idiom as WS-COMPRESSION-TYPE elsewhere in
+      * this repo) so CHKPTFIL's records can be tagged with the group
+      * that owns them. Blank (the default when group.id is not set)
+      * behaves as its own group, so a single-group job's CHKPTFIL looks
+      * exactly as it always has.
+         01 WS-GROUP-ID         PIC X(80) VALUE SPACES.
+         01 WS-CHKPT-CURRENT-TAG PIC X(08) VALUE 'CHKV002 '.
+
+      * Other named consumer groups' checkpoint entries found in
+      * CHKPTFIL, preserved here so this run's rewrite of CHKPTFIL
+      * carries them through untouched instead of dropping them --
+      * see READ-CHKPT-FILE/WRITE-OTHER-GROUP-RECORDS.
+         01 WS-OTHER-GROUP-CNT  PIC S9(9) BINARY VALUE 0.
+         01 WS-OTHER-GROUP-REC.
+            05 WS-OTHER-GROUP-FILE OCCURS 1 TO 128 TIMES
+                                    DEPENDING ON WS-OTHER-GROUP-CNT.
+              10 WS-OTHER-GROUP-ID        PIC X(80).
+              10 WS-OTHER-GROUP-PARTITION PIC S9(9) BINARY.
+              10 WS-OTHER-GROUP-OFFSET    PIC S9(18) BINARY.
+
          01 KAFKA-CONFIG-DATA.
             05 KAFKA-CONFIG-PARM      PIC X(1024).
             05 WS-DELIMITER           PIC X VALUE '='.
             05 KAFKA-CONFIG-VALUE     PIC X(1024).
 
+      * A config value wrapped as ENC(<hexstring>) is masked -- see
+      * IXYCRYPT. DECODE-CONFIG-VALUE unwraps it back to plain text
+      * before it is used, so masked and unmasked entries in CONFFILE
+      * work the same from here on.
+         01 WS-CRYPT-PARMS.
+            05 WS-CRYPT-ACTION        PIC X(01).
+            05 WS-CRYPT-VALUE         PIC X(1024).
+
       * Input/Output values for Consumer program
       * >>DATA 31 needs to be provided if the calling module is
       * compiled in 64 bit and is calling IXYSCONS. This is needed
@@ -150,15 +487,27 @@
 
        PROCEDURE DIVISION USING PARM-DATA.
            DISPLAY "KAFKA AMODE 64 PROGRAM"
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-START-TS
+           PERFORM VALIDATE-RUN-TYPE
            PERFORM READ-CONSUMER-TOPIC
            PERFORM READ-CONSUMER-CONFIG
            PERFORM READ-CHKPT-FILE
+           PERFORM APPLY-PARTITION-RANGE-FILTER
+
+           MOVE 1 TO WS-CNT1
+           PERFORM UNTIL WS-CNT1 > WS-RCNT
+             MOVE WS-CHKPT-OFFSET(WS-CNT1) TO WS-START-OFFSET(WS-CNT1)
+             MOVE WS-CHKPT-OFFSET(WS-CNT1) TO
+                                       WS-BATCH-START-OFFSET(WS-CNT1)
+             ADD 1 TO WS-CNT1
+           END-PERFORM
 
            IF RUN-TYPE = 'RESTART'
              DISPLAY "JOB RESTARTED"
              MOVE 'Y' TO RESTART-IND
            END-IF
 
+           MOVE 1 TO WS-CNT1
              PERFORM UNTIL WS-CNT1 > WS-RCNT
                MOVE 'Y' TO RESTART-FLAG(WS-CNT1)
                MOVE WS-CHKPT-PARTITION(WS-CNT1) TO
@@ -166,7 +515,8 @@
                IF RESTART-IND = 'Y'
                  MOVE WS-CHKPT-OFFSET(WS-CNT1)  TO
                    RESTART-OFFSET(WS-CNT1)
-                 IF RESTART-OFFSET(WS-CNT1) > 0
+                 IF RESTART-OFFSET(WS-CNT1) > 0 AND
+                    WS-RESTART-SKIP-LAST
                    ADD 1 TO RESTART-OFFSET(WS-CNT1)
                  END-IF
                ELSE
@@ -181,30 +531,154 @@
            PERFORM UNTIL
                          WS-END-CONSUMER = 'Y'
              PERFORM KAFKA-CONSUME-MESSAGE
+             IF WS-END-CONSUMER NOT = 'Y'
+               PERFORM CHECK-SHUTDOWN-REQUEST
+             END-IF
            END-PERFORM
            DISPLAY "KAFKA MESSAGE CONSUME DONE"
            DISPLAY "NUMBER OF KAFKA MESSAGES CONSUMED : " WS-CONSUME-CNT
+           PERFORM DISPLAY-PARTITION-LAG-REPORT
            PERFORM WRITE-CHKPT-FILE
            PERFORM DESTROY-KAFKA-CONSUME
+           PERFORM DISPLAY-JOB-SUMMARY
            GOBACK
            .
 
        READ-CHKPT-FILE.
+      *****************************************************************
+      * CHKPTFIL can now hold checkpoint entries for more than one
+      * named consumer group against the same topic (see WS-GROUP-ID).
+      * Only entries tagged with this run's own group.id are loaded
+      * into WS-CHECK-POINT-REC for restart; every other group's
+      * entries are preserved as-is in WS-OTHER-GROUP-REC so this run's
+      * eventual rewrite of CHKPTFIL does not lose them.
+      *****************************************************************
            OPEN INPUT CHKPTFIL
            SET WS-NOT-EOF TO TRUE
            PERFORM UNTIL WS-EOF
              READ CHKPTFIL
              AT END SET WS-EOF TO TRUE
              NOT AT END
-               ADD 1 TO WS-RCNT
-               MOVE CHKPT-PARTITION TO
-                                 WS-CHKPT-PARTITION (WS-RCNT)
-               MOVE CHKPT-OFFSET TO WS-CHKPT-OFFSET (WS-RCNT)
+               IF CHKPT-FORMAT-TAG NOT = WS-CHKPT-CURRENT-TAG
+      * Pre-existing entry from before group-id tagging was added --
+      * CHKPT-GROUP-ID/CHKPT-PARTITION/CHKPT-OFFSET would misread the
+      * legacy CHKPT-PARTITION/CHKPT-OFFSET-only bytes as garbage, so
+      * migrate it in place: a record with no format tag always
+      * belonged to the single (unnamed) group every restart used
+      * before this feature existed, so it is treated as this run's
+      * own group and rewritten in the current format below.
+                 DISPLAY "MIGRATING PRE-EXISTING CHKPTFIL ENTRY TO "
+                         "GROUP-ID FORMAT : PARTITION "
+                         CHKPTLGCY-PARTITION
+                 IF WS-RCNT >= WS-CHECK-POINT-MAX
+                   DISPLAY "ERROR : CHKPTFIL HAS MORE THAN "
+                           WS-CHECK-POINT-MAX " PARTITIONS"
+                   MOVE 16 TO RETURN-CODE
+                   ADD 1 TO WS-MSG-FAILED-CNT
+                   PERFORM DISPLAY-JOB-SUMMARY
+                   GOBACK
+                 END-IF
+                 ADD 1 TO WS-RCNT
+                 MOVE CHKPTLGCY-PARTITION TO
+                                   WS-CHKPT-PARTITION (WS-RCNT)
+                 MOVE CHKPTLGCY-OFFSET TO WS-CHKPT-OFFSET (WS-RCNT)
+               ELSE
+               IF CHKPT-GROUP-ID = WS-GROUP-ID
+                 IF WS-RCNT >= WS-CHECK-POINT-MAX
+                   DISPLAY "ERROR : CHKPTFIL HAS MORE THAN "
+                           WS-CHECK-POINT-MAX " PARTITIONS"
+                   MOVE 16 TO RETURN-CODE
+                   ADD 1 TO WS-MSG-FAILED-CNT
+                   PERFORM DISPLAY-JOB-SUMMARY
+                   GOBACK
+                 END-IF
+                 ADD 1 TO WS-RCNT
+                 MOVE CHKPT-PARTITION TO
+                                   WS-CHKPT-PARTITION (WS-RCNT)
+                 MOVE CHKPT-OFFSET TO WS-CHKPT-OFFSET (WS-RCNT)
+               ELSE
+                 IF WS-OTHER-GROUP-CNT >= WS-CHECK-POINT-MAX
+                   DISPLAY "ERROR : CHKPTFIL HAS MORE THAN "
+                           WS-CHECK-POINT-MAX
+                           " OTHER-GROUP PARTITIONS"
+                   MOVE 16 TO RETURN-CODE
+                   ADD 1 TO WS-MSG-FAILED-CNT
+                   PERFORM DISPLAY-JOB-SUMMARY
+                   GOBACK
+                 END-IF
+                 ADD 1 TO WS-OTHER-GROUP-CNT
+                 MOVE CHKPT-GROUP-ID TO
+                        WS-OTHER-GROUP-ID (WS-OTHER-GROUP-CNT)
+                 MOVE CHKPT-PARTITION TO
+                        WS-OTHER-GROUP-PARTITION (WS-OTHER-GROUP-CNT)
+                 MOVE CHKPT-OFFSET TO
+                        WS-OTHER-GROUP-OFFSET (WS-OTHER-GROUP-CNT)
+               END-IF
+               END-IF
              END-READ
            END-PERFORM
            MOVE WS-RCNT TO RESTART-PARTNOS
            CLOSE CHKPTFIL.
 
+       WRITE-OTHER-GROUP-RECORDS.
+      *****************************************************************
+      * Appends every other named consumer group's checkpoint entries
+      * (preserved by READ-CHKPT-FILE) back to CHKPTFIL/CHKPTBAK,
+      * unchanged, after this run's own group entries are written --
+      * performed from WRITE-CHKPT-FILE, BACKUP-CHKPT-FILE and the
+      * inline checkpoint-interval rewrite in KAFKA-CONSUME-MESSAGE.
+      *****************************************************************
+           MOVE 1 TO WS-PCNT
+           PERFORM UNTIL WS-PCNT > WS-OTHER-GROUP-CNT
+             MOVE WS-CHKPT-CURRENT-TAG               TO CHKPT-FORMAT-TAG
+             MOVE WS-OTHER-GROUP-ID (WS-PCNT)        TO CHKPT-GROUP-ID
+             MOVE WS-OTHER-GROUP-PARTITION (WS-PCNT) TO CHKPT-PARTITION
+             MOVE WS-OTHER-GROUP-OFFSET (WS-PCNT)    TO CHKPT-OFFSET
+             WRITE CHECK-POINT-FILE
+             ADD 1 TO WS-PCNT
+           END-PERFORM.
+
+       APPLY-PARTITION-RANGE-FILTER.
+      *****************************************************************
+      * PARTITION.RANGE.START/PARTITION.RANGE.END let several job
+      * steps split one topic's partitions between them for parallel
+      * consumption. When configured, this step is pinned to exactly
+      * that range of partition numbers through manual assignment --
+      * the same RESTART-PARTITION-LIST/IXY-KAFKA-CONSUME-START path
+      * already used for a checkpoint restart -- instead of letting
+      * Kafka's consumer-group protocol hand it any partition of the
+      * topic. A restart of a ranged step needs no re-filtering here,
+      * since a ranged step only ever manually consumes partitions in
+      * its own range, so CHKPTFIL already holds only those partitions.
+      * Leaving both keys unset (-1/-1) leaves today's single-consumer,
+      * automatically-assigned behavior unchanged.
+      *****************************************************************
+           IF WS-PART-RANGE-START NOT = -1 AND
+              WS-PART-RANGE-END   NOT = -1
+             MOVE 'Y' TO RESTART-IND
+             IF WS-RCNT = 0
+               IF WS-PART-RANGE-END - WS-PART-RANGE-START + 1 > 128
+                 DISPLAY "ERROR : PARTITION.RANGE.START/END SPAN "
+                         "MORE THAN 128 PARTITIONS"
+                 MOVE 9002 TO ERRLOG-CODE
+                 MOVE "IXYCON64: PARTITION RANGE EXCEEDS 128" TO
+                          ERRLOG-MSG
+                 CALL "IXYERRLG" USING ERRLOG-INPUT
+                 MOVE 16 TO RETURN-CODE
+                 PERFORM DISPLAY-JOB-SUMMARY
+                 GOBACK
+               END-IF
+               MOVE WS-PART-RANGE-START TO WS-PCNT
+               PERFORM UNTIL WS-PCNT > WS-PART-RANGE-END
+                 ADD 1 TO WS-RCNT
+                 MOVE WS-PCNT TO WS-CHKPT-PARTITION(WS-RCNT)
+                 MOVE 0       TO WS-CHKPT-OFFSET(WS-RCNT)
+                 ADD 1 TO WS-PCNT
+               END-PERFORM
+               MOVE WS-RCNT TO RESTART-PARTNOS
+             END-IF
+           END-IF.
+
        READ-CONSUMER-CONFIG.
       * CONFFILE contains the Configuration Parameters which are needed
       * for setting up the KAFKA connection. Configuration file is read
@@ -234,28 +708,120 @@
                      KAFKA-CONFIG-VALUE
                  END-IF
 
-                 ADD 1 TO NUM-OF-PARMS
-                 ADD 1 TO WS-CNT
+                 PERFORM DECODE-CONFIG-VALUE
+
+      * CHECKPOINT.INTERVAL is a local job-tuning key, not a Kafka
+      * client property, so it is held back from CONSUMER-INPUT and
+      * used only to decide how often CHKPTFIL gets rewritten.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'checkpoint.interval'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-CHECKPOINT-INTERVAL
+                 ELSE
+      * INIT.RETRY.COUNT/INIT.RETRY.DELAY.SECS are likewise local
+      * job-tuning keys, held back and used only to drive the
+      * retry-with-backoff loop around the 'I' INIT call below.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'init.retry.count'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-INIT-RETRY-MAX
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                              'init.retry.delay.secs'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                              WS-INIT-RETRY-DELAY
+                 ELSE
+      * RESTART.SKIP.LAST.OFFSET is likewise a local job-tuning key,
+      * held back and used only to decide whether a restart resumes
+      * one offset past the last checkpointed offset (the traditional
+      * behavior, since that offset was already committed) or resumes
+      * exactly at it, for a shop that would rather risk a duplicate
+      * than risk ever skipping a message.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                          'restart.skip.last.offset'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                          WS-RESTART-SKIP-LAST-OFFSET
+                 ELSE
+      * PARTITION.RANGE.START/PARTITION.RANGE.END are likewise local
+      * job-tuning keys, held back and used only by
+      * APPLY-PARTITION-RANGE-FILTER to pin this job step to its own
+      * slice of the topic's partitions.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                          'partition.range.start'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                          WS-PART-RANGE-START
+                 ELSE
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                          'partition.range.end'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                          WS-PART-RANGE-END
+                 ELSE
+      * REPLAY.OUTPUT.ENABLED is likewise a local job-tuning key, held
+      * back and used only to decide whether WRITE-REPLAY-RECORD
+      * appends each consumed message to REPLAYFIL for a downstream
+      * job with no Kafka client of its own.
+                 IF FUNCTION TRIM(KAFKA-CONFIG-PARM) =
+                                          'replay.output.enabled'
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                          WS-REPLAY-ENABLED-SW
+                 ELSE
+      * GROUP.ID is a real Kafka client property and still passes
+      * through below like any other key -- WS-GROUP-ID is only a side
+      * copy, used to tag this run's own entries in CHKPTFIL.
+                   IF FUNCTION TRIM(KAFKA-CONFIG-PARM) = 'group.id'
+                     MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                                                WS-GROUP-ID
+                   END-IF
+
+                   ADD 1 TO NUM-OF-PARMS
+                   ADD 1 TO WS-CNT
 
-                 COMPUTE WS-PARMLEN = FUNCTION LENGTH(
-                   FUNCTION TRIM(KAFKA-CONFIG-PARM))
-                 COMPUTE WS-VALLEN = FUNCTION LENGTH(
-                   FUNCTION TRIM(KAFKA-CONFIG-VALUE))
+                   COMPUTE WS-PARMLEN = FUNCTION LENGTH(
+                     FUNCTION TRIM(KAFKA-CONFIG-PARM))
+                   COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                     FUNCTION TRIM(KAFKA-CONFIG-VALUE))
 
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
-                      CONFIG-NAME(WS-CNT)(1:WS-PARMLEN)
-                 MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
-                      CONFIG-VALUE(WS-CNT)(1:WS-VALLEN)
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-PARM) TO
+                        CONFIG-NAME(WS-CNT)(1:WS-PARMLEN)
+                   MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE) TO
+                        CONFIG-VALUE(WS-CNT)(1:WS-VALLEN)
       * End of string identified using LOW VALUE in C. Hence appending
       * it to the end of each configuration and its parameters
-                 MOVE LOW-VALUE TO CONFIG-NAME(WS-CNT)(WS-PARMLEN + 1:)
-                 MOVE LOW-VALUE TO CONFIG-VALUE(WS-CNT)(WS-VALLEN + 1:)
+                   MOVE LOW-VALUE TO
+                                CONFIG-NAME(WS-CNT)(WS-PARMLEN + 1:)
+                   MOVE LOW-VALUE TO
+                                CONFIG-VALUE(WS-CNT)(WS-VALLEN + 1:)
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
                END-IF
              END-READ
            END-PERFORM
 
            CLOSE CONFFILE.
 
+       DECODE-CONFIG-VALUE.
+      *****************************************************************
+      * A value stored as ENC(<hexstring>) is a masked credential (see
+      * IXYCRYPT) -- unwrap it back to plain text in KAFKA-CONFIG-VALUE
+      * before it is used by any of the held-back-key checks or passed
+      * through to CONSUMER-INPUT. Values with no ENC(...) wrapper are
+      * already plain text and are left alone.
+      *****************************************************************
+           IF FUNCTION TRIM(KAFKA-CONFIG-VALUE)(1:4) = 'ENC('
+             MOVE 'D' TO WS-CRYPT-ACTION
+             MOVE SPACES TO WS-CRYPT-VALUE
+             COMPUTE WS-VALLEN = FUNCTION LENGTH(
+                         FUNCTION TRIM(KAFKA-CONFIG-VALUE)) - 5
+             MOVE FUNCTION TRIM(KAFKA-CONFIG-VALUE)(5:WS-VALLEN) TO
+                                                       WS-CRYPT-VALUE
+             CALL "IXYCRYPT" USING WS-CRYPT-PARMS
+             MOVE FUNCTION TRIM(WS-CRYPT-VALUE) TO KAFKA-CONFIG-VALUE
+           END-IF.
+
        READ-CONSUMER-TOPIC.
       * TOPICFIL is used to pass the Topic name to Kafka. Only
       * one topic name is being supported currently. Topic name should
@@ -291,17 +857,40 @@
            MOVE TIMEOUT-MS      TO TIMEOUT-MS-VALUE
 
            MOVE 'I'             TO KAFKA-ACTION
-           DISPLAY "KAFKA CONSUMER INIT BEGIN"
+           MOVE 0               TO WS-INIT-RETRY-CNT
 
-           CALL CONSUMER-PGM USING CONSUMER-INPUT
-                             RETURNING CONSUMER-OUTPUT
+      * A momentary DNS blip or broker rebalance on bootstrap.servers
+      * should not fail the whole batch job outright -- retry the INIT
+      * call up to WS-INIT-RETRY-MAX times, pausing WS-INIT-RETRY-DELAY
+      * seconds between attempts, before giving up for good. Both are
+      * zero unless init.retry.count/init.retry.delay.secs are set in
+      * CONFFILE, so the default is still a single attempt.
+           PERFORM WITH TEST AFTER
+                   UNTIL KAFKA-MSG-RESPONSE OF CONSUMER-OUTPUT = 0
+                     OR WS-INIT-RETRY-CNT > WS-INIT-RETRY-MAX
+
+             IF WS-INIT-RETRY-CNT > 0
+               DISPLAY "KAFKA CONSUMER INIT RETRY " WS-INIT-RETRY-CNT
+               CALL "C$SLEEP" USING WS-INIT-RETRY-DELAY
+             END-IF
+
+             DISPLAY "KAFKA CONSUMER INIT BEGIN"
+
+             CALL CONSUMER-PGM USING CONSUMER-INPUT
+                               RETURNING CONSUMER-OUTPUT
+
+             ADD 1 TO WS-INIT-RETRY-CNT
+           END-PERFORM
 
            IF KAFKA-MSG-RESPONSE OF CONSUMER-OUTPUT NOT = 0
              DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG)
              MOVE KAFKA-MSG-RESPONSE OF CONSUMER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             PERFORM LOG-ERROR-TO-ERRLOG
              MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
              GOBACK
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG)
@@ -331,7 +920,10 @@
                MOVE 'Y' TO WS-END-CONSUMER
                DISPLAY "ERROR : " FUNCTION TRIM(KAFKA-MSG)
                DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+               PERFORM LOG-ERROR-TO-ERRLOG
                MOVE 16 TO RETURN-CODE
+               ADD 1 TO WS-MSG-FAILED-CNT
+               PERFORM ROLLBACK-CURRENT-BATCH
              END-IF
 
            ELSE
@@ -347,6 +939,11 @@
                                KAFKA-MSG-TEMP(1:KAFKA-PAYLOAD-LEN)
              DISPLAY "MESSAGE LENGTH : " KAFKA-PAYLOAD-LEN
              ADD 1 TO WS-CONSUME-CNT
+
+             IF WS-REPLAY-ENABLED
+               PERFORM WRITE-REPLAY-RECORD
+             END-IF
+
              MOVE 'Y' TO WS-NEW-PARTITION-FLAG
 
              IF WS-RCNT > 0
@@ -362,38 +959,86 @@
              END-IF
 
              IF WS-NEW-PARTITION-FLAG = 'Y'
+               IF WS-RCNT >= WS-CHECK-POINT-MAX
+                 DISPLAY "ERROR : MORE THAN " WS-CHECK-POINT-MAX
+                         " PARTITIONS ENCOUNTERED FOR THIS TOPIC"
+                 MOVE 16 TO RETURN-CODE
+                 ADD 1 TO WS-MSG-FAILED-CNT
+                 PERFORM WRITE-CHKPT-FILE
+                 PERFORM DESTROY-KAFKA-CONSUME
+                 PERFORM DISPLAY-JOB-SUMMARY
+                 GOBACK
+               END-IF
                ADD 1 TO WS-RCNT
                MOVE WS-RCNT TO RESTART-PARTNOS
                MOVE PAYLOAD-OFFSET TO WS-CHKPT-OFFSET(WS-RCNT)
                MOVE PAYLOAD-PARTITION TO WS-CHKPT-PARTITION(WS-RCNT)
+               MOVE PAYLOAD-OFFSET TO WS-START-OFFSET(WS-RCNT)
+               MOVE PAYLOAD-OFFSET TO WS-BATCH-START-OFFSET(WS-RCNT)
+               PERFORM WRITE-AUDIT-RECORD
              END-IF
 
            END-IF
 
-           DIVIDE WS-CONSUME-CNT BY 50 GIVING MC-QUOTIENT
-                  REMAINDER MC-REMAINDER
+           DIVIDE WS-CONSUME-CNT BY WS-CHECKPOINT-INTERVAL GIVING
+                  MC-QUOTIENT REMAINDER MC-REMAINDER
 
            IF MC-REMAINDER = 0
+             PERFORM BACKUP-CHKPT-FILE
              OPEN OUTPUT CHKPTFIL
              MOVE 1 TO WS-CNT1
              PERFORM UNTIL WS-CNT1 > WS-RCNT
 
+               MOVE WS-CHKPT-CURRENT-TAG TO CHKPT-FORMAT-TAG
+               MOVE WS-GROUP-ID TO CHKPT-GROUP-ID
                MOVE WS-CHKPT-OFFSET(WS-CNT1) TO CHKPT-OFFSET
                MOVE WS-CHKPT-PARTITION(WS-CNT1) TO CHKPT-PARTITION
                WRITE CHECK-POINT-FILE
+               MOVE WS-CHKPT-OFFSET(WS-CNT1) TO
+                                       WS-BATCH-START-OFFSET(WS-CNT1)
                ADD 1 TO WS-CNT1
              END-PERFORM
+             PERFORM WRITE-OTHER-GROUP-RECORDS
              CLOSE CHKPTFIL
 
            END-IF
            .
       **************** Consume section End ****************************
 
+       BACKUP-CHKPT-FILE.
+      *****************************************************************
+      * Copy the still-intact CHKPTFIL to CHKPTBAK before CHKPTFIL is
+      * opened for output (which truncates it). This way a job that
+      * abends between the OPEN OUTPUT and the rewrite completing
+      * still leaves CHKPTBAK holding the prior generation's partition
+      * and offset history for a manual or operator-driven recovery.
+      *****************************************************************
+           OPEN INPUT CHKPTFIL
+           OPEN OUTPUT CHKPTBAK
+           SET WS-NOT-EOF TO TRUE
+           PERFORM UNTIL WS-EOF
+             READ CHKPTFIL
+             AT END SET WS-EOF TO TRUE
+             NOT AT END
+      * A byte-for-byte group MOVE (not field-by-field) so a backup
+      * taken of a pre-existing, not-yet-migrated CHKPTFIL preserves
+      * its legacy layout exactly rather than misreading it through
+      * the current CHKPT-GROUP-ID/CHKPT-PARTITION/CHKPT-OFFSET fields.
+               MOVE CHECK-POINT-FILE TO CHECK-POINT-BACKUP-FILE
+               WRITE CHECK-POINT-BACKUP-FILE
+             END-READ
+           END-PERFORM
+           CLOSE CHKPTFIL
+           CLOSE CHKPTBAK.
+
        WRITE-CHKPT-FILE.
+           PERFORM BACKUP-CHKPT-FILE
            OPEN OUTPUT CHKPTFIL
            MOVE 1 TO WS-CNT1
            PERFORM UNTIL WS-CNT1 > WS-RCNT
 
+             MOVE WS-CHKPT-CURRENT-TAG TO CHKPT-FORMAT-TAG
+             MOVE WS-GROUP-ID TO CHKPT-GROUP-ID
              MOVE WS-CHKPT-OFFSET(WS-CNT1) TO CHKPT-OFFSET
              MOVE WS-CHKPT-PARTITION(WS-CNT1) TO CHKPT-PARTITION
              WRITE CHECK-POINT-FILE
@@ -401,6 +1046,8 @@
 
            END-PERFORM
 
+           PERFORM WRITE-OTHER-GROUP-RECORDS
+
            CLOSE CHKPTFIL.
 
        DESTROY-KAFKA-CONSUME.
@@ -418,10 +1065,191 @@
              MOVE KAFKA-MSG-RESPONSE OF CONSUMER-OUTPUT TO
                                        WS-DISPLAY-ERR
              DISPLAY "ERROR CODE : " WS-DISPLAY-ERR
+             PERFORM LOG-ERROR-TO-ERRLOG
              MOVE 16 TO RETURN-CODE
            ELSE
              DISPLAY FUNCTION TRIM(KAFKA-MSG)
            END-IF.
       **************** Deletion section End ***************************
 
+       ROLLBACK-CURRENT-BATCH.
+      *****************************************************************
+      * Discards any offset advances made since the last batch was
+      * actually written to CHKPTFIL, for every partition this job is
+      * tracking. This is what makes the checkpoint-interval batch
+      * all-or-nothing: WRITE-CHKPT-FILE always runs once more before
+      * the job ends (mainline and every other error exit), so without
+      * this rollback a fatal error partway through a batch would
+      * still commit the partial progress. Called only from the
+      * genuine-error branch of KAFKA-CONSUME-MESSAGE -- a clean end
+      * of topic (-191) is not a failure and should keep whatever the
+      * in-flight batch already consumed.
+      *****************************************************************
+           MOVE 1 TO WS-CNT1
+           PERFORM UNTIL WS-CNT1 > WS-RCNT
+             MOVE WS-BATCH-START-OFFSET(WS-CNT1) TO
+                                       WS-CHKPT-OFFSET(WS-CNT1)
+             ADD 1 TO WS-CNT1
+           END-PERFORM.
+
+       WRITE-AUDIT-RECORD.
+      *****************************************************************
+      * Appends one record to AUDITFIL every time this job is newly
+      * assigned a partition it was not already tracking in
+      * WS-CHECK-POINT-REC, recording the topic, partition number and
+      * the offset it started consuming from. This lets a reviewer
+      * reconstruct how this consumer's partition assignment changed
+      * over time without diffing CHKPTFIL snapshots by hand.
+      *****************************************************************
+           OPEN EXTEND AUDITFIL
+           IF WS-AUDITFIL-STATUS NOT = '00'
+             OPEN OUTPUT AUDITFIL
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE     TO AUDIT-TIMESTAMP
+           MOVE KAFKA-TOPIC-NAME          TO AUDIT-TOPIC-NAME
+           MOVE PAYLOAD-PARTITION         TO AUDIT-PARTITION
+           MOVE PAYLOAD-OFFSET            TO AUDIT-START-OFFSET
+           MOVE "NEW PARTITION ASSIGNED"  TO AUDIT-EVENT-TEXT
+
+           WRITE AUDIT-FILE-RECORD
+
+           CLOSE AUDITFIL.
+
+       WRITE-REPLAY-RECORD.
+      *****************************************************************
+      * Appends one record to REPLAYFIL for every message this job
+      * consumes, when replay.output.enabled is 'Y' in CONFFILE -- the
+      * topic, partition, offset and the same decoded payload already
+      * built into KAFKA-MSG-TEMP, so a downstream job with no Kafka
+      * client of its own can process the identical data from a flat
+      * file instead.
+      *****************************************************************
+           OPEN EXTEND REPLAYFIL
+           IF WS-REPLAYFIL-STATUS NOT = '00'
+             OPEN OUTPUT REPLAYFIL
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE     TO REPLAY-TIMESTAMP
+           MOVE KAFKA-TOPIC-NAME          TO REPLAY-TOPIC-NAME
+           MOVE PAYLOAD-PARTITION         TO REPLAY-PARTITION
+           MOVE PAYLOAD-OFFSET            TO REPLAY-OFFSET
+           MOVE KAFKA-PAYLOAD-LEN         TO REPLAY-PAYLOAD-LEN
+           MOVE KAFKA-MSG-TEMP            TO REPLAY-PAYLOAD
+
+           WRITE REPLAY-FILE-RECORD
+
+           CLOSE REPLAYFIL.
+
+       WRITE-RECONCILIATION-RECORD.
+      *****************************************************************
+      * Appends one completion record to RECONFIL every run, success
+      * or error exit alike -- this run's topic, group and how many
+      * messages it consumed/failed. IXYRECON totals every RECONFIL
+      * record for a topic/group across however many cold-start and
+      * restart runs it took to drain EVENTFIL, and compares that total
+      * against the actual number of records the producer sent.
+      *****************************************************************
+           OPEN EXTEND RECONFIL
+           IF WS-RECONFIL-STATUS NOT = '00'
+             OPEN OUTPUT RECONFIL
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE     TO RECON-TIMESTAMP
+           MOVE KAFKA-TOPIC-NAME          TO RECON-TOPIC-NAME
+           MOVE WS-GROUP-ID               TO RECON-GROUP-ID
+           MOVE WS-CONSUME-CNT            TO RECON-MSGS-CONSUMED
+           MOVE WS-MSG-FAILED-CNT         TO RECON-MSGS-FAILED
+
+           WRITE RECON-FILE-RECORD
+
+           CLOSE RECONFIL.
+
+       CHECK-SHUTDOWN-REQUEST.
+      *****************************************************************
+      * Polled once per consumed message so a long-running job can be
+      * brought down cleanly -- making SHUTDNFL available to this step
+      * (its contents, if any, are never read) is the operator's cue
+      * to stop after the in-flight message, write the checkpoint in
+      * WRITE-CHKPT-FILE as usual, and end the job rather than waiting
+      * for the topic to drain or resorting to a job cancel.
+      *****************************************************************
+           OPEN INPUT SHUTDNFL
+           IF WS-SHUTDNFL-STATUS = '00'
+             CLOSE SHUTDNFL
+             DISPLAY "SHUTDOWN REQUEST DETECTED - ENDING CONSUME LOOP"
+             SET WS-SHUTDOWN-REQUESTED TO TRUE
+             MOVE 'Y' TO WS-END-CONSUMER
+           END-IF.
+
+       DISPLAY-PARTITION-LAG-REPORT.
+      *****************************************************************
+      * Per-partition progress report -- see the WS-START-OFFSET-REC
+      * comment above for why checkpoint-offset movement is the lag
+      * signal reported here instead of a true broker high-water mark.
+      * A partition showing little or no movement while others advance
+      * is the one an operator should look at first.
+      *****************************************************************
+           DISPLAY "=========================================="
+           DISPLAY "IXYCON64 PARTITION PROGRESS REPORT"
+           MOVE 1 TO WS-CNT1
+           PERFORM UNTIL WS-CNT1 > WS-RCNT
+             DISPLAY "  PARTITION " WS-CHKPT-PARTITION(WS-CNT1)
+                     "  START-OFFSET " WS-START-OFFSET(WS-CNT1)
+                     "  END-OFFSET "  WS-CHKPT-OFFSET(WS-CNT1)
+             ADD 1 TO WS-CNT1
+           END-PERFORM
+           DISPLAY "==========================================".
+
+       DISPLAY-JOB-SUMMARY.
+      *****************************************************************
+      * End-of-job run summary -- performed before every GOBACK in
+      * this program, success or error alike, so an operator scanning
+      * the job log always finds the start/end timestamps and how
+      * many messages this run consumed versus failed.
+      *****************************************************************
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-END-TS
+           DISPLAY "=========================================="
+           DISPLAY "IXYCON64 JOB SUMMARY"
+           DISPLAY "  JOB START        : " WS-JOB-START-TS
+           DISPLAY "  JOB END          : " WS-JOB-END-TS
+           DISPLAY "  MESSAGES CONSUMED: " WS-CONSUME-CNT
+           DISPLAY "  MESSAGES FAILED  : " WS-MSG-FAILED-CNT
+           DISPLAY "  SHUTDOWN REQUESTED: " WS-SHUTDOWN-SW
+           DISPLAY "==========================================".
+           PERFORM WRITE-RECONCILIATION-RECORD.
+
+       VALIDATE-RUN-TYPE.
+      *****************************************************************
+      * RUN-TYPE used to be trusted blindly -- anything other than the
+      * literal 'RESTART' silently meant a cold start, so a JCL typo in
+      * the PARM (e.g. 'RESTRT') would restart from offset 0 instead of
+      * failing the step. Only SPACES (cold start), 'RESTART' and
+      * 'COLD' are accepted; anything else fails the job before any
+      * file is opened.
+      *****************************************************************
+           IF RUN-TYPE NOT = SPACES AND
+              RUN-TYPE NOT = 'RESTART' AND
+              RUN-TYPE NOT = 'COLD'
+             DISPLAY "INVALID RUN-TYPE PARAMETER : " RUN-TYPE
+             MOVE 9001 TO ERRLOG-CODE
+             STRING "INVALID RUN-TYPE PARAMETER: " RUN-TYPE
+                    DELIMITED BY SIZE INTO ERRLOG-MSG
+             CALL "IXYERRLG" USING ERRLOG-INPUT
+             MOVE 16 TO RETURN-CODE
+             ADD 1 TO WS-MSG-FAILED-CNT
+             PERFORM DISPLAY-JOB-SUMMARY
+             GOBACK
+           END-IF.
+
+       LOG-ERROR-TO-ERRLOG.
+      *****************************************************************
+      * Append the current KAFKA-MSG/error code to ERRLOG via the
+      * shared error logger, in addition to the DISPLAY this program
+      * already does at each error site.
+      *****************************************************************
+           MOVE WS-DISPLAY-ERR          TO ERRLOG-CODE
+           MOVE FUNCTION TRIM(KAFKA-MSG) TO ERRLOG-MSG
+           CALL "IXYERRLG" USING ERRLOG-INPUT.
+
        END PROGRAM 'IXYCON64'.
\ No newline at end of file
